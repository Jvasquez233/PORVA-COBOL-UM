@@ -0,0 +1,179 @@
+      ******************************************************************
+      * Author:    Jose Angel Vasquez Lopez
+      * Date:      17-04-2019
+      * Purpose:   Execucao do lote completo (distribuicao + relatorios)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Pgm00004.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       01  AREA-DE-TRABALHO.
+
+           05 OPC-W                        PIC 9        VALUE ZEROES.
+           05 SW-FALHA-LOTE                PIC X        VALUE "N".
+              88 HOUVE-FALHA-LOTE                       VALUE "S".
+              88 NO-FALHA-LOTE                          VALUE "N".
+
+           05 CONSTANT-LITERALES.
+              10 LT-PROGRAMA               PIC X(008)  VALUE "PGM00004".
+           05 CONSTANTS-NUMERICS.
+              10 DATE-AUXILIAR.
+                 15 AA-AUX                 PIC X(002)  VALUE SPACES.
+                 15 MM-AUX                 PIC X(002)  VALUE SPACES.
+                 15 DD-AUX                 PIC X(002)  VALUE SPACES.
+              10 HORA-AUXILIAR.
+                 15 HH-AUX                 PIC X(002)  VALUE SPACES.
+                 15 MIN-AUX                PIC X(002)  VALUE SPACES.
+                 15 SEG-AUX                PIC X(002)  VALUE SPACES.
+                 15 MILI-AUX               PIC X(002)  VALUE SPACES.
+
+           05 REGISTRO-INFORME1.
+              10 NOME-PROGRAMA.
+                 15 FILLER                 PIC X(009) VALUE "PROGRAMA:".
+                 15 FILLER                 PIC X(004) VALUE SPACES.
+                 15 PROGRAMA               PIC X(008) VALUE "PGM00004".
+
+              10 DATE-PROGRAMA.
+                 15 FILLER                 PIC X(006) VALUE "DATE: ".
+                 15 FILLER                 PIC X(007)  VALUE SPACES.
+                 15 DATE-RESUMEN.
+                    20 DIA                 PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE "-".
+                    20 MES                 PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE "-".
+                    20 SIGLO               PIC X(002)  VALUE SPACES.
+                    20 ANNO                PIC X(002)  VALUE SPACES.
+
+              10 HORA-PROGRAMA.
+                 15 FILLER                 PIC X(015)  VALUE "HORA INICI
+      -    "O:".
+                 15 HORA-RESUMEN.
+                    20 HORA                PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE ":".
+                    20 MINUTOS             PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE ":".
+                    20 SEGUNDOS            PIC X(002)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM INICIO
+           PERFORM PROCESO
+           PERFORM FIN
+           STOP RUN.
+
+       INICIO.
+           ACCEPT DATE-AUXILIAR FROM DATE
+           MOVE "20"        TO SIGLO
+           MOVE DD-AUX      TO DIA
+           MOVE MM-AUX      TO MES
+           MOVE AA-AUX      TO ANNO
+
+           ACCEPT HORA-AUXILIAR FROM TIME
+           MOVE HH-AUX      TO HORA
+           MOVE MIN-AUX     TO MINUTOS
+           MOVE SEG-AUX     TO SEGUNDOS
+
+           MOVE "N"      TO SW-FALHA-LOTE.
+
+       PROCESO.
+           PERFORM LIMPIAR-PANTALLA
+           display NOME-PROGRAMA
+           display DATE-PROGRAMA
+           display HORA-PROGRAMA
+           display "EXECUCAO DO LOTE: DISTRIBUICAO + RELATORIOS"
+           display " "
+
+           PERFORM ETAPA-DISTRIBUICAO
+
+           IF NO-FALHA-LOTE
+              PERFORM ETAPA-CLIENTES-ASCENDENTES
+           END-IF
+
+           IF NO-FALHA-LOTE
+              PERFORM ETAPA-CLIENTES-DESCENDENTES
+           END-IF
+
+           IF NO-FALHA-LOTE
+              PERFORM ETAPA-VENDEDORES-DESCENDENTES
+           END-IF
+
+           display " "
+           IF NO-FALHA-LOTE
+              display "LOTE CONCLUIDO COM SUCESSO: TODOS OS RELATORIOS"
+              display "FORAM ATUALIZADOS."
+           END-IF
+           display " "
+           display "Tecle ENTER para continuar"
+           accept OPC-W.
+
+       ETAPA-DISTRIBUICAO.
+      ********** ETAPA 1: DISTRIBUICAO DE CLIENTES POR VENDEDOR ******
+           display "EXECUTANDO: Programa1 (DISTRIBUICAO DE CLIENTES)"
+           CALL "SYSTEM" USING "Programa1.exe"
+           IF RETURN-CODE NOT = ZERO
+              SET HOUVE-FALHA-LOTE TO TRUE
+              display "ERRO: A ETAPA Programa1 FALHOU (CODIGO "
+                      RETURN-CODE "). EXECUCAO DO LOTE INTERROMPIDA"
+              display "OS RELATORIOS POSTERIORES PODEM ESTAR DESATUA"
+                      "LIZADOS."
+           END-IF.
+
+       ETAPA-CLIENTES-ASCENDENTES.
+      ********** ETAPA 2: RELATORIO DE CLIENTES ASCENDENTES **********
+           display "EXECUTANDO: Programa2 (CLIENTES ASCENDENTES)"
+           CALL "SYSTEM" USING "Programa2.exe"
+           IF RETURN-CODE NOT = ZERO
+              SET HOUVE-FALHA-LOTE TO TRUE
+              display "ERRO: A ETAPA Programa2 FALHOU (CODIGO "
+                      RETURN-CODE "). EXECUCAO DO LOTE INTERROMPIDA"
+              display "OS RELATORIOS POSTERIORES PODEM ESTAR DESATUA"
+                      "LIZADOS."
+           END-IF.
+
+       ETAPA-CLIENTES-DESCENDENTES.
+      ********** ETAPA 3: RELATORIO DE CLIENTES DESCENDENTES *********
+      *    Prosorcli ORDENA CLIENTES.DAT E ENCADEIA O Programa4       *
+           display "EXECUTANDO: Prosorcli/Programa4 (CLIENTES DESCEN"
+                   "DENTES)"
+           CALL "SYSTEM" USING "Prosorcli.exe"
+           IF RETURN-CODE NOT = ZERO
+              SET HOUVE-FALHA-LOTE TO TRUE
+              display "ERRO: A ETAPA Prosorcli/Programa4 FALHOU (COD"
+                      "IGO " RETURN-CODE "). EXECUCAO DO LOTE INTERR"
+                      "OMPIDA"
+              display "OS RELATORIOS POSTERIORES PODEM ESTAR DESATUA"
+                      "LIZADOS."
+           END-IF.
+
+       ETAPA-VENDEDORES-DESCENDENTES.
+      ********** ETAPA 4: RELATORIO DE VENDEDORES DESCENDENTES *******
+      *    Prosorven ORDENA VENDEDOR.DAT E ENCADEIA O Programa5       *
+           display "EXECUTANDO: Prosorven/Programa5 (VENDEDORES DESC"
+                   "ENDENTES)"
+           CALL "SYSTEM" USING "Prosorven.exe"
+           IF RETURN-CODE NOT = ZERO
+              SET HOUVE-FALHA-LOTE TO TRUE
+              display "ERRO: A ETAPA Prosorven/Programa5 FALHOU (COD"
+                      "IGO " RETURN-CODE "). EXECUCAO DO LOTE INTERR"
+                      "OMPIDA"
+              display "OS RELATORIOS POSTERIORES PODEM ESTAR DESATUA"
+                      "LIZADOS."
+           END-IF.
+
+       LIMPIAR-PANTALLA.
+           CALL "SYSTEM" USING "cls".
+
+       FIN.
+           CONTINUE.
+
+       END PROGRAM Pgm00004.
