@@ -0,0 +1,247 @@
+      ******************************************************************
+      * Author:  JOSE ANGEL VASQUEZ LOPEZ
+      * Date:    16-04-2019
+      * Purpose: GERAR EXTRATO CRM/ERP (CLIENTES + VENDEDOR + DISTANCIA)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA9.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CLIENTES ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\clientes.dat"
+           ORGANISATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CNPJ
+           ALTERNATE RECORD KEY IS Codigo-Cliente
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT VENDEDOR ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\vendedor.dat"
+           ORGANISATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CPF
+           ALTERNATE RECORD KEY IS Codigo-Vendedor
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT RELVENCL ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\relvencli.csv"
+           ORGANISATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT CRMFEED ASSIGN "C:\Users\Jose Angel\Documents\cobol\
+      -    "files\crmfeed.csv"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+
+       01  REG-CLIENTES.
+           05 Codigo-Cliente               PIC 9(007).
+           05 CNPJ                         PIC 9(014).
+           05 Razão-Social                 PIC X(040).
+           05 Latitude-c                   PIC s9(003)v9(008).
+           05 Longitude-c                  PIC s9(003)v9(008).
+           05 Codigo-Vendedor-Fixo         PIC 9(003)   VALUE ZEROES.
+           05 Zona-Cliente                 PIC X(003)   VALUE SPACES.
+           05 Classificacao-Cliente        PIC X(001)   VALUE "P".
+              88 CLIENTE-VIP                             VALUE "V".
+              88 CLIENTE-PADRAO                          VALUE "S".
+              88 CLIENTE-PROSPECTO                       VALUE "P".
+           05 Operador-Inclusao            PIC X(010)   VALUE SPACES.
+           05 Data-Inclusao                PIC X(010)   VALUE SPACES.
+           05 Hora-Inclusao                PIC X(008)   VALUE SPACES.
+           05 Operador-Alteracao           PIC X(010)   VALUE SPACES.
+           05 Data-Alteracao               PIC X(010)   VALUE SPACES.
+           05 Hora-Alteracao               PIC X(008)   VALUE SPACES.
+
+       FD  VENDEDOR.
+      *
+       01  REG-VENDEDOR.
+           05 Codigo-Vendedor              PIC 9(003).
+           05 CPF                          PIC 9(011).
+           05 Nombre-Vendedor              PIC X(040).
+           05 Latitude-v                   PIC s9(003)v9(008).
+           05 Longitude-v                  PIC s9(003)v9(008).
+           05 Zona-Vendedor                PIC X(003)   VALUE SPACES.
+           05 Operador-Inclusao            PIC X(010)   VALUE SPACES.
+           05 Data-Inclusao                PIC X(010)   VALUE SPACES.
+           05 Hora-Inclusao                PIC X(008)   VALUE SPACES.
+           05 Operador-Alteracao           PIC X(010)   VALUE SPACES.
+           05 Data-Alteracao               PIC X(010)   VALUE SPACES.
+           05 Hora-Alteracao               PIC X(008)   VALUE SPACES.
+
+       FD  RELVENCL BLOCK 107 CHARACTERS.
+
+       01  REG-RELVENCL.
+           05 Codigo-Cliente-i             PIC ZZZZZZZ.
+           05 FIL-1                        PIC X           VALUE ";".
+           05 Razão-Social-i               PIC X(040).
+           05 FIL-2                        PIC X           VALUE ";".
+           05 Codigo-Vendedor-i            PIC ZZZ.
+           05 FIL-3                        PIC X           VALUE ";".
+           05 Nombre-Vendedor-i            PIC X(040).
+           05 FIL-4                        PIC X           VALUE ";".
+           05 Distancia-i                  PIC ZZZ.ZZ9,99-.
+           05 FIL-5                        PIC X           VALUE ";".
+           05 Alerta-Dist-i                PIC X(003).
+           05 FIL-6                        PIC X           VALUE ";".
+           05 Codigo-Vendedor-Bkp-i        PIC ZZZ.
+           05 FIL-7                        PIC X           VALUE ";".
+           05 Nombre-Vendedor-Bkp-i        PIC X(040).
+           05 FIL-8                        PIC X           VALUE ";".
+
+       FD  CRMFEED.
+      *
+       01  REG-CRMFEED.
+           05 Codigo-Cliente-crm           PIC ZZZZZZ9.
+           05 FIL-CRM-1                    PIC X           VALUE ";".
+           05 CNPJ-crm                     PIC X(014)      VALUE SPACES
+           .
+           05 FIL-CRM-2                    PIC X           VALUE ";".
+           05 Razão-Social-crm             PIC X(040)      VALUE SPACES
+           .
+           05 FIL-CRM-3                    PIC X           VALUE ";".
+           05 Classificacao-crm            PIC X(001)      VALUE SPACES
+           .
+           05 FIL-CRM-4                    PIC X           VALUE ";".
+           05 Zona-Cliente-crm             PIC X(003)      VALUE SPACES
+           .
+           05 FIL-CRM-5                    PIC X           VALUE ";".
+           05 Codigo-Vendedor-crm          PIC ZZZ.
+           05 FIL-CRM-6                    PIC X           VALUE ";".
+           05 CPF-Vendedor-crm             PIC X(011)      VALUE SPACES
+           .
+           05 FIL-CRM-7                    PIC X           VALUE ";".
+           05 Nombre-Vendedor-crm          PIC X(040)      VALUE SPACES
+           .
+           05 FIL-CRM-8                    PIC X           VALUE ";".
+           05 Zona-Vendedor-crm            PIC X(003)      VALUE SPACES
+           .
+           05 FIL-CRM-9                    PIC X           VALUE ";".
+           05 Distancia-crm                PIC ZZZ.ZZ9,99-.
+           05 FIL-CRM-10                   PIC X           VALUE ";".
+           05 Alerta-Dist-crm              PIC X(003).
+           05 FIL-CRM-11                   PIC X           VALUE ";".
+
+       WORKING-STORAGE SECTION.
+
+       01  AREA-DE-TRABALHO.
+           05 FIN-FICHERO                  PIC X        VALUE "N".
+           05 SWITCHES-FLAGS               PIC X.
+              88 FIN-CLIENTES                           VALUE "F".
+              88 NO-FIN-CLIENTES                        VALUE "N".
+
+           05 CONSTANT-LITERALES.
+              10 LT-PROGRAMA               PIC X(009)  VALUE "PROGRAMA9"
+              .
+           05 CONSTANTS-NUMERICS.
+              10 FILE-STATUS               PIC 99      VALUE ZEROES.
+              10 FILE-STATUS-CLI           PIC 99      VALUE ZEROES.
+              10 FILE-STATUS-VEN           PIC 99      VALUE ZEROES.
+              10 CONT-REGISTROS            PIC 9(007)  VALUE ZEROES.
+              10 DATE-AUXILIAR.
+                 15 AA-AUX                 PIC X(002)  VALUE SPACES.
+                 15 MM-AUX                 PIC X(002)  VALUE SPACES.
+                 15 DD-AUX                 PIC X(002)  VALUE SPACES.
+              10 HORA-AUXILIAR.
+                 15 HH-AUX                 PIC X(002)  VALUE SPACES.
+                 15 MIN-AUX                PIC X(002)  VALUE SPACES.
+                 15 SEG-AUX                PIC X(002)  VALUE SPACES.
+                 15 MILI-AUX               PIC X(002)  VALUE SPACES.
+              10 CARIMBO-HIST-CRM          PIC X(015)  VALUE SPACES.
+              10 COMANDO-HIST-CRM          PIC X(200)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM INICIO
+           PERFORM PROCESO UNTIL FIN-FICHERO = "S"
+           PERFORM FIN
+           STOP RUN.
+
+       INICIO.
+           ACCEPT DATE-AUXILIAR FROM DATE
+           ACCEPT HORA-AUXILIAR FROM TIME
+
+           STRING "20" AA-AUX MM-AUX DD-AUX "_"
+                  HH-AUX MIN-AUX SEG-AUX
+                  DELIMITED BY SIZE INTO CARIMBO-HIST-CRM
+
+           PERFORM BACKUP-CRMFEED
+
+           OPEN INPUT  RELVENCL
+                I-O    CLIENTES
+                I-O    VENDEDOR
+                OUTPUT CRMFEED
+
+           PERFORM LEER-RELVENCL.
+
+       PROCESO.
+
+           PERFORM MONTAR-REGISTRO-CRM
+
+           PERFORM LEER-RELVENCL.
+
+       LEER-RELVENCL.
+
+           READ RELVENCL
+                AT END
+                MOVE "S"      TO   FIN-FICHERO
+           END-READ.
+
+       MONTAR-REGISTRO-CRM.
+      ********** JUNTA CLIENTES + VENDEDOR + DISTANCIA (RELVENCLI) ****
+           INITIALIZE REG-CRMFEED
+
+           MOVE Codigo-Cliente-i        TO Codigo-Cliente-crm
+           MOVE Razão-Social-i          TO Razão-Social-crm
+           MOVE Codigo-Vendedor-i       TO Codigo-Vendedor-crm
+           MOVE Nombre-Vendedor-i       TO Nombre-Vendedor-crm
+           MOVE Distancia-i             TO Distancia-crm
+           MOVE Alerta-Dist-i           TO Alerta-Dist-crm
+
+           MOVE FUNCTION NUMVAL(Codigo-Cliente-i) TO Codigo-Cliente
+           READ CLIENTES KEY Codigo-Cliente
+                INVALID KEY
+                CONTINUE
+              NOT INVALID KEY
+                MOVE CNPJ                 TO CNPJ-crm
+                MOVE Classificacao-Cliente TO Classificacao-crm
+                MOVE Zona-Cliente         TO Zona-Cliente-crm
+           END-READ
+
+           MOVE FUNCTION NUMVAL(Codigo-Vendedor-i) TO Codigo-Vendedor
+           READ VENDEDOR KEY Codigo-Vendedor
+                INVALID KEY
+                CONTINUE
+              NOT INVALID KEY
+                MOVE CPF                  TO CPF-Vendedor-crm
+                MOVE Zona-Vendedor        TO Zona-Vendedor-crm
+           END-READ
+
+           ADD 1                         TO CONT-REGISTROS
+           WRITE REG-CRMFEED.
+
+       BACKUP-CRMFEED.
+      ********** GUARDA UMA COPIA DATADA DO EXTRATO ANTERIOR **********
+      *    ANTES DE SOBRESCREVER CRMFEED.CSV DA EXECUCAO ANTERIOR      *
+           STRING "copy /Y ""C:\Users\Jose Angel\Documents\cobol\fi"
+                  "les\crmfeed.csv"" ""C:\Users\Jose Angel\Docume"
+                  "nts\cobol\files\history\crmfeed_" CARIMBO-HIST-CRM
+                  ".csv""" DELIMITED BY SIZE INTO COMANDO-HIST-CRM
+           CALL "SYSTEM" USING COMANDO-HIST-CRM.
+
+       FIN.
+           CLOSE RELVENCL
+                 CLIENTES
+                 VENDEDOR
+                 CRMFEED.
+
+       END PROGRAM PROGRAMA9.
