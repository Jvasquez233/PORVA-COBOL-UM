@@ -41,6 +41,9 @@
            05 Razão-Social                 PIC X(040).
            05 Latitude-c                   PIC s9(003)v9(008).
            05 Longitude-c                  PIC s9(003)v9(008).
+           05 Codigo-Vendedor-Fixo         PIC 9(003).
+           05 Zona-Cliente                 PIC X(003).
+           05 Classificacao-Cliente        PIC X(001).
 
        FD  CLIOUT.
 
@@ -50,6 +53,9 @@
            05 Razão-out                    PIC X(040).
            05 Latitude-out                 PIC s9(003)v9(008).
            05 Longitude-out                PIC s9(003)v9(008).
+           05 Vendedor-Fixo-out            PIC 9(003).
+           05 Zona-out                     PIC X(003).
+           05 Classificacao-out            PIC X(001).
 
        SD  WORK.
 
@@ -59,6 +65,9 @@
            05 Razão-wor                    PIC X(040).
            05 Latitude-wor                 PIC s9(003)v9(008).
            05 Longitude-wor                PIC s9(003)v9(008).
+           05 Vendedor-Fixo-wor            PIC 9(003).
+           05 Zona-wor                     PIC X(003).
+           05 Classificacao-wor            PIC X(001).
 
        WORKING-STORAGE SECTION.
 
