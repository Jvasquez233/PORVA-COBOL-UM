@@ -1,126 +1,220 @@
-      ******************************************************************
-      * Author: Jose Angel Vasquez Lopez
-      * Date:   17-04-2019
-      * Purpose: CREACION DE FICHEROS
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA0.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT CLIENTES ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
-      -    "iles\clientes.dat"
-           ORGANISATION IS INDEXED
-           ACCESS IS DYNAMIC
-           RECORD KEY IS CNPJ
-           ALTERNATE RECORD KEY IS Codigo-Cliente
-           FILE STATUS IS FILE-STATUS.
-
-           SELECT VENDEDOR ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
-      -    "iles\vendedor.dat"
-           ORGANISATION IS INDEXED
-           ACCESS IS DYNAMIC
-           RECORD KEY IS CPF
-           ALTERNATE RECORD KEY IS Codigo-Vendedor
-           FILE STATUS IS FILE-STATUS.
-
-           SELECT TABLA    ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
-      -    "iles\tabla.dat"
-           ORGANISATION IS INDEXED
-           ACCESS IS DYNAMIC
-           RECORD KEY IS CRLTAB
-           FILE STATUS IS FILE-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CLIENTES.
-
-       01  REG-CLIENTES.
-           05 Codigo-Cliente               PIC 9(007).
-           05 CNPJ                         PIC 9(014).
-           05 Razão-Social                 PIC X(040).
-           05 Latitude-c                   PIC s9(003)v9(008).
-           05 Longitude-c                  PIC s9(003)v9(008).
-
-       FD  VENDEDOR.
-
-       01  REG-VENDEDOR.
-           05 Codigo-Vendedor              PIC 9(003).
-           05 CPF                          PIC 9(011).
-           05 Nombre-Vendedor              PIC X(040).
-           05 Latitude-v                   PIC s9(003)v9(008).
-           05 Longitude-v                  PIC s9(003)v9(008).
-
-       FD  TABLA.
-
-       01  REG-TABLA.
-           05 CRLTAB                       PIC 9(003).
-           05 Codigo-Tabclie               PIC 9(007).
-           05 Codigo-Tabvend               PIC 9(003).
-
-       WORKING-STORAGE SECTION.
-
-       01  AREA-DE-TRABALHO.
-           05 FILE-STATUS                  PIC 99       VALUE ZEROES.
-           05 SWITCHES-FLAGS               PIC X.
-              88 FIN-CLIENTES                           VALUE "F".
-              88 NO-FIN-CLIENTES                        VALUE "N".
-              88 FIN-VENDEDOR                           VALUE "F".
-              88 NO-FIN-VENDEDOR                        VALUE "N".
-
-           PROCEDURE DIVISION.
-
-           PERFORM INICIO
-           PERFORM PROCESO
-           PERFORM FIN
-           STOP RUN.
-
-       INICIO.
-           OPEN OUTPUT CLIENTES
-                       VENDEDOR
-                       TABLA.
-
-       PROCESO.
-           INITIALIZE REG-CLIENTES
-                      REG-VENDEDOR
-                      REG-TABLA
-
-           WRITE REG-CLIENTES
-
-           WRITE REG-VENDEDOR
-
-           MOVE 001     TO CRLTAB
-           MOVE  ZEROES TO Codigo-Tabclie
-           MOVE  ZEROES TO Codigo-Tabvend
-           WRITE REG-TABLA
-
-           CLOSE CLIENTES
-                 VENDEDOR
-
-           OPEN I-O CLIENTES
-                    VENDEDOR
-
-           MOVE ZEROES   TO CNPJ
-           MOVE ZEROES   TO CPF
-           READ CLIENTES KEY CNPJ
-           IF FILE-STATUS = 00
-           DELETE CLIENTES
-           END-IF
-           READ VENDEDOR KEY CPF
-           IF FILE-STATUS = 00
-           DELETE VENDEDOR
-           END-IF.
-
-       FIN.
-           CLOSE CLIENTES
-                 VENDEDOR
-                 TABLA
-           STOP RUN.
-
-       END PROGRAM PROGRAMA0.
+      ******************************************************************
+      * Author: Jose Angel Vasquez Lopez
+      * Date:   17-04-2019
+      * Purpose: CREACION DE FICHEROS
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA0.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CLIENTES ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\clientes.dat"
+           ORGANISATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CNPJ
+           ALTERNATE RECORD KEY IS Codigo-Cliente
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT VENDEDOR ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\vendedor.dat"
+           ORGANISATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CPF
+           ALTERNATE RECORD KEY IS Codigo-Vendedor
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT TABLA    ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\tabla.dat"
+           ORGANISATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CRLTAB
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT FILIAIS  ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\filiais.dat"
+           ORGANISATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS Chave-Filial
+           FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+
+       01  REG-CLIENTES.
+           05 Codigo-Cliente               PIC 9(007).
+           05 CNPJ                         PIC 9(014).
+           05 Razão-Social                 PIC X(040).
+           05 Latitude-c                   PIC s9(003)v9(008).
+           05 Longitude-c                  PIC s9(003)v9(008).
+           05 Codigo-Vendedor-Fixo         PIC 9(003)   VALUE ZEROES.
+           05 Zona-Cliente                 PIC X(003)   VALUE SPACES.
+           05 Classificacao-Cliente        PIC X(001)   VALUE "P".
+              88 CLIENTE-VIP                             VALUE "V".
+              88 CLIENTE-PADRAO                          VALUE "S".
+              88 CLIENTE-PROSPECTO                       VALUE "P".
+           05 Operador-Inclusao            PIC X(010)   VALUE SPACES.
+           05 Data-Inclusao                PIC X(010)   VALUE SPACES.
+           05 Hora-Inclusao                PIC X(008)   VALUE SPACES.
+           05 Operador-Alteracao           PIC X(010)   VALUE SPACES.
+           05 Data-Alteracao               PIC X(010)   VALUE SPACES.
+           05 Hora-Alteracao               PIC X(008)   VALUE SPACES.
+
+       FD  VENDEDOR.
+
+       01  REG-VENDEDOR.
+           05 Codigo-Vendedor              PIC 9(003).
+           05 CPF                          PIC 9(011).
+           05 Nombre-Vendedor              PIC X(040).
+           05 Latitude-v                   PIC s9(003)v9(008).
+           05 Longitude-v                  PIC s9(003)v9(008).
+           05 Zona-Vendedor                PIC X(003)   VALUE SPACES.
+           05 Operador-Inclusao            PIC X(010)   VALUE SPACES.
+           05 Data-Inclusao                PIC X(010)   VALUE SPACES.
+           05 Hora-Inclusao                PIC X(008)   VALUE SPACES.
+           05 Operador-Alteracao           PIC X(010)   VALUE SPACES.
+           05 Data-Alteracao               PIC X(010)   VALUE SPACES.
+           05 Hora-Alteracao               PIC X(008)   VALUE SPACES.
+
+       FD  TABLA.
+
+       01  REG-TABLA.
+           05 CRLTAB                       PIC 9(003).
+           05 Codigo-Tabclie               PIC 9(007).
+           05 Codigo-Tabvend               PIC 9(003).
+
+       FD  FILIAIS.
+
+       01  REG-FILIAIS.
+           05 Chave-Filial.
+              10 Codigo-Cliente-f          PIC 9(007).
+              10 Numero-Filial             PIC 9(003).
+           05 Descricao-Filial             PIC X(030).
+           05 Latitude-f                   PIC s9(003)v9(008).
+           05 Longitude-f                  PIC s9(003)v9(008).
+           05 Filial-Primaria              PIC X(001)   VALUE "N".
+
+       WORKING-STORAGE SECTION.
+
+       01  AREA-DE-TRABALHO.
+           05 FILE-STATUS                  PIC 99       VALUE ZEROES.
+           05 SWITCHES-FLAGS               PIC X.
+              88 FIN-CLIENTES                           VALUE "F".
+              88 NO-FIN-CLIENTES                        VALUE "N".
+              88 FIN-VENDEDOR                           VALUE "F".
+              88 NO-FIN-VENDEDOR                        VALUE "N".
+
+           05 DATE-AUXILIAR.
+              10 AA-AUX                    PIC X(002)  VALUE SPACES.
+              10 MM-AUX                    PIC X(002)  VALUE SPACES.
+              10 DD-AUX                    PIC X(002)  VALUE SPACES.
+           05 HORA-AUXILIAR.
+              10 HH-AUX                    PIC X(002)  VALUE SPACES.
+              10 MIN-AUX                   PIC X(002)  VALUE SPACES.
+              10 SEG-AUX                   PIC X(002)  VALUE SPACES.
+              10 MILI-AUX                  PIC X(002)  VALUE SPACES.
+           05 CARIMBO-BACKUP               PIC X(012)  VALUE SPACES.
+           05 COMANDO-BACKUP               PIC X(200)  VALUE SPACES.
+
+           PROCEDURE DIVISION.
+
+           PERFORM INICIO
+           PERFORM PROCESO
+           PERFORM FIN
+           STOP RUN.
+
+       INICIO.
+           ACCEPT DATE-AUXILIAR FROM DATE
+           ACCEPT HORA-AUXILIAR FROM TIME
+           STRING "20" AA-AUX MM-AUX DD-AUX "_"
+                  HH-AUX MIN-AUX SEG-AUX
+                  DELIMITED BY SIZE INTO CARIMBO-BACKUP
+
+           PERFORM BACKUP-ARQUIVOS
+
+           OPEN OUTPUT CLIENTES
+                       VENDEDOR
+                       TABLA
+                       FILIAIS.
+
+       BACKUP-ARQUIVOS.
+           STRING "copy /Y ""C:\Users\Jose Angel\Documents\cobol\fi"
+                  "les\clientes.dat"" ""C:\Users\Jose Angel\Documen"
+                  "ts\cobol\files\backup\clientes_" CARIMBO-BACKUP
+                  ".dat""" DELIMITED BY SIZE INTO COMANDO-BACKUP
+           CALL "SYSTEM" USING COMANDO-BACKUP
+
+           STRING "copy /Y ""C:\Users\Jose Angel\Documents\cobol\fi"
+                  "les\vendedor.dat"" ""C:\Users\Jose Angel\Documen"
+                  "ts\cobol\files\backup\vendedor_" CARIMBO-BACKUP
+                  ".dat""" DELIMITED BY SIZE INTO COMANDO-BACKUP
+           CALL "SYSTEM" USING COMANDO-BACKUP
+
+           STRING "copy /Y ""C:\Users\Jose Angel\Documents\cobol\fi"
+                  "les\tabla.dat"" ""C:\Users\Jose Angel\Documents\"
+                  "cobol\files\backup\tabla_" CARIMBO-BACKUP
+                  ".dat""" DELIMITED BY SIZE INTO COMANDO-BACKUP
+           CALL "SYSTEM" USING COMANDO-BACKUP
+
+           STRING "copy /Y ""C:\Users\Jose Angel\Documents\cobol\fi"
+                  "les\filiais.dat"" ""C:\Users\Jose Angel\Documents"
+                  "\cobol\files\backup\filiais_" CARIMBO-BACKUP
+                  ".dat""" DELIMITED BY SIZE INTO COMANDO-BACKUP
+           CALL "SYSTEM" USING COMANDO-BACKUP.
+
+       PROCESO.
+           INITIALIZE REG-CLIENTES
+                      REG-VENDEDOR
+                      REG-TABLA
+                      REG-FILIAIS
+
+           WRITE REG-CLIENTES
+
+           WRITE REG-VENDEDOR
+
+           MOVE 001     TO CRLTAB
+           MOVE  ZEROES TO Codigo-Tabclie
+           MOVE  ZEROES TO Codigo-Tabvend
+           WRITE REG-TABLA
+
+           WRITE REG-FILIAIS
+
+           CLOSE CLIENTES
+                 VENDEDOR
+                 FILIAIS
+
+           OPEN I-O CLIENTES
+                    VENDEDOR
+                    FILIAIS
+
+           MOVE ZEROES   TO CNPJ
+           MOVE ZEROES   TO CPF
+           READ CLIENTES KEY CNPJ
+           IF FILE-STATUS = 00
+           DELETE CLIENTES
+           END-IF
+           READ VENDEDOR KEY CPF
+           IF FILE-STATUS = 00
+           DELETE VENDEDOR
+           END-IF
+           MOVE ZEROES   TO Chave-Filial
+           READ FILIAIS KEY Chave-Filial
+           IF FILE-STATUS = 00
+           DELETE FILIAIS
+           END-IF.
+
+       FIN.
+           CLOSE CLIENTES
+                 VENDEDOR
+                 TABLA
+                 FILIAIS
+           STOP RUN.
+
+       END PROGRAM PROGRAMA0.
