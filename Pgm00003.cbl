@@ -0,0 +1,297 @@
+      ******************************************************************
+      * Author:    Jose Angel Vasquez Lopez
+      * Date:      16-04-2019
+      * Purpose:   Ressincronização dos contadores da TABLA
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Pgm00003.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CLIENTES ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\clientes.dat"
+           ORGANISATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CNPJ
+           ALTERNATE RECORD KEY IS Codigo-Cliente
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT VENDEDOR ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\vendedor.dat"
+           ORGANISATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CPF
+           ALTERNATE RECORD KEY IS Codigo-Vendedor
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT TABLA    ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\tabla.dat"
+           ORGANISATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CRLTAB
+           FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+
+       01  REG-CLIENTES.
+           05 Codigo-Cliente               PIC 9(007).
+           05 CNPJ                         PIC 9(014).
+           05 Razão-Social                 PIC X(040).
+           05 Latitude-c                   PIC s9(003)v9(008).
+           05 Longitude-c                  PIC s9(003)v9(008).
+           05 Codigo-Vendedor-Fixo         PIC 9(003)   VALUE ZEROES.
+           05 Zona-Cliente                 PIC X(003)   VALUE SPACES.
+           05 Classificacao-Cliente        PIC X(001)   VALUE "P".
+              88 CLIENTE-VIP                             VALUE "V".
+              88 CLIENTE-PADRAO                          VALUE "S".
+              88 CLIENTE-PROSPECTO                       VALUE "P".
+           05 Operador-Inclusao            PIC X(010)   VALUE SPACES.
+           05 Data-Inclusao                PIC X(010)   VALUE SPACES.
+           05 Hora-Inclusao                PIC X(008)   VALUE SPACES.
+           05 Operador-Alteracao           PIC X(010)   VALUE SPACES.
+           05 Data-Alteracao               PIC X(010)   VALUE SPACES.
+           05 Hora-Alteracao               PIC X(008)   VALUE SPACES.
+
+       FD  VENDEDOR.
+
+       01  REG-VENDEDOR.
+           05 Codigo-Vendedor              PIC 9(003).
+           05 CPF                          PIC 9(011).
+           05 Nome-Vendedor                PIC X(040).
+           05 Latitude-v                   PIC s9(003)v9(008).
+           05 Longitude-v                  PIC s9(003)v9(008).
+           05 Zona-Vendedor                PIC X(003)   VALUE SPACES.
+           05 Operador-Inclusao            PIC X(010)   VALUE SPACES.
+           05 Data-Inclusao                PIC X(010)   VALUE SPACES.
+           05 Hora-Inclusao                PIC X(008)   VALUE SPACES.
+           05 Operador-Alteracao           PIC X(010)   VALUE SPACES.
+           05 Data-Alteracao               PIC X(010)   VALUE SPACES.
+           05 Hora-Alteracao               PIC X(008)   VALUE SPACES.
+
+       FD  TABLA.
+
+       01  REG-TABLA.
+           05 CRLTAB                       PIC 9(003).
+           05 Codigo-Tabclie               PIC 9(007).
+           05 Codigo-Tabvend               PIC 9(003).
+
+       WORKING-STORAGE SECTION.
+
+       01  AREA-DE-TRABALHO.
+
+           05 FILE-STATUS                  PIC 99       VALUE ZEROES.
+           05 OPC-W                        PIC 9        VALUE ZEROES.
+           05 SW-PROCESO                   PIC X        VALUE SPACES.
+           05 MENSAGEM                     PIC X(60)    VALUE SPACES.
+           05 MENSAGEM2                    PIC X(60)    VALUE SPACES.
+           05 SWITCHES-FLAGS               PIC X.
+              88 FIN-CLIENTES                           VALUE "F".
+              88 NO-FIN-CLIENTES                        VALUE "N".
+           05 SWITCHES-VENDEDOR            PIC X.
+              88 FIN-VENDEDOR                           VALUE "F".
+              88 NO-FIN-VENDEDOR                        VALUE "N".
+           05 SW-ERRO-ARQUIVO              PIC X        VALUE "N".
+              88 ERRO-ARQUIVO                           VALUE "S".
+              88 NO-ERRO-ARQUIVO                        VALUE "N".
+
+           05 CONSTANT-LITERALES.
+              10 LT-PROGRAMA               PIC X(008)  VALUE "PGM00003".
+           05 CONSTANTS-NUMERICS.
+              10 MAX-CODIGO-CLIENTE        PIC 9(007)  VALUE ZEROES.
+              10 MAX-CODIGO-VENDEDOR       PIC 9(003)  VALUE ZEROES.
+              10 DATE-AUXILIAR.
+                 15 AA-AUX                 PIC X(002)  VALUE SPACES.
+                 15 MM-AUX                 PIC X(002)  VALUE SPACES.
+                 15 DD-AUX                 PIC X(002)  VALUE SPACES.
+              10 HORA-AUXILIAR.
+                 15 HH-AUX                 PIC X(002)  VALUE SPACES.
+                 15 MIN-AUX                PIC X(002)  VALUE SPACES.
+                 15 SEG-AUX                PIC X(002)  VALUE SPACES.
+                 15 MILI-AUX               PIC X(002)  VALUE SPACES.
+
+           05 REGISTRO-INFORME1.
+              10 NOME-PROGRAMA.
+                 15 FILLER                 PIC X(009) VALUE "PROGRAMA:".
+                 15 FILLER                 PIC X(004) VALUE SPACES.
+                 15 PROGRAMA               PIC X(008) VALUE "PGM00003".
+
+              10 DATE-PROGRAMA.
+                 15 FILLER                 PIC X(006) VALUE "DATE: ".
+                 15 FILLER                 PIC X(007)  VALUE SPACES.
+                 15 DATE-RESUMEN.
+                    20 DIA                 PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE "-".
+                    20 MES                 PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE "-".
+                    20 SIGLO               PIC X(002)  VALUE SPACES.
+                    20 ANNO                PIC X(002)  VALUE SPACES.
+
+              10 HORA-PROGRAMA.
+                 15 FILLER                 PIC X(015)  VALUE "HORA INICI
+      -    "O:".
+                 15 HORA-RESUMEN.
+                    20 HORA                PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE ":".
+                    20 MINUTOS             PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE ":".
+                    20 SEGUNDOS            PIC X(002)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM INICIO
+           IF NOT ERRO-ARQUIVO
+              PERFORM PROCESO
+              PERFORM FIN
+           END-IF
+           STOP RUN.
+
+       INICIO.
+           MOVE "N"            TO SW-ERRO-ARQUIVO
+           OPEN I-O CLIENTES
+           IF FILE-STATUS NOT = 00
+              display "clientes.dat AUSENTE OU DANIFICADO"
+              display "STATUS: " FILE-STATUS
+              MOVE "S"         TO SW-ERRO-ARQUIVO
+           ELSE
+              OPEN I-O VENDEDOR
+              IF FILE-STATUS NOT = 00
+                 display "vendedor.dat AUSENTE OU DANIFICADO"
+                 display "STATUS: " FILE-STATUS
+                 MOVE "S"      TO SW-ERRO-ARQUIVO
+              ELSE
+                 OPEN I-O TABLA
+                 IF FILE-STATUS NOT = 00
+                    display "tabla.dat AUSENTE OU DANIFICADO"
+                    display "STATUS: " FILE-STATUS
+                    MOVE "S"   TO SW-ERRO-ARQUIVO
+                 END-IF
+              END-IF
+           END-IF
+
+           IF ERRO-ARQUIVO
+              display "NAO FOI POSSIVEL ABRIR OS ARQUIVOS DE DADOS"
+              display "PROGRAMA SERA ENCERRADO"
+              display "Tecle ENTER para continuar"
+              accept OPC-W
+              PERFORM FECHAR-ARQUIVOS-ABERTOS
+           ELSE
+           ACCEPT DATE-AUXILIAR FROM DATE
+           MOVE "20"        TO SIGLO
+           MOVE DD-AUX      TO DIA
+           MOVE MM-AUX      TO MES
+           MOVE AA-AUX      TO ANNO
+
+           ACCEPT HORA-AUXILIAR FROM TIME
+           MOVE HH-AUX      TO HORA
+           MOVE MIN-AUX     TO MINUTOS
+           MOVE SEG-AUX     TO SEGUNDOS
+
+           MOVE SPACES   TO MENSAGEM
+           MOVE "N"      TO SW-PROCESO
+           END-IF.
+
+       FECHAR-ARQUIVOS-ABERTOS.
+           CLOSE CLIENTES
+           CLOSE VENDEDOR
+           CLOSE TABLA.
+
+       PROCESO.
+           PERFORM LIMPIAR-PANTALLA
+           PERFORM APURAR-MAX-CLIENTE
+           PERFORM APURAR-MAX-VENDEDOR
+           MOVE 001      TO CRLTAB
+           READ TABLA KEY CRLTAB
+
+           display NOME-PROGRAMA
+           display DATE-PROGRAMA
+           display HORA-PROGRAMA
+           display "RESSINCRONIZACAO DOS CONTADORES DA TABLA"
+           display " "
+           display "Maior Código Cliente cadastrado  : "
+                    MAX-CODIGO-CLIENTE
+           display "Contador Codigo-Tabclie atual     : "
+                    Codigo-Tabclie
+           display " "
+           display "Maior Código Vendedor cadastrado  : "
+                    MAX-CODIGO-VENDEDOR
+           display "Contador Codigo-Tabvend atual     : "
+                    Codigo-Tabvend
+           display " "
+           display "OPCAO 1 Ressincronizar   OPCAO 2 SAIR"
+           display " "with no advancing
+           accept OPC-W
+           IF OPC-W = 1
+              MOVE MAX-CODIGO-CLIENTE  TO Codigo-Tabclie
+              MOVE MAX-CODIGO-VENDEDOR TO Codigo-Tabvend
+              REWRITE REG-TABLA
+              PERFORM LIMPIAR-PANTALLA
+              display NOME-PROGRAMA
+              display "CONTADORES RESSINCRONIZADOS COM SUCESSO"
+              display " "
+              display "Tecle ENTER para continuar"
+              accept OPC-W
+           END-IF
+           MOVE "S"      TO SW-PROCESO.
+
+       APURAR-MAX-CLIENTE.
+           MOVE ZEROES        TO MAX-CODIGO-CLIENTE
+           MOVE ZEROES        TO CNPJ
+           SET NO-FIN-CLIENTES TO TRUE
+           START CLIENTES KEY IS NOT LESS THAN CNPJ
+              INVALID KEY SET FIN-CLIENTES TO TRUE
+           END-START
+           IF NOT FIN-CLIENTES
+              PERFORM LEER-CLIENTES-SEQ
+              PERFORM UNTIL FIN-CLIENTES
+                 IF Codigo-Cliente > MAX-CODIGO-CLIENTE
+                    MOVE Codigo-Cliente TO MAX-CODIGO-CLIENTE
+                 END-IF
+                 PERFORM LEER-CLIENTES-SEQ
+              END-PERFORM
+           END-IF.
+
+       LEER-CLIENTES-SEQ.
+           READ CLIENTES NEXT RECORD
+              AT END SET FIN-CLIENTES TO TRUE
+           END-READ.
+
+       APURAR-MAX-VENDEDOR.
+           MOVE ZEROES        TO MAX-CODIGO-VENDEDOR
+           MOVE ZEROES        TO CPF
+           SET NO-FIN-VENDEDOR TO TRUE
+           START VENDEDOR KEY IS NOT LESS THAN CPF
+              INVALID KEY SET FIN-VENDEDOR TO TRUE
+           END-START
+           IF NOT FIN-VENDEDOR
+              PERFORM LEER-VENDEDOR-SEQ
+              PERFORM UNTIL FIN-VENDEDOR
+                 IF Codigo-Vendedor > MAX-CODIGO-VENDEDOR
+                    MOVE Codigo-Vendedor TO MAX-CODIGO-VENDEDOR
+                 END-IF
+                 PERFORM LEER-VENDEDOR-SEQ
+              END-PERFORM
+           END-IF.
+
+       LEER-VENDEDOR-SEQ.
+           READ VENDEDOR NEXT RECORD
+              AT END SET FIN-VENDEDOR TO TRUE
+           END-READ.
+
+       LIMPIAR-PANTALLA.
+           CALL "SYSTEM" USING "cls".
+
+       FIN.
+           CLOSE CLIENTES
+                 VENDEDOR
+                 TABLA
+           STOP RUN.
+
+       END PROGRAM Pgm00003.
