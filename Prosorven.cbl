@@ -40,6 +40,13 @@
            05 Nome-Ven                     PIC X(040).
            05 Latitude-ven                 PIC s9(003)v9(008).
            05 Longitude-ven                PIC s9(003)v9(008).
+           05 Zona-ven                     PIC X(003).
+           05 Operador-Inc-ven             PIC X(010).
+           05 Data-Inc-ven                 PIC X(010).
+           05 Hora-Inc-ven                 PIC X(008).
+           05 Operador-Alt-ven             PIC X(010).
+           05 Data-Alt-ven                 PIC X(010).
+           05 Hora-Alt-ven                 PIC X(008).
 
        FD  VENOUT.
 
@@ -49,6 +56,13 @@
            05 Nome-out                     PIC X(040).
            05 Latitude-out                 PIC s9(003)v9(008).
            05 Longitude-out                PIC s9(003)v9(008).
+           05 Zona-out                     PIC X(003).
+           05 Operador-Inc-out             PIC X(010).
+           05 Data-Inc-out                 PIC X(010).
+           05 Hora-Inc-out                 PIC X(008).
+           05 Operador-Alt-out             PIC X(010).
+           05 Data-Alt-out                 PIC X(010).
+           05 Hora-Alt-out                 PIC X(008).
 
        SD  WORK.
 
@@ -58,6 +72,13 @@
            05 Nome-wor                     PIC X(040).
            05 Latitude-wor                 PIC s9(003)v9(008).
            05 Longitude-wor                PIC s9(003)v9(008).
+           05 Zona-wor                     PIC X(003).
+           05 Operador-Inc-wor             PIC X(010).
+           05 Data-Inc-wor                 PIC X(010).
+           05 Hora-Inc-wor                 PIC X(008).
+           05 Operador-Alt-wor             PIC X(010).
+           05 Data-Alt-wor                 PIC X(010).
+           05 Hora-Alt-wor                 PIC X(008).
 
        WORKING-STORAGE SECTION.
 
