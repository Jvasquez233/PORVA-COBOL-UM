@@ -1,188 +1,752 @@
-      ******************************************************************
-      * Author:  JOSE ANGEL VASQUEZ LOPEZ
-      * Date:    17-04-2019
-      * Purpose: DISTRIBUIÇÃO DE CLIENTES
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA1.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT CLIENTES ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
-      -    "iles\clientes.dat"
-           ORGANISATION IS INDEXED
-           ACCESS IS DYNAMIC
-           RECORD KEY IS CNPJ
-           ALTERNATE RECORD KEY IS Codigo-Cliente
-           FILE STATUS IS FILE-STATUS.
-
-           SELECT VENDEDOR ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
-      -    "iles\vendedor.dat"
-           ORGANISATION IS INDEXED
-           ACCESS IS DYNAMIC
-           RECORD KEY IS CPF
-           ALTERNATE RECORD KEY IS Codigo-Vendedor
-           FILE STATUS IS FILE-STATUS.
-
-           SELECT RELVENCL ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
-      -    "iles\relvencli.csv"
-           ORGANISATION IS LINE SEQUENTIAL
-           FILE STATUS IS FILE-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CLIENTES.
-
-       01  REG-CLIENTES.
-           05 Codigo-Cliente               PIC 9(007).
-           05 CNPJ                         PIC 9(014).
-           05 Razão-Social                 PIC X(040).
-           05 Latitude-c                   PIC s9(003)v9(008).
-           05 Longitude-c                  PIC s9(003)v9(008).
-
-       FD  VENDEDOR.
-      *
-       01  REG-VENDEDOR.
-           05 Codigo-Vendedor              PIC 9(003).
-           05 CPF                          PIC 9(011).
-           05 Nombre-Vendedor              PIC X(040).
-           05 Latitude-v                   PIC s9(003)v9(008).
-           05 Longitude-v                  PIC s9(003)v9(008).
-
-       FD  RELVENCL BLOCK 107 CHARACTERS.
-
-       01  REG-RELVENCL.
-           05 Codigo-Cliente-i             PIC ZZZZZZZ.
-           05 FIL-1                        PIC X           VALUE ";".
-           05 Razão-Social-i               PIC X(040).
-           05 FIL-2                        PIC X           VALUE ";".
-           05 Codigo-Vendedor-i            PIC ZZZ.
-           05 FIL-3                        PIC X           VALUE ";".
-           05 Nombre-Vendedor-i            PIC X(040).
-           05 FIL-4                        PIC X           VALUE ";".
-           05 Distancia-i                  PIC ZZZ.ZZ9,99-.
-           05 FIL-5                        PIC X           VALUE ";".
-
-       WORKING-STORAGE SECTION.
-
-       01  AREA-DE-TRABALHO.
-           05 SWITCHES-FLAGS               PIC X.
-              88 FIN-CLIENTES                           VALUE "S".
-              88 NO-FIN-CLIENTES                        VALUE "N".
-              88 FIN-VENDEDOR                           VALUE "S".
-              88 NO-FIN-VENDEDOR                        VALUE "N".
-
-           05 Codven-ant                   PIC 9(003)   VALUE ZEROES.
-           05 Nomven-ant                   PIC X(040)   VALUE SPACES.
-
-           05 VARIABLES.
-              10 FILE-STATUS           PIC 9(002)         VALUE ZEROES.
-              10 Dif-Latit             PIC s9(010)v9(008) VALUE ZEROES.
-              10 Dif-Longid            PIC s9(010)v9(008) VALUE ZEROES.
-              10 Sum-Cuad              PIC s9(010)v9(008) VALUE ZEROES.
-              10 Sum-Dif               PIC s9(010)v9(008) VALUE ZEROES.
-              10 Metros-Dis            PIC s9(010)v9(002) VALUE ZEROES.
-              10 Metros-Sal            PIC s9(010)v9(002) VALUE ZEROES.
-
-       PROCEDURE DIVISION.
-
-           PERFORM INICIO
-           PERFORM PROCESO UNTIL FIN-CLIENTES
-           PERFORM FIN.
-
-       INICIO.
-
-           OPEN INPUT  CLIENTES
-                INPUT  VENDEDOR
-                OUTPUT RELVENCL
-
-           SET NO-FIN-CLIENTES TO TRUE
-           SET NO-FIN-VENDEDOR TO TRUE
-
-           PERFORM LEER-CLIENTES
-
-           IF NO-FIN-CLIENTES
-           PERFORM LEER-VENDEDOR
-           IF FIN-VENDEDOR
-              SET FIN-CLIENTES TO TRUE
-           END-IF
-           END-IF.
-
-       PROCESO.
-
-           PERFORM LEER-CALCULAR UNTIL FIN-VENDEDOR
-
-           PERFORM GENERA-FICHERO
-
-           IF FIN-VENDEDOR
-           CLOSE VENDEDOR
-           OPEN INPUT VENDEDOR
-           SET NO-FIN-VENDEDOR TO TRUE
-           PERFORM LEER-VENDEDOR
-           END-IF
-           PERFORM LEER-CLIENTES.
-
-       LEER-CLIENTES.
-           MOVE 999999,99        TO Metros-Sal
-           READ CLIENTES
-                AT END
-                SET FIN-CLIENTES TO TRUE
-           END-READ.
-
-       LEER-VENDEDOR.
-           READ VENDEDOR
-                AT END
-                SET FIN-VENDEDOR TO TRUE
-           END-READ.
-
-       LEER-CALCULAR.
-
-           COMPUTE Dif-Latit  = Latitude-c  - Latitude-v
-           IF Dif-Latit < 0
-              COMPUTE Dif-Latit = Dif-Latit * -1
-           END-IF
-           COMPUTE Dif-Longid = Longitude-c - Longitude-v
-           IF Dif-Longid < 0
-              COMPUTE Dif-Longid = Dif-Longid * -1
-           END-IF
-           COMPUTE Sum-Dif  = Dif-Latit + Dif-Longid
-           COMPUTE Sum-Cuad = Sum-Dif   * Sum-Dif
-           COMPUTE Metros-Dis = Sum-Cuad**(1/2)
-
-           IF Metros-Dis < 0
-              COMPUTE Metros-Dis = Metros-Dis * -1
-           END-IF
-
-           IF Metros-Dis < Metros-Sal
-              MOVE Codigo-Vendedor  TO Codven-ant
-              MOVE Nombre-Vendedor  TO Nomven-ant
-              MOVE Metros-Dis       TO Metros-Sal
-           END-IF
-
-           READ VENDEDOR
-                AT END
-                SET FIN-VENDEDOR TO TRUE
-           END-READ.
-
-       GENERA-FICHERO.
-           MOVE Codigo-Cliente         TO Codigo-Cliente-i
-           MOVE Razão-Social           TO Razão-Social-i
-           MOVE Codven-ant             TO Codigo-Vendedor-i
-           MOVE Nomven-ant             TO Nombre-Vendedor-i
-           MOVE Metros-Sal             TO Distancia-i
-           MOVE ";"                    TO FIL-1 FIL-2 FIL-3 FIL-4 FIL-5
-           WRITE REG-RELVENCL.
-
-       FIN.
-           CLOSE CLIENTES
-                 VENDEDOR
-                 RELVENCL
-           STOP RUN.
-
-       END PROGRAM PROGRAMA1.
+      ******************************************************************
+      * Author:  JOSE ANGEL VASQUEZ LOPEZ
+      * Date:    17-04-2019
+      * Purpose: DISTRIBUIÇÃO DE CLIENTES
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CLIENTES ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\clientes.dat"
+           ORGANISATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CNPJ
+           ALTERNATE RECORD KEY IS Codigo-Cliente
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT VENDEDOR ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\vendedor.dat"
+           ORGANISATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CPF
+           ALTERNATE RECORD KEY IS Codigo-Vendedor
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT RELVENCL ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\relvencli.csv"
+           ORGANISATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT RESVEND ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\resumovend.txt"
+           ORGANISATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT EXCVENCLI ASSIGN "C:\Users\Jose Angel\Documents\cobo
+      -    "l\files\excvencli.csv"
+           ORGANISATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT CLIDISTMAX ASSIGN "C:\Users\Jose Angel\Documents\cob
+      -    "ol\files\clidistmax.csv"
+           ORGANISATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT TROCAVEND ASSIGN "C:\Users\Jose Angel\Documents\cob
+      -    "ol\files\trocavend.csv"
+           ORGANISATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT CKPDIST ASSIGN "C:\Users\Jose Angel\Documents\cobo
+      -    "l\files\distckpt.txt"
+           ORGANISATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+
+       01  REG-CLIENTES.
+           05 Codigo-Cliente               PIC 9(007).
+           05 CNPJ                         PIC 9(014).
+           05 Razão-Social                 PIC X(040).
+           05 Latitude-c                   PIC s9(003)v9(008).
+           05 Longitude-c                  PIC s9(003)v9(008).
+           05 Codigo-Vendedor-Fixo         PIC 9(003)   VALUE ZEROES.
+           05 Zona-Cliente                 PIC X(003)   VALUE SPACES.
+           05 Classificacao-Cliente        PIC X(001)   VALUE "P".
+              88 CLIENTE-VIP                             VALUE "V".
+              88 CLIENTE-PADRAO                          VALUE "S".
+              88 CLIENTE-PROSPECTO                       VALUE "P".
+           05 Operador-Inclusao            PIC X(010)   VALUE SPACES.
+           05 Data-Inclusao                PIC X(010)   VALUE SPACES.
+           05 Hora-Inclusao                PIC X(008)   VALUE SPACES.
+           05 Operador-Alteracao           PIC X(010)   VALUE SPACES.
+           05 Data-Alteracao               PIC X(010)   VALUE SPACES.
+           05 Hora-Alteracao               PIC X(008)   VALUE SPACES.
+
+       FD  VENDEDOR.
+      *
+       01  REG-VENDEDOR.
+           05 Codigo-Vendedor              PIC 9(003).
+           05 CPF                          PIC 9(011).
+           05 Nombre-Vendedor              PIC X(040).
+           05 Latitude-v                   PIC s9(003)v9(008).
+           05 Longitude-v                  PIC s9(003)v9(008).
+           05 Zona-Vendedor                PIC X(003)   VALUE SPACES.
+           05 Operador-Inclusao            PIC X(010)   VALUE SPACES.
+           05 Data-Inclusao                PIC X(010)   VALUE SPACES.
+           05 Hora-Inclusao                PIC X(008)   VALUE SPACES.
+           05 Operador-Alteracao           PIC X(010)   VALUE SPACES.
+           05 Data-Alteracao               PIC X(010)   VALUE SPACES.
+           05 Hora-Alteracao               PIC X(008)   VALUE SPACES.
+
+       FD  RELVENCL BLOCK 107 CHARACTERS.
+
+       01  REG-RELVENCL.
+           05 Codigo-Cliente-i             PIC ZZZZZZZ.
+           05 FIL-1                        PIC X           VALUE ";".
+           05 Razão-Social-i               PIC X(040).
+           05 FIL-2                        PIC X           VALUE ";".
+           05 Codigo-Vendedor-i            PIC ZZZ.
+           05 FIL-3                        PIC X           VALUE ";".
+           05 Nombre-Vendedor-i            PIC X(040).
+           05 FIL-4                        PIC X           VALUE ";".
+           05 Distancia-i                  PIC ZZZ.ZZ9,99-.
+           05 FIL-5                        PIC X           VALUE ";".
+           05 Alerta-Dist-i                 PIC X(003).
+           05 FIL-6                        PIC X           VALUE ";".
+           05 Codigo-Vendedor-Bkp-i        PIC ZZZ.
+           05 FIL-7                        PIC X           VALUE ";".
+           05 Nombre-Vendedor-Bkp-i        PIC X(040).
+           05 FIL-8                        PIC X           VALUE ";".
+
+       FD  RESVEND.
+
+       01  REG-RESVEND                      PIC X(100).
+
+       FD  EXCVENCLI BLOCK 107 CHARACTERS.
+
+       01  REG-EXCVENCLI.
+           05 Codigo-Cliente-e             PIC ZZZZZZZ.
+           05 FIL-E1                       PIC X           VALUE ";".
+           05 Razão-Social-e               PIC X(040).
+           05 FIL-E2                       PIC X           VALUE ";".
+           05 Motivo-e                     PIC X(040).
+           05 FIL-E3                       PIC X           VALUE ";".
+
+       FD  CLIDISTMAX BLOCK 107 CHARACTERS.
+
+       01  REG-CLIDISTMAX.
+           05 Codigo-Cliente-m             PIC ZZZZZZZ.
+           05 FIL-M1                       PIC X           VALUE ";".
+           05 Razão-Social-m               PIC X(040).
+           05 FIL-M2                       PIC X           VALUE ";".
+           05 Codigo-Vendedor-m            PIC ZZZ.
+           05 FIL-M3                       PIC X           VALUE ";".
+           05 Nombre-Vendedor-m            PIC X(040).
+           05 FIL-M4                       PIC X           VALUE ";".
+           05 Distancia-m                  PIC ZZZ.ZZ9,99-.
+           05 FIL-M5                       PIC X           VALUE ";".
+
+       FD  TROCAVEND BLOCK 107 CHARACTERS.
+
+       01  REG-TROCAVEND.
+           05 Codigo-Cliente-t             PIC ZZZZZZZ.
+           05 FIL-T1                       PIC X           VALUE ";".
+           05 Razão-Social-t                PIC X(040).
+           05 FIL-T2                       PIC X           VALUE ";".
+           05 Codigo-Vendedor-Ant-t        PIC ZZZ.
+           05 FIL-T3                       PIC X           VALUE ";".
+           05 Nombre-Vendedor-Ant-t        PIC X(040).
+           05 FIL-T4                       PIC X           VALUE ";".
+           05 Codigo-Vendedor-Nov-t        PIC ZZZ.
+           05 FIL-T5                       PIC X           VALUE ";".
+           05 Nombre-Vendedor-Nov-t        PIC X(040).
+           05 FIL-T6                       PIC X           VALUE ";".
+
+       FD  CKPDIST.
+
+       01  REG-CKPDIST.
+           05 Codigo-Cliente-ckp           PIC 9(007).
+           05 FIL-CKP1                     PIC X           VALUE ";".
+           05 CNPJ-ckp                     PIC 9(014).
+
+       WORKING-STORAGE SECTION.
+
+       01  AREA-DE-TRABALHO.
+           05 SWITCHES-FLAGS               PIC X.
+              88 FIN-CLIENTES                           VALUE "S".
+              88 NO-FIN-CLIENTES                        VALUE "N".
+              88 FIN-VENDEDOR                           VALUE "S".
+              88 NO-FIN-VENDEDOR                        VALUE "N".
+              88 FIM-RELVENCL-ANT                        VALUE "S".
+              88 NO-FIM-RELVENCL-ANT                     VALUE "N".
+
+           05 Codven-ant                   PIC 9(003)   VALUE ZEROES.
+           05 Nomven-ant                   PIC X(040)   VALUE SPACES.
+           05 Idx-Melhor                   PIC 9(003)   VALUE ZEROES.
+           05 Codven-seg                   PIC 9(003)   VALUE ZEROES.
+           05 Nomven-seg                   PIC X(040)   VALUE SPACES.
+           05 Idx-Segundo                  PIC 9(003)   VALUE ZEROES.
+           05 Idx-Fixo                     PIC 9(003)   VALUE ZEROES.
+           05 Metros-Seg                   PIC s9(010)v9(002)
+                                            VALUE ZEROES.
+           05 Codven-zona                  PIC 9(003)   VALUE ZEROES.
+           05 Nomven-zona                  PIC X(040)   VALUE SPACES.
+           05 Idx-Melhor-Zona              PIC 9(003)   VALUE ZEROES.
+           05 Metros-Zona                  PIC s9(010)v9(002)
+                                            VALUE ZEROES.
+           05 CONT-SEM-VENDEDOR            PIC 9(005)   VALUE ZEROES.
+           05 CONT-DIST-MAXIMA             PIC 9(005)   VALUE ZEROES.
+           05 CONT-TROCAS                  PIC 9(005)   VALUE ZEROES.
+           05 MAX-DISTANCIA-M              PIC 9(010)v9(002)
+                                            VALUE 500000,00.
+           05 CARIMBO-HIST-REL              PIC X(012)  VALUE SPACES.
+           05 COMANDO-HIST-REL              PIC X(200)  VALUE SPACES.
+           05 Idx-Achado-Ant                PIC 9(005)   VALUE ZEROES.
+           05 SW-RETOMANDO                  PIC X       VALUE "N".
+              88 RETOMANDO-CHECKPOINT                    VALUE "S".
+              88 NO-RETOMANDO-CHECKPOINT                 VALUE "N".
+
+           05 CONSTANTS-NUMERICS.
+              10 DATE-AUXILIAR.
+                 15 AA-AUX                 PIC X(002)  VALUE SPACES.
+                 15 MM-AUX                 PIC X(002)  VALUE SPACES.
+                 15 DD-AUX                 PIC X(002)  VALUE SPACES.
+              10 HORA-AUXILIAR.
+                 15 HH-AUX                 PIC X(002)  VALUE SPACES.
+                 15 MIN-AUX                PIC X(002)  VALUE SPACES.
+                 15 SEG-AUX                PIC X(002)  VALUE SPACES.
+                 15 MILI-AUX               PIC X(002)  VALUE SPACES.
+
+           05 REGISTRO-RESVEND.
+              10 NOME-PROGRAMA.
+                 15 FILLER                 PIC X(015) VALUE "PROGRAMA:".
+                 15 PROGRAMA               PIC X(009) VALUE "PROGRAMA1".
+                 15 FILLER                 PIC X(076) VALUE SPACES.
+
+              10 DATE-PROGRAMA.
+                 15 FILLER                 PIC X(015)  VALUE "DATE: ".
+                 15 DATE-RESUMEN.
+                    20 DIA                 PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE "-".
+                    20 MES                 PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE "-".
+                    20 SIGLO               PIC X(002)  VALUE SPACES.
+                    20 ANNO                PIC X(002)  VALUE SPACES.
+                 15 FILLER                 PIC X(005)  VALUE SPACES.
+                 15 FILLER                 PIC X(070)  VALUE "RESUMO
+      -    "DE DISTRIBUICAO POR VENDEDOR".
+
+              10 HORA-PROGRAMA.
+                 15 FILLER                 PIC X(015)  VALUE "HORA INICI
+      -    "O:".
+                 15 HORA-RESUMEN.
+                    20 HORA                PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE ":".
+                    20 MINUTOS             PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE ":".
+                    20 SEGUNDOS            PIC X(002)  VALUE SPACES.
+                 15 FILLER                 PIC X(077)  VALUE SPACES.
+
+              10 LINEA-ENCAB-RESVEND.
+                 15 CODE-CAB               PIC X(63)  VALUE
+           "Cod Vendedor  Nome Vendedor                   Qtd Clien
+      -    "tes".
+                 15 FILLER                 PIC X(037)  VALUE SPACES.
+              10 LINEA-BLNKS-RESVEND.
+                 15 FILLER                 PIC X(100)  VALUE SPACES.
+
+              10 DETALLE-RESVEND.
+                 15 CODE-VEN-R             PIC ZZ9.
+                 15 FILLER                 PIC X(002)  VALUE SPACES.
+                 15 NOME-VEN-R             PIC X(040)  VALUE SPACES.
+                 15 FILLER                 PIC X(002)  VALUE SPACES.
+                 15 QTDE-VEN-R             PIC ZZ.ZZ9.
+                 15 FILLER                 PIC X(043)  VALUE SPACES.
+
+           05 VARIABLES.
+              10 FILE-STATUS           PIC 9(002)         VALUE ZEROES.
+              10 Metros-Dis            PIC s9(010)v9(002) VALUE ZEROES.
+              10 Metros-Sal            PIC s9(010)v9(002) VALUE ZEROES.
+
+           05 VARIABLES-HAVERSINE.
+              10 PI-CONST              PIC 9(001)v9(009)
+                                        VALUE 3,141592653.
+              10 RAIO-TERRA-M          PIC 9(007)v9(002)
+                                        VALUE 6371000,00.
+              10 Latitude-c-Rad        PIC s9(003)v9(012) VALUE ZEROES.
+              10 Latitude-v-Rad        PIC s9(003)v9(012) VALUE ZEROES.
+              10 Delta-Latit-Rad       PIC s9(003)v9(012) VALUE ZEROES.
+              10 Delta-Longid-Rad      PIC s9(003)v9(012) VALUE ZEROES.
+              10 Valor-A               PIC s9(003)v9(012) VALUE ZEROES.
+              10 Valor-C               PIC s9(003)v9(012) VALUE ZEROES.
+
+           05 TABELA-VENDEDORES.
+              10 VENDEDOR-OCC OCCURS 999 TIMES
+                               INDEXED BY IDX-VEND.
+                 15 Codigo-Vendedor-T  PIC 9(003).
+                 15 CPF-T              PIC 9(011).
+                 15 Nombre-Vendedor-T  PIC X(040).
+                 15 Latitude-v-T       PIC s9(003)v9(008).
+                 15 Longitude-v-T      PIC s9(003)v9(008).
+                 15 Zona-Vendedor-T    PIC X(003).
+                 15 Qtd-Clientes-T     PIC 9(005)   VALUE ZEROES.
+           05 QTD-VENDEDORES           PIC 9(003)   VALUE ZEROES.
+
+           05 TABELA-ANTERIOR.
+              10 CLIENTE-ANT-OCC OCCURS 9999 TIMES
+                               INDEXED BY IDX-ANT.
+                 15 Codigo-Cliente-Ant PIC 9(007).
+                 15 Codigo-Vendedor-Ant PIC 9(003).
+                 15 Nombre-Vendedor-Ant PIC X(040).
+           05 QTD-ANTERIOR             PIC 9(005)   VALUE ZEROES.
+           05 SW-AVISO-ANT-CHEIA       PIC X(001)   VALUE "N".
+
+       PROCEDURE DIVISION.
+
+           PERFORM INICIO
+           PERFORM PROCESO UNTIL FIN-CLIENTES
+           PERFORM FIN.
+
+       INICIO.
+
+           ACCEPT DATE-AUXILIAR FROM DATE
+           ACCEPT HORA-AUXILIAR FROM TIME
+           STRING "20" AA-AUX MM-AUX DD-AUX "_"
+                  HH-AUX MIN-AUX SEG-AUX
+                  DELIMITED BY SIZE INTO CARIMBO-HIST-REL
+
+           PERFORM BACKUP-RELVENCL
+           PERFORM CARREGAR-RELVENCL-ANTERIOR
+           PERFORM VERIFICAR-CHECKPOINT
+
+           IF RETOMANDO-CHECKPOINT
+              OPEN INPUT  CLIENTES
+                   INPUT  VENDEDOR
+                   EXTEND RELVENCL
+                   EXTEND EXCVENCLI
+                   EXTEND CLIDISTMAX
+                   EXTEND TROCAVEND
+           ELSE
+              OPEN INPUT  CLIENTES
+                   INPUT  VENDEDOR
+                   OUTPUT RELVENCL
+                   OUTPUT EXCVENCLI
+                   OUTPUT CLIDISTMAX
+                   OUTPUT TROCAVEND
+           END-IF
+
+           SET NO-FIN-CLIENTES TO TRUE
+           SET NO-FIN-VENDEDOR TO TRUE
+
+           PERFORM CARREGAR-VENDEDORES
+           CLOSE VENDEDOR
+
+           IF QTD-VENDEDORES = ZEROES
+              DISPLAY "ATENCAO: nao ha vendedores cadastrados. Todos "
+              DISPLAY "os clientes serao gravados em excvencli.csv."
+           END-IF
+
+           PERFORM RETOMAR-CHECKPOINT
+
+           PERFORM LEER-CLIENTES.
+
+       VERIFICAR-CHECKPOINT.
+      ********** VERIFICA SE HA UM CHECKPOINT DE UMA EXECUCAO ********
+      *    ANTERIOR INTERROMPIDA, ANTES DE ABRIR OS RELATORIOS, PARA *
+      *    DECIDIR SE DEVEM SER ABERTOS EM EXTEND (PRESERVANDO O     *
+      *    CONTEUDO JA GRAVADO) OU EM OUTPUT (1A EXECUCAO)           *
+           MOVE ZEROES           TO CNPJ-ckp
+           SET NO-RETOMANDO-CHECKPOINT TO TRUE
+           OPEN INPUT CKPDIST
+           IF FILE-STATUS = 00
+              READ CKPDIST
+                 AT END
+                 MOVE ZEROES TO CNPJ-ckp
+              END-READ
+              CLOSE CKPDIST
+              IF CNPJ-ckp > ZEROES
+                 SET RETOMANDO-CHECKPOINT TO TRUE
+              END-IF
+           END-IF.
+
+       RETOMAR-CHECKPOINT.
+      ********** RETOMA A PARTIR DO ULTIMO CLIENTE GRAVADO, SE *******
+      *    EXISTIR UM CHECKPOINT DE UMA EXECUCAO ANTERIOR QUE FOI    *
+      *    INTERROMPIDA ANTES DE TERMINAR                           *
+           IF RETOMANDO-CHECKPOINT
+              DISPLAY "RETOMANDO EXECUCAO APOS O CLIENTE "
+                      Codigo-Cliente-ckp
+              MOVE CNPJ-ckp TO CNPJ
+              START CLIENTES KEY IS GREATER THAN CNPJ
+                 INVALID KEY
+                 SET FIN-CLIENTES TO TRUE
+              END-START
+           END-IF.
+
+       BACKUP-RELVENCL.
+      ********** GUARDA UMA COPIA DATADA DO RELVENCLI.CSV ANTERIOR ***
+      *    ANTES DE SOBRESCREVER O RELATORIO DA EXECUCAO ANTERIOR    *
+           STRING "copy /Y ""C:\Users\Jose Angel\Documents\cobol\fi"
+                  "les\relvencli.csv"" ""C:\Users\Jose Angel\Docume"
+                  "nts\cobol\files\history\relvencli_" CARIMBO-HIST-REL
+                  ".csv""" DELIMITED BY SIZE INTO COMANDO-HIST-REL
+           CALL "SYSTEM" USING COMANDO-HIST-REL.
+
+       CARREGAR-RELVENCL-ANTERIOR.
+      ********** CARGA EM MEMORIA O RELVENCLI.CSV DA EXECUCAO ********
+      *    ANTERIOR, PARA DETECTAR TROCAS DE VENDEDOR EM             *
+      *    GENERA-FICHERO. SE O ARQUIVO NAO EXISTIR (1A EXECUCAO),   *
+      *    A TABELA FICA VAZIA E NENHUMA TROCA E REPORTADA.          *
+           MOVE ZEROES         TO QTD-ANTERIOR
+           MOVE "N"            TO SW-AVISO-ANT-CHEIA
+           OPEN INPUT RELVENCL
+           IF FILE-STATUS = 00
+              SET NO-FIM-RELVENCL-ANT TO TRUE
+              PERFORM LEER-RELVENCL-ANTERIOR
+              PERFORM UNTIL FIM-RELVENCL-ANT
+                 IF QTD-ANTERIOR < 9999
+                    ADD 1                TO QTD-ANTERIOR
+                    SET IDX-ANT           TO QTD-ANTERIOR
+                    MOVE Codigo-Cliente-i
+                                       TO Codigo-Cliente-Ant(IDX-ANT)
+                    MOVE Codigo-Vendedor-i
+                                       TO Codigo-Vendedor-Ant(IDX-ANT)
+                    MOVE Nombre-Vendedor-i
+                                       TO Nombre-Vendedor-Ant(IDX-ANT)
+                 ELSE
+                    IF SW-AVISO-ANT-CHEIA = "N"
+                       DISPLAY "AVISO: RELVENCLI.CSV ANTERIOR TEM MAIS "
+                       DISPLAY "DE 9999 CLIENTES; REGISTROS EXCEDENTES "
+                       DISPLAY "NAO SERAO CONSIDERADOS NA DETECCAO DE "
+                       DISPLAY "TROCAS DE VENDEDOR"
+                       MOVE "S"       TO SW-AVISO-ANT-CHEIA
+                    END-IF
+                 END-IF
+                 PERFORM LEER-RELVENCL-ANTERIOR
+              END-PERFORM
+              CLOSE RELVENCL
+           END-IF.
+
+       LEER-RELVENCL-ANTERIOR.
+           READ RELVENCL
+                AT END
+                SET FIM-RELVENCL-ANT TO TRUE
+           END-READ.
+
+       BUSCAR-ANTERIOR.
+      ********** PROCURA O CLIENTE ATUAL NA TABELA DA EXECUCAO *******
+      *    ANTERIOR; Idx-Achado-Ant = ZERO QUANDO NAO ENCONTRADO     *
+           MOVE ZEROES TO Idx-Achado-Ant
+           PERFORM VARYING IDX-ANT FROM 1 BY 1
+              UNTIL IDX-ANT > QTD-ANTERIOR
+              IF Codigo-Cliente-Ant(IDX-ANT) = Codigo-Cliente
+                 SET Idx-Achado-Ant TO IDX-ANT
+              END-IF
+           END-PERFORM.
+
+       CARREGAR-VENDEDORES.
+      ********** CARGA A TABELA DE VENDEDORES EM MEMORIA *************
+      *    EVITA RELER O ARQUIVO VENDEDOR PARA CADA CLIENTE           *
+           PERFORM LEER-VENDEDOR
+           PERFORM UNTIL FIN-VENDEDOR
+              ADD 1                    TO QTD-VENDEDORES
+              SET IDX-VEND             TO QTD-VENDEDORES
+              MOVE Codigo-Vendedor     TO Codigo-Vendedor-T(IDX-VEND)
+              MOVE CPF                 TO CPF-T(IDX-VEND)
+              MOVE Nombre-Vendedor     TO Nombre-Vendedor-T(IDX-VEND)
+              MOVE Latitude-v          TO Latitude-v-T(IDX-VEND)
+              MOVE Longitude-v         TO Longitude-v-T(IDX-VEND)
+              MOVE Zona-Vendedor       TO Zona-Vendedor-T(IDX-VEND)
+              PERFORM LEER-VENDEDOR
+           END-PERFORM.
+
+       PROCESO.
+      ********** NOTA: LEER-CALCULAR JA DETERMINA O VENDEDOR MAIS *****
+      *    PROXIMO (Idx-Melhor) E O SEGUNDO MAIS PROXIMO (Idx-Segundo)*
+      *    A CADA CLIENTE, INDEPENDENTE DE HAVER VENDEDOR FIXO OU     *
+      *    ZONA PREFERENCIAL                                         *
+           PERFORM LEER-CALCULAR
+              VARYING IDX-VEND FROM 1 BY 1
+              UNTIL IDX-VEND > QTD-VENDEDORES
+
+           PERFORM APLICAR-ZONA-PREFERENCIAL
+
+           IF Codigo-Vendedor-Fixo > ZEROES
+              PERFORM APLICAR-VENDEDOR-FIXO
+           END-IF
+
+           PERFORM GENERA-FICHERO
+
+           PERFORM GRAVAR-CHECKPOINT
+
+           PERFORM LEER-CLIENTES.
+
+       LEER-CLIENTES.
+           MOVE 999999,99        TO Metros-Sal
+           MOVE 999999,99        TO Metros-Seg
+           MOVE 999999,99        TO Metros-Zona
+           MOVE ZEROES            TO Idx-Melhor
+           MOVE ZEROES            TO Idx-Segundo
+           MOVE ZEROES            TO Idx-Melhor-Zona
+           READ CLIENTES
+                AT END
+                SET FIN-CLIENTES TO TRUE
+           END-READ.
+
+       LEER-VENDEDOR.
+           READ VENDEDOR
+                AT END
+                SET FIN-VENDEDOR TO TRUE
+           END-READ.
+
+       LEER-CALCULAR.
+      ********** MANTEM OS DOIS VENDEDORES MAIS PROXIMOS DO CLIENTE ***
+      *    O PRIMEIRO E O VENDEDOR TITULAR, O SEGUNDO E O BACKUP      *
+           PERFORM CALCULAR-HAVERSINE
+
+           IF Metros-Dis < Metros-Sal
+              MOVE Codven-ant                    TO Codven-seg
+              MOVE Nomven-ant                    TO Nomven-seg
+              MOVE Metros-Sal                    TO Metros-Seg
+              SET Idx-Segundo                    TO Idx-Melhor
+              MOVE Codigo-Vendedor-T(IDX-VEND)  TO Codven-ant
+              MOVE Nombre-Vendedor-T(IDX-VEND)  TO Nomven-ant
+              MOVE Metros-Dis                   TO Metros-Sal
+              SET Idx-Melhor                    TO IDX-VEND
+           ELSE
+              IF Metros-Dis < Metros-Seg
+                 MOVE Codigo-Vendedor-T(IDX-VEND)  TO Codven-seg
+                 MOVE Nombre-Vendedor-T(IDX-VEND)  TO Nomven-seg
+                 MOVE Metros-Dis                   TO Metros-Seg
+                 SET Idx-Segundo                   TO IDX-VEND
+              END-IF
+           END-IF
+
+           IF Zona-Cliente NOT = SPACES
+              AND Zona-Vendedor-T(IDX-VEND) = Zona-Cliente
+              AND Metros-Dis < Metros-Zona
+              MOVE Codigo-Vendedor-T(IDX-VEND)  TO Codven-zona
+              MOVE Nombre-Vendedor-T(IDX-VEND)  TO Nomven-zona
+              MOVE Metros-Dis                   TO Metros-Zona
+              SET Idx-Melhor-Zona                TO IDX-VEND
+           END-IF.
+
+       APLICAR-ZONA-PREFERENCIAL.
+      ********** CLIENTE COM ZONA DEFINIDA ***************************
+      *    SE HOUVER VENDEDOR DA MESMA ZONA DO CLIENTE, ESSE PASSA A  *
+      *    SER O TITULAR; O TITULAR ACHADO PELO CALCULO DE DISTANCIA  *
+      *    PASSA A SER O BACKUP. O VENDEDOR FIXO (SE HOUVER) AINDA    *
+      *    PREVALECE SOBRE A ZONA, POIS E APLICADO DEPOIS.            *
+           IF Idx-Melhor-Zona > ZEROES
+              AND Idx-Melhor-Zona NOT = Idx-Melhor
+              MOVE Codven-ant                   TO Codven-seg
+              MOVE Nomven-ant                   TO Nomven-seg
+              MOVE Metros-Sal                   TO Metros-Seg
+              SET Idx-Segundo                   TO Idx-Melhor
+              MOVE Codven-zona                  TO Codven-ant
+              MOVE Nomven-zona                  TO Nomven-ant
+              MOVE Metros-Zona                  TO Metros-Sal
+              SET Idx-Melhor                    TO Idx-Melhor-Zona
+           END-IF.
+
+       APLICAR-VENDEDOR-FIXO.
+      ********** CLIENTE COM VENDEDOR FIXO/PROTEGIDO ****************
+      *    O VENDEDOR INDICADO PASSA A SER O TITULAR; O TITULAR QUE  *
+      *    O CALCULO DE DISTANCIA TINHA ACHADO PASSA A SER O BACKUP. *
+      *    SE O CODIGO FIXO NAO EXISTIR MAIS, O CALCULO NORMAL FICA  *
+      *    DE PE (VENDEDOR FIXO IGNORADO).                           *
+           MOVE ZEROES TO Idx-Fixo
+           PERFORM VARYING IDX-VEND FROM 1 BY 1
+              UNTIL IDX-VEND > QTD-VENDEDORES
+              IF Codigo-Vendedor-T(IDX-VEND) = Codigo-Vendedor-Fixo
+                 SET Idx-Fixo TO IDX-VEND
+              END-IF
+           END-PERFORM
+
+           IF Idx-Fixo > ZEROES AND Idx-Fixo NOT = Idx-Melhor
+              MOVE Codven-ant                   TO Codven-seg
+              MOVE Nomven-ant                   TO Nomven-seg
+              MOVE Metros-Sal                   TO Metros-Seg
+              SET Idx-Segundo                   TO Idx-Melhor
+              SET IDX-VEND                      TO Idx-Fixo
+              MOVE Codigo-Vendedor-T(IDX-VEND)  TO Codven-ant
+              MOVE Nombre-Vendedor-T(IDX-VEND)  TO Nomven-ant
+              PERFORM CALCULAR-HAVERSINE
+              MOVE Metros-Dis                   TO Metros-Sal
+              SET Idx-Melhor                    TO IDX-VEND
+           END-IF.
+
+       CALCULAR-HAVERSINE.
+      ********** DISTANCIA REAL ENTRE CLIENTE E VENDEDOR ************
+      *    FORMULA DE HAVERSINE SOBRE A SUPERFICIE DA TERRA          *
+           COMPUTE Latitude-c-Rad   = Latitude-c * PI-CONST / 180
+           COMPUTE Latitude-v-Rad   = Latitude-v-T(IDX-VEND)
+                                      * PI-CONST / 180
+           COMPUTE Delta-Latit-Rad  =
+              (Latitude-v-T(IDX-VEND) - Latitude-c) * PI-CONST / 180
+           COMPUTE Delta-Longid-Rad =
+              (Longitude-v-T(IDX-VEND) - Longitude-c) * PI-CONST / 180
+
+           COMPUTE Valor-A =
+              (FUNCTION SIN(Delta-Latit-Rad / 2) ** 2)
+              + (FUNCTION COS(Latitude-c-Rad)
+                 * FUNCTION COS(Latitude-v-Rad)
+                 * (FUNCTION SIN(Delta-Longid-Rad / 2) ** 2))
+
+           COMPUTE Valor-C =
+              2 * FUNCTION ATAN(FUNCTION SQRT(Valor-A)
+                                 / FUNCTION SQRT(1 - Valor-A))
+
+           COMPUTE Metros-Dis = RAIO-TERRA-M * Valor-C.
+
+       GENERA-FICHERO.
+           IF Idx-Melhor > ZEROES
+              MOVE Codigo-Cliente      TO Codigo-Cliente-i
+              MOVE Razão-Social        TO Razão-Social-i
+              MOVE Codven-ant          TO Codigo-Vendedor-i
+              MOVE Nomven-ant          TO Nombre-Vendedor-i
+              MOVE Metros-Sal          TO Distancia-i
+              MOVE ";"                 TO FIL-1 FIL-2 FIL-3 FIL-4 FIL-5
+              IF Metros-Sal > MAX-DISTANCIA-M
+                 MOVE "SIM"            TO Alerta-Dist-i
+              ELSE
+                 MOVE "NAO"            TO Alerta-Dist-i
+              END-IF
+              MOVE ";"                 TO FIL-6
+              IF Idx-Segundo > ZEROES
+                 MOVE Codven-seg       TO Codigo-Vendedor-Bkp-i
+                 MOVE Nomven-seg       TO Nombre-Vendedor-Bkp-i
+              ELSE
+                 MOVE ZEROES           TO Codigo-Vendedor-Bkp-i
+                 MOVE SPACES           TO Nombre-Vendedor-Bkp-i
+              END-IF
+              MOVE ";"                 TO FIL-7 FIL-8
+              WRITE REG-RELVENCL
+              ADD 1 TO Qtd-Clientes-T(Idx-Melhor)
+              IF Metros-Sal > MAX-DISTANCIA-M
+                 PERFORM GRAVAR-LINHA-DISTMAX
+              END-IF
+              PERFORM BUSCAR-ANTERIOR
+              IF Idx-Achado-Ant > ZEROES
+                 SET IDX-ANT TO Idx-Achado-Ant
+                 IF Codigo-Vendedor-Ant(IDX-ANT) NOT = Codven-ant
+                    PERFORM GRAVAR-LINHA-TROCA
+                 END-IF
+              END-IF
+           ELSE
+              ADD 1                    TO CONT-SEM-VENDEDOR
+              MOVE Codigo-Cliente      TO Codigo-Cliente-e
+              MOVE Razão-Social        TO Razão-Social-e
+              MOVE "NENHUM VENDEDOR CADASTRADO" TO Motivo-e
+              MOVE ";"                 TO FIL-E1 FIL-E2 FIL-E3
+              WRITE REG-EXCVENCLI
+           END-IF.
+
+       GRAVAR-LINHA-DISTMAX.
+           ADD 1                       TO CONT-DIST-MAXIMA
+           MOVE Codigo-Cliente         TO Codigo-Cliente-m
+           MOVE Razão-Social           TO Razão-Social-m
+           MOVE Codven-ant             TO Codigo-Vendedor-m
+           MOVE Nomven-ant             TO Nombre-Vendedor-m
+           MOVE Metros-Sal             TO Distancia-m
+           MOVE ";"             TO FIL-M1 FIL-M2 FIL-M3 FIL-M4 FIL-M5
+           WRITE REG-CLIDISTMAX.
+
+       GRAVAR-LINHA-TROCA.
+      ********** CLIENTE MUDOU DE VENDEDOR TITULAR DESDE A EXECUCAO **
+      *    ANTERIOR; GRAVA A TROCA EM TROCAVEND.CSV                  *
+           ADD 1                           TO CONT-TROCAS
+           MOVE Codigo-Cliente             TO Codigo-Cliente-t
+           MOVE Razão-Social               TO Razão-Social-t
+           MOVE Codigo-Vendedor-Ant(IDX-ANT)  TO Codigo-Vendedor-Ant-t
+           MOVE Nombre-Vendedor-Ant(IDX-ANT)  TO Nombre-Vendedor-Ant-t
+           MOVE Codven-ant                 TO Codigo-Vendedor-Nov-t
+           MOVE Nomven-ant                 TO Nombre-Vendedor-Nov-t
+           MOVE ";"      TO FIL-T1 FIL-T2 FIL-T3 FIL-T4 FIL-T5 FIL-T6
+           WRITE REG-TROCAVEND.
+
+       GRAVAR-CHECKPOINT.
+      ********** GRAVA O ULTIMO CLIENTE PROCESSADO COM SUCESSO *******
+      *    PARA PERMITIR RETOMAR A EXECUCAO SE ELA FOR INTERROMPIDA  *
+           OPEN OUTPUT CKPDIST
+           MOVE Codigo-Cliente    TO Codigo-Cliente-ckp
+           MOVE CNPJ              TO CNPJ-ckp
+           MOVE ";"               TO FIL-CKP1
+           WRITE REG-CKPDIST
+           CLOSE CKPDIST.
+
+       FIN.
+           PERFORM GERAR-RESUMO-VENDEDORES
+           CLOSE CLIENTES
+                 RELVENCL
+                 EXCVENCLI
+                 CLIDISTMAX
+                 TROCAVEND
+
+      ********** EXECUCAO COMPLETA COM SUCESSO; APAGA O CHECKPOINT **
+      *    PARA QUE A PROXIMA EXECUCAO COMECE DO PRIMEIRO CLIENTE   *
+           OPEN OUTPUT CKPDIST
+           CLOSE CKPDIST
+
+           IF CONT-SEM-VENDEDOR > ZEROES
+              DISPLAY "AVISO: " CONT-SEM-VENDEDOR " cliente(s) nao fo"
+              DISPLAY "ram atribuidos a nenhum vendedor; ver excvencl"
+              DISPLAY "i.csv"
+           END-IF
+
+           IF CONT-DIST-MAXIMA > ZEROES
+              DISPLAY "AVISO: " CONT-DIST-MAXIMA " cliente(s) atribui"
+              DISPLAY "dos alem da distancia maxima; ver clidistmax.c"
+              DISPLAY "sv"
+           END-IF
+
+           IF CONT-TROCAS > ZEROES
+              DISPLAY "AVISO: " CONT-TROCAS " cliente(s) trocaram de "
+              DISPLAY "vendedor desde a execucao anterior; ver trocav"
+              DISPLAY "end.csv"
+           END-IF
+
+           STOP RUN.
+
+      ********** RESUMO DE CARGA DE TRABALHO POR VENDEDOR ************
+       GERAR-RESUMO-VENDEDORES.
+           ACCEPT DATE-AUXILIAR FROM DATE
+           MOVE "20"        TO SIGLO
+           MOVE DD-AUX      TO DIA
+           MOVE MM-AUX      TO MES
+           MOVE AA-AUX      TO ANNO
+
+           ACCEPT HORA-AUXILIAR FROM TIME
+           MOVE HH-AUX      TO HORA
+           MOVE MIN-AUX     TO MINUTOS
+           MOVE SEG-AUX     TO SEGUNDOS
+
+           OPEN OUTPUT RESVEND
+
+           WRITE REG-RESVEND FROM NOME-PROGRAMA
+           AFTER ADVANCING 1 LINES
+           WRITE REG-RESVEND FROM DATE-PROGRAMA
+           AFTER ADVANCING 1 LINES
+           WRITE REG-RESVEND FROM HORA-PROGRAMA
+           AFTER ADVANCING 1 LINES
+           WRITE REG-RESVEND FROM LINEA-ENCAB-RESVEND
+           AFTER ADVANCING 1 LINES
+           WRITE REG-RESVEND FROM LINEA-BLNKS-RESVEND
+           AFTER ADVANCING 1 LINES
+
+           PERFORM IMPRIMIR-DET-RESVEND
+              VARYING IDX-VEND FROM 1 BY 1
+              UNTIL IDX-VEND > QTD-VENDEDORES
+
+           CLOSE RESVEND.
+
+       IMPRIMIR-DET-RESVEND.
+           INITIALIZE DETALLE-RESVEND
+           MOVE Codigo-Vendedor-T(IDX-VEND)  TO CODE-VEN-R
+           MOVE Nombre-Vendedor-T(IDX-VEND)  TO NOME-VEN-R
+           MOVE Qtd-Clientes-T(IDX-VEND)     TO QTDE-VEN-R
+           WRITE REG-RESVEND FROM DETALLE-RESVEND
+           AFTER ADVANCING 1 LINES.
+
+       END PROGRAM PROGRAMA1.
