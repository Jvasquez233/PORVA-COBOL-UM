@@ -0,0 +1,270 @@
+      ******************************************************************
+      * Author:  JOSE ANGEL VASQUEZ LOPEZ
+      * Date:    16-04-2019
+      * Purpose: IMPRIMIR CLIENTES AGRUPADOS POR VENDEDOR (RELVENCLI)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA8.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT RELVENORD ASSIGN "C:\Users\Jose Angel\Documents\cob
+      -    "ol\files\relvenord.txt"
+           ORGANISATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT INFORME8 ASSIGN "C:\Users\Jose Angel\Documents\cobol\
+      -    "files\informe8.txt"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  RELVENORD.
+
+       01  REG-RELVENORD.
+           05 Codigo-Cliente-o             PIC ZZZZZZZ.
+           05 FIL-O1                       PIC X           VALUE ";".
+           05 Razão-Social-o               PIC X(040).
+           05 FIL-O2                       PIC X           VALUE ";".
+           05 Codigo-Vendedor-o            PIC ZZZ.
+           05 FIL-O3                       PIC X           VALUE ";".
+           05 Nombre-Vendedor-o            PIC X(040).
+           05 FIL-O4                       PIC X           VALUE ";".
+           05 Distancia-o                  PIC ZZZ.ZZ9,99-.
+           05 FIL-O5                       PIC X           VALUE ";".
+           05 Alerta-Dist-o                PIC X(003).
+           05 FIL-O6                       PIC X           VALUE ";".
+           05 Codigo-Vendedor-Bkp-o        PIC ZZZ.
+           05 FIL-O7                       PIC X           VALUE ";".
+           05 Nombre-Vendedor-Bkp-o        PIC X(040).
+           05 FIL-O8                       PIC X           VALUE ";".
+
+       FD  INFORME8.
+      *
+       01  REG-INFORME8                    PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       01  AREA-DE-TRABALHO.
+           05 FIN-FICHERO                  PIC X        VALUE "N".
+           05 SWITCHES-FLAGS               PIC X.
+              88 FIN-CLIENTES                           VALUE "F".
+              88 NO-FIN-CLIENTES                        VALUE "N".
+
+           05 Codigo-Vendedor-Ant          PIC X(003)   VALUE SPACES.
+
+           05 CONSTANT-LITERALES.
+              10 LT-PROGRAMA               PIC X(009)  VALUE "PROGRAMA8"
+              .
+           05 CONSTANTS-NUMERICS.
+              10 FILE-STATUS               PIC 99      VALUE ZEROES.
+              10 CONT-VENDEDORES           PIC 9(003)  VALUE ZEROES.
+              10 CONT-CLI-VENDEDOR         PIC 9(003)  VALUE ZEROES.
+              10 CONT-CLI-GERAL            PIC 9(007)  VALUE ZEROES.
+              10 DATE-AUXILIAR.
+                 15 AA-AUX                 PIC X(002)  VALUE SPACES.
+                 15 MM-AUX                 PIC X(002)  VALUE SPACES.
+                 15 DD-AUX                 PIC X(002)  VALUE SPACES.
+              10 HORA-AUXILIAR.
+                 15 HH-AUX                 PIC X(002)  VALUE SPACES.
+                 15 MIN-AUX                PIC X(002)  VALUE SPACES.
+                 15 SEG-AUX                PIC X(002)  VALUE SPACES.
+                 15 MILI-AUX               PIC X(002)  VALUE SPACES.
+
+           05 REGISTRO-INFORME8.
+              10 NOME-PROGRAMA.
+                 15 FILLER                 PIC X(015) VALUE "PROGRAMA:".
+                 15 PROGRAMA               PIC X(009) VALUE SPACES.
+                 15 FILLER                 PIC X(096) VALUE SPACES.
+
+              10 DATE-PROGRAMA.
+                 15 FILLER                 PIC X(015)  VALUE "DATE: ".
+                 15 DATE-RESUMEN.
+                    20 DIA                 PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE "-".
+                    20 MES                 PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE "-".
+                    20 SIGLO               PIC X(002)  VALUE SPACES.
+                    20 ANNO                PIC X(002)  VALUE SPACES.
+                 15 FILLER                 PIC X(005)  VALUE SPACES.
+                 15 FILLER                 PIC X(090)  VALUE "RELATORIO
+      -    " DE CLIENTES POR VENDEDOR".
+
+              10 HORA-PROGRAMA.
+                 15 FILLER                 PIC X(015)  VALUE "HORA INICI
+      -    "O:".
+                 15 HORA-RESUMEN.
+                    20 HORA                PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE ":".
+                    20 MINUTOS             PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE ":".
+                    20 SEGUNDOS            PIC X(002)  VALUE SPACES.
+                 15 FILLER                 PIC X(097)  VALUE SPACES.
+
+              10 LINEA-BLNKS.
+                 15 FILLER                 PIC X(120)  VALUE SPACES.
+
+              10 CABEC-VENDEDOR.
+                 15 FILLER                 PIC X(010) VALUE "VENDEDOR: "
+                 .
+                 15 CODVEN-CAB             PIC ZZZ.
+                 15 FILLER                 PIC X(002) VALUE SPACES.
+                 15 NOMVEN-CAB             PIC X(040) VALUE SPACES.
+                 15 FILLER                 PIC X(065) VALUE SPACES.
+
+              10 LINEA-ENCAB-CLI.
+                 15 CODE-CAB               PIC X(100) VALUE
+           "Cod Cliente   R a z a o   S o c i a l               Dista
+      -    "ncia  Alr  VendBkp  Nome Vendedor Bkp".
+                 15 FILLER                 PIC X(020) VALUE SPACES.
+
+              10 DETALLE-CLI-VEN.
+                 15 CODE-CLI               PIC ZZZZZZZ.
+                 15 FILLER                 PIC X(002)  VALUE SPACES.
+                 15 NAME-CLI               PIC X(040)  VALUE SPACES.
+                 15 FILLER                 PIC X(002)  VALUE SPACES.
+                 15 DIST-CLI               PIC ZZZ.ZZ9,99-.
+                 15 FILLER                 PIC X(002)  VALUE SPACES.
+                 15 ALERTA-CLI             PIC X(003)  VALUE SPACES.
+                 15 FILLER                 PIC X(002)  VALUE SPACES.
+                 15 CODBKP-CLI             PIC ZZZ.
+                 15 FILLER                 PIC X(002)  VALUE SPACES.
+                 15 NOMBKP-CLI             PIC X(040)  VALUE SPACES.
+                 15 FILLER                 PIC X(006)  VALUE SPACES.
+
+              10 SUBTOTAL-VENDEDOR.
+                 15 FILLER                 PIC X(031) VALUE
+                    "TOTAL DE CLIENTES DO VENDEDOR: ".
+                 15 TOTAL-VEN-SUB          PIC ZZ9.
+                 15 FILLER                 PIC X(086) VALUE SPACES.
+
+              10 TOTAL-PROGRAMA.
+                 15 FILLER                 PIC X(025) VALUE
+                    "TOTAL GERAL DE CLIENTES: ".
+                 15 TOTAL-CLI-GERAL        PIC ZZZZZZ9.
+                 15 FILLER                 PIC X(088) VALUE SPACES.
+
+              10 TOTAL-PROGRAMA-VEN.
+                 15 FILLER                 PIC X(021) VALUE
+                    "TOTAL DE VENDEDORES: ".
+                 15 TOTAL-VEN-GERAL        PIC ZZ9.
+                 15 FILLER                 PIC X(096) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM INICIO
+           PERFORM PROCESO UNTIL FIN-FICHERO = "S"
+           PERFORM FIN
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT  RELVENORD
+                OUTPUT INFORME8
+
+           MOVE "N"         TO FIN-FICHERO
+           MOVE LT-PROGRAMA TO PROGRAMA
+
+           ACCEPT DATE-AUXILIAR FROM DATE
+           MOVE "20"        TO SIGLO
+           MOVE DD-AUX      TO DIA
+           MOVE MM-AUX      TO MES
+           MOVE AA-AUX      TO ANNO
+
+           ACCEPT HORA-AUXILIAR FROM TIME
+           MOVE HH-AUX      TO HORA
+           MOVE MIN-AUX     TO MINUTOS
+           MOVE SEG-AUX     TO SEGUNDOS
+
+           WRITE REG-INFORME8 FROM NOME-PROGRAMA
+           AFTER ADVANCING 1 LINES
+           WRITE REG-INFORME8 FROM DATE-PROGRAMA
+           AFTER ADVANCING 1 LINES
+           WRITE REG-INFORME8 FROM HORA-PROGRAMA
+           AFTER ADVANCING 1 LINES
+           WRITE REG-INFORME8 FROM LINEA-BLNKS
+           AFTER ADVANCING 1 LINES
+
+           PERFORM LEER-RELVENORD.
+
+       PROCESO.
+
+           IF Codigo-Vendedor-o NOT = Codigo-Vendedor-Ant
+              PERFORM QUEBRA-VENDEDOR
+           END-IF
+
+           PERFORM IMPRIMIR-DET-CLIENTE
+
+           PERFORM LEER-RELVENORD.
+
+       QUEBRA-VENDEDOR.
+      ********** MUDOU O VENDEDOR: FECHA O GRUPO ANTERIOR SE HOUVER ***
+           IF Codigo-Vendedor-Ant NOT = SPACES
+              PERFORM IMPRIMIR-SUBTOTAL-VENDEDOR
+           END-IF
+           MOVE Codigo-Vendedor-o  TO Codigo-Vendedor-Ant
+           MOVE ZEROES             TO CONT-CLI-VENDEDOR
+           ADD  1                  TO CONT-VENDEDORES
+           PERFORM IMPRIMIR-CABEC-VENDEDOR.
+
+       IMPRIMIR-CABEC-VENDEDOR.
+           MOVE Codigo-Vendedor-o  TO CODVEN-CAB
+           MOVE Nombre-Vendedor-o  TO NOMVEN-CAB
+           WRITE REG-INFORME8 FROM LINEA-BLNKS
+           AFTER ADVANCING 1 LINES
+           WRITE REG-INFORME8 FROM CABEC-VENDEDOR
+           AFTER ADVANCING 1 LINES
+           WRITE REG-INFORME8 FROM LINEA-ENCAB-CLI
+           AFTER ADVANCING 1 LINES.
+
+       LEER-RELVENORD.
+
+           READ RELVENORD
+                AT END
+                MOVE "S"      TO   FIN-FICHERO
+           END-READ.
+
+       IMPRIMIR-DET-CLIENTE.
+           INITIALIZE DETALLE-CLI-VEN
+           ADD  1                      TO CONT-CLI-VENDEDOR
+           ADD  1                      TO CONT-CLI-GERAL
+           MOVE Codigo-Cliente-o       TO CODE-CLI
+           MOVE Razão-Social-o         TO NAME-CLI
+           MOVE Distancia-o            TO DIST-CLI
+           MOVE Alerta-Dist-o          TO ALERTA-CLI
+           MOVE Codigo-Vendedor-Bkp-o  TO CODBKP-CLI
+           MOVE Nombre-Vendedor-Bkp-o  TO NOMBKP-CLI
+           WRITE REG-INFORME8 FROM DETALLE-CLI-VEN
+           AFTER ADVANCING 1 LINES.
+
+       IMPRIMIR-SUBTOTAL-VENDEDOR.
+           MOVE CONT-CLI-VENDEDOR  TO TOTAL-VEN-SUB
+           WRITE REG-INFORME8 FROM SUBTOTAL-VENDEDOR
+           AFTER ADVANCING 1 LINES.
+
+       FIN.
+           IF Codigo-Vendedor-Ant NOT = SPACES
+              PERFORM IMPRIMIR-SUBTOTAL-VENDEDOR
+           END-IF
+
+           WRITE REG-INFORME8 FROM LINEA-BLNKS
+           AFTER ADVANCING 1 LINES
+
+           MOVE CONT-CLI-GERAL     TO TOTAL-CLI-GERAL
+           WRITE REG-INFORME8 FROM TOTAL-PROGRAMA
+           AFTER ADVANCING 1 LINES
+
+           MOVE CONT-VENDEDORES    TO TOTAL-VEN-GERAL
+           WRITE REG-INFORME8 FROM TOTAL-PROGRAMA-VEN
+           AFTER ADVANCING 1 LINES
+
+           CLOSE RELVENORD
+                 INFORME8.
+
+       END PROGRAM PROGRAMA8.
