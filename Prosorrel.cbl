@@ -0,0 +1,117 @@
+      ******************************************************************
+      * Author:  JOSE ANGEL VASQUEZ LOPEZ
+      * Date:    16-04-2019
+      * Purpose: ORDENA RELVENCLI.CSV POR CODIGO DE VENDEDOR
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROSORREL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT RELVENCL ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\relvencli.csv"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+           SELECT RELVENORD ASSIGN "C:\Users\Jose Angel\Documents\cob
+      -    "ol\files\relvenord.txt"
+           ORGANISATION IS SEQUENTIAL.
+
+           SELECT WORK ASSIGN     "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\reltemp.txt"
+           ORGANISATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RELVENCL BLOCK 107 CHARACTERS.
+
+       01  INPUT-REL.
+           05 Codigo-Cliente-i             PIC ZZZZZZZ.
+           05 FIL-1                        PIC X           VALUE ";".
+           05 Razão-Social-i               PIC X(040).
+           05 FIL-2                        PIC X           VALUE ";".
+           05 Codigo-Vendedor-i            PIC ZZZ.
+           05 FIL-3                        PIC X           VALUE ";".
+           05 Nombre-Vendedor-i            PIC X(040).
+           05 FIL-4                        PIC X           VALUE ";".
+           05 Distancia-i                  PIC ZZZ.ZZ9,99-.
+           05 FIL-5                        PIC X           VALUE ";".
+           05 Alerta-Dist-i                PIC X(003).
+           05 FIL-6                        PIC X           VALUE ";".
+           05 Codigo-Vendedor-Bkp-i        PIC ZZZ.
+           05 FIL-7                        PIC X           VALUE ";".
+           05 Nombre-Vendedor-Bkp-i        PIC X(040).
+           05 FIL-8                        PIC X           VALUE ";".
+
+       FD  RELVENORD.
+
+       01  OUTPUT-REL.
+           05 Codigo-Cliente-o             PIC ZZZZZZZ.
+           05 FIL-O1                       PIC X           VALUE ";".
+           05 Razão-Social-o               PIC X(040).
+           05 FIL-O2                       PIC X           VALUE ";".
+           05 Codigo-Vendedor-o            PIC ZZZ.
+           05 FIL-O3                       PIC X           VALUE ";".
+           05 Nombre-Vendedor-o            PIC X(040).
+           05 FIL-O4                       PIC X           VALUE ";".
+           05 Distancia-o                  PIC ZZZ.ZZ9,99-.
+           05 FIL-O5                       PIC X           VALUE ";".
+           05 Alerta-Dist-o                PIC X(003).
+           05 FIL-O6                       PIC X           VALUE ";".
+           05 Codigo-Vendedor-Bkp-o        PIC ZZZ.
+           05 FIL-O7                       PIC X           VALUE ";".
+           05 Nombre-Vendedor-Bkp-o        PIC X(040).
+           05 FIL-O8                       PIC X           VALUE ";".
+
+       SD  WORK.
+
+       01  WORK-REL.
+           05 Codigo-Cliente-w             PIC ZZZZZZZ.
+           05 FIL-W1                       PIC X           VALUE ";".
+           05 Razão-Social-w               PIC X(040).
+           05 FIL-W2                       PIC X           VALUE ";".
+           05 Codigo-Vendedor-w            PIC ZZZ.
+           05 FIL-W3                       PIC X           VALUE ";".
+           05 Nombre-Vendedor-w            PIC X(040).
+           05 FIL-W4                       PIC X           VALUE ";".
+           05 Distancia-w                  PIC ZZZ.ZZ9,99-.
+           05 FIL-W5                       PIC X           VALUE ";".
+           05 Alerta-Dist-w                PIC X(003).
+           05 FIL-W6                       PIC X           VALUE ";".
+           05 Codigo-Vendedor-Bkp-w        PIC ZZZ.
+           05 FIL-W7                       PIC X           VALUE ";".
+           05 Nombre-Vendedor-Bkp-w        PIC X(040).
+           05 FIL-W8                       PIC X           VALUE ";".
+
+       WORKING-STORAGE SECTION.
+
+       01  AREA-DE-TRABALHO.
+           05 FIN-FICHERO                  PIC X        VALUE "N".
+           05 SWITCHES-FLAGS               PIC X.
+              88 FIN-CLIENTES                           VALUE "F".
+              88 NO-FIN-CLIENTES                        VALUE "N".
+
+           05 CONSTANT-LITERALES.
+              10 LT-PROGRAMA               PIC X(009)  VALUE "PROGRAMA8"
+              .
+           05 CONSTANTS-NUMERICS.
+              10 LINE-DET                  PIC 99      VALUE ZEROES.
+              10 FILE-STATUS               PIC 99      VALUE ZEROES.
+              10 CODE-CLI2                 PIC 9(7)    VALUE ZEROES.
+
+           PROCEDURE DIVISION.
+
+           SORT WORK ON ASCENDING KEY Codigo-Vendedor-w
+                        ASCENDING KEY Codigo-Cliente-w
+           USING RELVENCL GIVING RELVENORD
+
+           CALL "SYSTEM" USING "Programa8.exe".
+
+       FIN.
+
+       END PROGRAM PROSORREL.
