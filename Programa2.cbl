@@ -1,199 +1,367 @@
-      ******************************************************************
-      * Author:  JOSE ANGEL VASQUEZ LOPEZ
-      * Date:    16-04-2019
-      * Purpose: IMPRIMIR CLIENTES ASCENDENTES POR CODIGO DE CLIENTES
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA2.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT CLIENTES ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
-      -    "iles\clientes.dat"
-           ORGANISATION IS INDEXED
-           ACCESS IS DYNAMIC
-           RECORD KEY IS CNPJ
-           ALTERNATE RECORD KEY IS Codigo-Cliente
-           FILE STATUS IS FILE-STATUS.
-
-           SELECT INFORME2 ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
-      -    "iles\informe2.txt"
-           ORGANISATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CLIENTES.
-
-       01  REG-CLIENTES.
-           05 Codigo-Cliente               PIC 9(007).
-           05 CNPJ                         PIC 9(014).
-           05 Razão-Social                 PIC X(040).
-           05 Latitude-c                   PIC s9(003)v9(008).
-           05 Longitude-c                  PIC s9(003)v9(008).
-
-       FD  INFORME2.
-      *
-       01  REG-INFORME2                    PIC X(100).
-
-       WORKING-STORAGE SECTION.
-
-       01  AREA-DE-TRABALHO.
-           05 FIN-FICHERO                  PIC X        VALUE "N".
-           05 SWITCHES-FLAGS               PIC X.
-              88 FIN-CLIENTES                           VALUE "F".
-              88 NO-FIN-CLIENTES                        VALUE "N".
-
-           05 CONSTANT-LITERALES.
-              10 LT-PROGRAMA               PIC X(009)  VALUE "PROGRAMA2"
-              .
-              10 FILE-STATUS               PIC 99      VALUE ZEROES.
-           05 CONSTANTS-NUMERICS.
-              10 LINE-DET                  PIC 99      VALUE ZEROES.
-              10 CODE-CLI2                 PIC 9(7)    VALUE ZEROES.
-              10 DATE-AUXILIAR.
-                 15 AA-AUX                 PIC X(002)  VALUE SPACES.
-                 15 MM-AUX                 PIC X(002)  VALUE SPACES.
-                 15 DD-AUX                 PIC X(002)  VALUE SPACES.
-              10 HORA-AUXILIAR.
-                 15 HH-AUX                 PIC X(002)  VALUE SPACES.
-                 15 MIN-AUX                PIC X(002)  VALUE SPACES.
-                 15 SEG-AUX                PIC X(002)  VALUE SPACES.
-                 15 MILI-AUX               PIC X(002)  VALUE SPACES.
-
-           05 REGISTRO-INFORME2.
-              10 NOME-PROGRAMA.
-                 15 FILLER                 PIC X(015) VALUE "PROGRAMA:".
-                 15 PROGRAMA               PIC X(009) VALUE SPACES.
-                 15 FILLER                 PIC X(076) VALUE SPACES.
-
-              10 DATE-PROGRAMA.
-                 15 FILLER                 PIC X(015)  VALUE "DATE: ".
-                 15 DATE-RESUMEN.
-                    20 DIA                 PIC X(002)  VALUE SPACES.
-                    20 FILLER              PIC X(001)  VALUE "-".
-                    20 MES                 PIC X(002)  VALUE SPACES.
-                    20 FILLER              PIC X(001)  VALUE "-".
-                    20 SIGLO               PIC X(002)  VALUE SPACES.
-                    20 ANNO                PIC X(002)  VALUE SPACES.
-                 15 FILLER                 PIC X(005)  VALUE SPACES.
-                 15 FILLER                 PIC X(070)  VALUE "RELATORIO
-      -    " DE CLIENTES ASCENDENTES POR NUMERO DE CNPJ".
-
-              10 LINEA-ENCAB-CLI.
-                 15 CODE-CAB               PIC X(96)  VALUE
-           "Cod Cliente       CNPJ             R a z a o   S o c i a l
-      -    "           Latitude       Longitude ".
-                 15 FILLER                 PIC X(004)  VALUE SPACES.
-              10 LINEA-BLNKS.
-                 15 FILLER                 PIC X(100)  VALUE SPACES.
-
-              10 DETALLE-CLI.
-                 15 CODE-CLI               PIC Z.ZZZ.ZZ9.
-                 15 FILLER                 PIC X(002)  VALUE SPACES.
-                 15 CNPJ-CLI               PIC X(014)  VALUE SPACES.
-                 15 FILLER                 PIC X(002)  VALUE SPACES.
-                 15 NAME-CLI               PIC X(040)  VALUE SPACES.
-                 15 FILLER                 PIC X(002)  VALUE SPACES.
-                 15 LATI-CLI               PIC ZZ9,99999999-.
-                 15 FILLER                 PIC X(002)  VALUE SPACES.
-                 15 LONGI-CLI              PIC ZZ9,99999999-.
-
-              10 HORA-PROGRAMA.
-                 15 FILLER                 PIC X(015)  VALUE "HORA INICI
-      -    "O:".
-                 15 HORA-RESUMEN.
-                    20 HORA                PIC X(002)  VALUE SPACES.
-                    20 FILLER              PIC X(001)  VALUE ":".
-                    20 MINUTOS             PIC X(002)  VALUE SPACES.
-                    20 FILLER              PIC X(001)  VALUE ":".
-                    20 SEGUNDOS            PIC X(002)  VALUE SPACES.
-                 15 FILLER                 PIC X(077)  VALUE SPACES.
-
-       PROCEDURE DIVISION.
-
-           PERFORM INICIO
-           PERFORM PROCESO UNTIL FIN-FICHERO = "S"
-           PERFORM FIN
-           STOP RUN.
-
-       INICIO.
-           OPEN I-O    CLIENTES
-                OUTPUT INFORME2
-
-
-           MOVE"N"          TO FIN-FICHERO
-           MOVE LT-PROGRAMA TO PROGRAMA
-
-           ACCEPT DATE-AUXILIAR FROM DATE
-           MOVE "20"        TO SIGLO
-           MOVE DD-AUX      TO DIA
-           MOVE MM-AUX      TO MES
-           MOVE AA-AUX      TO ANNO
-
-           ACCEPT HORA-AUXILIAR FROM TIME
-           MOVE HH-AUX      TO HORA
-           MOVE MIN-AUX     TO MINUTOS
-           MOVE SEG-AUX     TO SEGUNDOS
-
-           PERFORM IMPRIMIR-CAB
-
-           PERFORM LEER-CLIENTES
-
-           IF FIN-FICHERO = "N"
-           PERFORM IMPRIMIR-DET
-           END-IF.
-
-       PROCESO.
-
-           IF LINE-DET = 60
-           PERFORM IMPRIMIR-CAB
-           END-IF
-           PERFORM LEER-CLIENTES
-
-           IF FIN-FICHERO = "N"
-           PERFORM IMPRIMIR-DET
-           END-IF.
-
-       LEER-CLIENTES.
-
-           READ CLIENTES
-                AT END
-                MOVE "S"      TO   FIN-FICHERO
-           END-READ.
-
-       IMPRIMIR-CAB.
-           MOVE  ZEROES       TO   LINE-DET
-           WRITE REG-INFORME2 FROM NOME-PROGRAMA
-           AFTER ADVANCING 1 LINES
-           WRITE REG-INFORME2 FROM DATE-PROGRAMA
-           AFTER ADVANCING 1 LINES
-           WRITE REG-INFORME2 FROM HORA-PROGRAMA
-           AFTER ADVANCING 1 LINES
-           WRITE REG-INFORME2 FROM LINEA-ENCAB-CLI
-           AFTER ADVANCING 1 LINES
-           WRITE REG-INFORME2 FROM LINEA-BLNKS
-           AFTER ADVANCING 1 LINES.
-
-       IMPRIMIR-DET.
-           INITIALIZE DETALLE-CLI
-           ADD  1              TO LINE-DET
-           MOVE Codigo-Cliente TO CODE-CLI
-           MOVE CNPJ           TO CNPJ-CLI
-           MOVE Razão-Social   TO NAME-CLI
-           MOVE Latitude-c     TO LATI-CLI
-           MOVE Longitude-c    TO LONGI-CLI
-           WRITE REG-INFORME2 FROM DETALLE-CLI
-           AFTER ADVANCING 1 LINES.
-
-       FIN.
-
-           CLOSE CLIENTES
-                 INFORME2.
-
-       END PROGRAM PROGRAMA2.
+      ******************************************************************
+      * Author:  JOSE ANGEL VASQUEZ LOPEZ
+      * Date:    16-04-2019
+      * Purpose: IMPRIMIR CLIENTES ASCENDENTES POR CODIGO DE CLIENTES
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA2.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CLIENTES ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\clientes.dat"
+           ORGANISATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CNPJ
+           ALTERNATE RECORD KEY IS Codigo-Cliente
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT INFORME2 ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\informe2.txt"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+           SELECT INFORME2CSV ASSIGN "C:\Users\Jose Angel\Documents\co
+      -    "bol\files\informe2.csv"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+
+       01  REG-CLIENTES.
+           05 Codigo-Cliente               PIC 9(007).
+           05 CNPJ                         PIC 9(014).
+           05 Razão-Social                 PIC X(040).
+           05 Latitude-c                   PIC s9(003)v9(008).
+           05 Longitude-c                  PIC s9(003)v9(008).
+           05 Codigo-Vendedor-Fixo         PIC 9(003)   VALUE ZEROES.
+           05 Zona-Cliente                 PIC X(003)   VALUE SPACES.
+           05 Classificacao-Cliente        PIC X(001)   VALUE "P".
+              88 CLIENTE-VIP                             VALUE "V".
+              88 CLIENTE-PADRAO                          VALUE "S".
+              88 CLIENTE-PROSPECTO                       VALUE "P".
+           05 Operador-Inclusao            PIC X(010)   VALUE SPACES.
+           05 Data-Inclusao                PIC X(010)   VALUE SPACES.
+           05 Hora-Inclusao                PIC X(008)   VALUE SPACES.
+           05 Operador-Alteracao           PIC X(010)   VALUE SPACES.
+           05 Data-Alteracao               PIC X(010)   VALUE SPACES.
+           05 Hora-Alteracao               PIC X(008)   VALUE SPACES.
+
+       FD  INFORME2.
+      *
+       01  REG-INFORME2                    PIC X(104).
+
+       FD  INFORME2CSV.
+      *
+       01  REG-INFORME2CSV.
+           05 Codigo-Cliente-csv           PIC ZZZZZZ9.
+           05 FIL-CSV-1                    PIC X           VALUE ";".
+           05 CNPJ-csv                     PIC X(014)      VALUE SPACES
+           .
+           05 FIL-CSV-2                    PIC X           VALUE ";".
+           05 Razão-Social-csv             PIC X(040)      VALUE SPACES
+           .
+           05 FIL-CSV-3                    PIC X           VALUE ";".
+           05 Latitude-csv                 PIC ZZ9,99999999-.
+           05 FIL-CSV-4                    PIC X           VALUE ";".
+           05 Longitude-csv                PIC ZZ9,99999999-.
+           05 FIL-CSV-5                    PIC X           VALUE ";".
+           05 Classificacao-csv            PIC X(001)      VALUE SPACES
+           .
+
+       WORKING-STORAGE SECTION.
+
+       01  AREA-DE-TRABALHO.
+           05 FIN-FICHERO                  PIC X        VALUE "N".
+           05 SWITCHES-FLAGS               PIC X.
+              88 FIN-CLIENTES                           VALUE "F".
+              88 NO-FIN-CLIENTES                        VALUE "N".
+
+           05 CONSTANT-LITERALES.
+              10 LT-PROGRAMA               PIC X(009)  VALUE "PROGRAMA2"
+              .
+              10 FILE-STATUS               PIC 99      VALUE ZEROES.
+           05 CONSTANTS-NUMERICS.
+              10 LINE-DET                  PIC 99      VALUE ZEROES.
+              10 CODE-CLI2                 PIC 9(7)    VALUE ZEROES.
+              10 PAGINA-ATUAL              PIC 9(003)  VALUE ZEROES.
+              10 CONT-CLIENTES             PIC 9(007)  VALUE ZEROES.
+              10 CNPJ-DIGITOS              PIC X(014)  VALUE SPACES.
+              10 DATE-AUXILIAR.
+                 15 AA-AUX                 PIC X(002)  VALUE SPACES.
+                 15 MM-AUX                 PIC X(002)  VALUE SPACES.
+                 15 DD-AUX                 PIC X(002)  VALUE SPACES.
+              10 HORA-AUXILIAR.
+                 15 HH-AUX                 PIC X(002)  VALUE SPACES.
+                 15 MIN-AUX                PIC X(002)  VALUE SPACES.
+                 15 SEG-AUX                PIC X(002)  VALUE SPACES.
+                 15 MILI-AUX               PIC X(002)  VALUE SPACES.
+              10 CARIMBO-HIST-INF          PIC X(015)  VALUE SPACES.
+              10 COMANDO-HIST-INF          PIC X(200)  VALUE SPACES.
+              10 Classificacao-Filtro-W    PIC X(001)  VALUE SPACES.
+              10 CNPJ-Desde-W              PIC 9(014)  VALUE ZEROES.
+              10 CNPJ-Hasta-W              PIC 9(014)  VALUE ZEROES.
+              10 Razão-Parcial-W           PIC X(040)  VALUE SPACES.
+              10 SW-RAZAO-OK               PIC X       VALUE "S".
+              10 SW-CLIENTE-OK             PIC X       VALUE "S".
+              10 IND-RAZAO                 PIC 9(002)  VALUE ZEROES.
+              10 TAM-PARCIAL               PIC 9(002)  VALUE ZEROES.
+
+           05 REGISTRO-INFORME2.
+              10 NOME-PROGRAMA.
+                 15 FILLER                 PIC X(015) VALUE "PROGRAMA:".
+                 15 PROGRAMA               PIC X(009) VALUE SPACES.
+                 15 FILLER                 PIC X(076) VALUE SPACES.
+
+              10 PAGINA-PROGRAMA.
+                 15 FILLER                 PIC X(015) VALUE "PAGINA: ".
+                 15 PAGINA-REL              PIC ZZ9.
+                 15 FILLER                 PIC X(082) VALUE SPACES.
+
+              10 DATE-PROGRAMA.
+                 15 FILLER                 PIC X(015)  VALUE "DATE: ".
+                 15 DATE-RESUMEN.
+                    20 DIA                 PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE "-".
+                    20 MES                 PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE "-".
+                    20 SIGLO               PIC X(002)  VALUE SPACES.
+                    20 ANNO                PIC X(002)  VALUE SPACES.
+                 15 FILLER                 PIC X(005)  VALUE SPACES.
+                 15 FILLER                 PIC X(070)  VALUE "RELATORIO
+      -    " DE CLIENTES ASCENDENTES POR NUMERO DE CNPJ".
+
+              10 LINEA-ENCAB-CLI.
+                 15 CODE-CAB               PIC X(96)  VALUE
+           "Cod Cliente       CNPJ             R a z a o   S o c i a l
+      -    "           Latitude       Longitude ".
+                 15 FILLER                 PIC X(004)  VALUE SPACES.
+              10 LINEA-BLNKS.
+                 15 FILLER                 PIC X(100)  VALUE SPACES.
+
+              10 DETALLE-CLI.
+                 15 CODE-CLI               PIC Z.ZZZ.ZZ9.
+                 15 FILLER                 PIC X(002)  VALUE SPACES.
+                 15 CNPJ-CLI               PIC X(018)  VALUE SPACES.
+                 15 FILLER                 PIC X(002)  VALUE SPACES.
+                 15 NAME-CLI               PIC X(040)  VALUE SPACES.
+                 15 FILLER                 PIC X(002)  VALUE SPACES.
+                 15 LATI-CLI               PIC ZZ9,99999999-.
+                 15 FILLER                 PIC X(002)  VALUE SPACES.
+                 15 LONGI-CLI              PIC ZZ9,99999999-.
+
+              10 HORA-PROGRAMA.
+                 15 FILLER                 PIC X(015)  VALUE "HORA INICI
+      -    "O:".
+                 15 HORA-RESUMEN.
+                    20 HORA                PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE ":".
+                    20 MINUTOS             PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE ":".
+                    20 SEGUNDOS            PIC X(002)  VALUE SPACES.
+                 15 FILLER                 PIC X(077)  VALUE SPACES.
+
+              10 TOTAL-PROGRAMA.
+                 15 FILLER                 PIC X(020) VALUE
+                    "TOTAL DE CLIENTES: ".
+                 15 TOTAL-CLI              PIC ZZZZZZ9.
+                 15 FILLER                 PIC X(073) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM INICIO
+           PERFORM PROCESO UNTIL FIN-FICHERO = "S"
+           PERFORM FIN
+           STOP RUN.
+
+       INICIO.
+           MOVE"N"          TO FIN-FICHERO
+           MOVE LT-PROGRAMA TO PROGRAMA
+
+           ACCEPT DATE-AUXILIAR FROM DATE
+           MOVE "20"        TO SIGLO
+           MOVE DD-AUX      TO DIA
+           MOVE MM-AUX      TO MES
+           MOVE AA-AUX      TO ANNO
+
+           ACCEPT HORA-AUXILIAR FROM TIME
+           MOVE HH-AUX      TO HORA
+           MOVE MIN-AUX     TO MINUTOS
+           MOVE SEG-AUX     TO SEGUNDOS
+
+           STRING "20" AA-AUX MM-AUX DD-AUX "_"
+                  HH-AUX MIN-AUX SEG-AUX
+                  DELIMITED BY SIZE INTO CARIMBO-HIST-INF
+
+           display "FILTRAR POR CLASSIFICACAO (V=VIP S=Padrao P=Pro
+      -    "specto, EM BRANCO=TODOS): "
+           display " "with no advancing
+           accept Classificacao-Filtro-W
+
+           display "FILTRAR POR CNPJ - DE (EM BRANCO=SEM LIMITE): "
+           display " "with no advancing
+           accept CNPJ-Desde-W
+
+           display "FILTRAR POR CNPJ - ATE (EM BRANCO=SEM LIMITE): "
+           display " "with no advancing
+           accept CNPJ-Hasta-W
+
+           display "FILTRAR POR Razão Social (PARCIAL, EM BRANCO=TODO
+      -    "S): "
+           display " "with no advancing
+           accept Razão-Parcial-W
+
+           PERFORM BACKUP-INFORME2
+
+           OPEN I-O    CLIENTES
+                OUTPUT INFORME2
+                OUTPUT INFORME2CSV
+
+           PERFORM IMPRIMIR-CAB
+
+           PERFORM LEER-CLIENTES
+
+           IF FIN-FICHERO = "N"
+           PERFORM IMPRIMIR-DET
+           END-IF.
+
+       PROCESO.
+
+           IF LINE-DET = 60
+           PERFORM IMPRIMIR-CAB
+           END-IF
+           PERFORM LEER-CLIENTES
+
+           IF FIN-FICHERO = "N"
+           PERFORM IMPRIMIR-DET
+           END-IF.
+
+       LEER-CLIENTES.
+
+           PERFORM LER-PROX-CLIENTE
+           PERFORM UNTIL FIN-FICHERO = "S" OR SW-CLIENTE-OK = "S"
+              PERFORM LER-PROX-CLIENTE
+           END-PERFORM.
+
+       LER-PROX-CLIENTE.
+
+           READ CLIENTES
+                AT END
+                MOVE "S"      TO   FIN-FICHERO
+           END-READ
+
+           MOVE "S"             TO SW-CLIENTE-OK
+           IF FIN-FICHERO = "N"
+              PERFORM VERIFICA-RAZAO-PARCIAL
+              IF (Classificacao-Filtro-W NOT = SPACES AND
+                      Classificacao-Cliente NOT =
+                      Classificacao-Filtro-W)
+                 OR (CNPJ-Desde-W > ZEROES AND CNPJ < CNPJ-Desde-W)
+                 OR (CNPJ-Hasta-W > ZEROES AND CNPJ > CNPJ-Hasta-W)
+                 OR SW-RAZAO-OK = "N"
+                 MOVE "N"      TO SW-CLIENTE-OK
+              END-IF
+           END-IF.
+
+       VERIFICA-RAZAO-PARCIAL.
+      ********** VERIFICA SE Razão-Social CONTEM O TEXTO PARCIAL  *****
+      *    INFORMADO PELO OPERADOR (EM BRANCO = ACEITA TODOS)          *
+           MOVE "S"             TO SW-RAZAO-OK
+           IF Razão-Parcial-W NOT = SPACES
+              MOVE "N"          TO SW-RAZAO-OK
+              MOVE ZEROES       TO TAM-PARCIAL
+              PERFORM VARYING IND-RAZAO FROM 40 BY -1
+                 UNTIL IND-RAZAO = 0
+                 IF Razão-Parcial-W(IND-RAZAO:1) NOT = SPACE
+                    AND TAM-PARCIAL = ZEROES
+                    MOVE IND-RAZAO TO TAM-PARCIAL
+                 END-IF
+              END-PERFORM
+              PERFORM VARYING IND-RAZAO FROM 1 BY 1
+                 UNTIL IND-RAZAO > (41 - TAM-PARCIAL)
+                    OR SW-RAZAO-OK = "S"
+                 IF Razão-Social(IND-RAZAO:TAM-PARCIAL) =
+                    Razão-Parcial-W(1:TAM-PARCIAL)
+                    MOVE "S"    TO SW-RAZAO-OK
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       BACKUP-INFORME2.
+      ********** GUARDA UMA COPIA DATADA DO RELATORIO ANTERIOR *******
+      *    ANTES DE SOBRESCREVER INFORME2.TXT/CSV DA EXECUCAO ANTES   *
+           STRING "copy /Y ""C:\Users\Jose Angel\Documents\cobol\fi"
+                  "les\informe2.txt"" ""C:\Users\Jose Angel\Docume"
+                  "nts\cobol\files\history\informe2_" CARIMBO-HIST-INF
+                  ".txt""" DELIMITED BY SIZE INTO COMANDO-HIST-INF
+           CALL "SYSTEM" USING COMANDO-HIST-INF
+
+           STRING "copy /Y ""C:\Users\Jose Angel\Documents\cobol\fi"
+                  "les\informe2.csv"" ""C:\Users\Jose Angel\Docume"
+                  "nts\cobol\files\history\informe2_" CARIMBO-HIST-INF
+                  ".csv""" DELIMITED BY SIZE INTO COMANDO-HIST-INF
+           CALL "SYSTEM" USING COMANDO-HIST-INF.
+
+       MASCARAR-CNPJ.
+      ********** MONTA O CNPJ NO FORMATO 00.000.000/0000-00 *********
+           MOVE CNPJ TO CNPJ-DIGITOS
+           STRING CNPJ-DIGITOS(1:2)  "."
+                  CNPJ-DIGITOS(3:3)  "."
+                  CNPJ-DIGITOS(6:3)  "/"
+                  CNPJ-DIGITOS(9:4)  "-"
+                  CNPJ-DIGITOS(13:2)
+                  DELIMITED BY SIZE INTO CNPJ-CLI.
+
+       IMPRIMIR-CAB.
+           MOVE  ZEROES       TO   LINE-DET
+           ADD   1            TO   PAGINA-ATUAL
+           MOVE  PAGINA-ATUAL TO   PAGINA-REL
+           WRITE REG-INFORME2 FROM NOME-PROGRAMA
+           AFTER ADVANCING 1 LINES
+           WRITE REG-INFORME2 FROM PAGINA-PROGRAMA
+           AFTER ADVANCING 1 LINES
+           WRITE REG-INFORME2 FROM DATE-PROGRAMA
+           AFTER ADVANCING 1 LINES
+           WRITE REG-INFORME2 FROM HORA-PROGRAMA
+           AFTER ADVANCING 1 LINES
+           WRITE REG-INFORME2 FROM LINEA-ENCAB-CLI
+           AFTER ADVANCING 1 LINES
+           WRITE REG-INFORME2 FROM LINEA-BLNKS
+           AFTER ADVANCING 1 LINES.
+
+       IMPRIMIR-DET.
+           INITIALIZE DETALLE-CLI
+           ADD  1              TO LINE-DET
+           ADD  1              TO CONT-CLIENTES
+           MOVE Codigo-Cliente TO CODE-CLI
+           PERFORM MASCARAR-CNPJ
+           MOVE Razão-Social   TO NAME-CLI
+           MOVE Latitude-c     TO LATI-CLI
+           MOVE Longitude-c    TO LONGI-CLI
+           WRITE REG-INFORME2 FROM DETALLE-CLI
+           AFTER ADVANCING 1 LINES
+
+           MOVE Codigo-Cliente TO Codigo-Cliente-csv
+           MOVE CNPJ           TO CNPJ-csv
+           MOVE Razão-Social   TO Razão-Social-csv
+           MOVE Latitude-c     TO Latitude-csv
+           MOVE Longitude-c    TO Longitude-csv
+           MOVE Classificacao-Cliente TO Classificacao-csv
+           WRITE REG-INFORME2CSV.
+
+       FIN.
+           MOVE CONT-CLIENTES  TO TOTAL-CLI
+           WRITE REG-INFORME2 FROM TOTAL-PROGRAMA
+           AFTER ADVANCING 1 LINES
+
+           CLOSE CLIENTES
+                 INFORME2
+                 INFORME2CSV.
+
+       END PROGRAM PROGRAMA2.
