@@ -1,598 +1,1693 @@
-      ******************************************************************
-      * Author:    Jose Angel Vasquez Lopez
-      * Date:      16-04-2019
-      * Purpose:   Cadastro de Clientes
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Pgm00001.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT CLIENTES ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
-      -    "iles\clientes.dat"
-           ORGANISATION IS INDEXED
-           ACCESS IS DYNAMIC
-           RECORD KEY IS CNPJ
-           ALTERNATE RECORD KEY IS Codigo-Cliente
-           FILE STATUS IS FILE-STATUS.
-
-           SELECT TABLA    ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
-      -    "iles\tabla.dat"
-           ORGANISATION IS INDEXED
-           ACCESS IS DYNAMIC
-           RECORD KEY IS CRLTAB
-           FILE STATUS IS FILE-STATUS.
-
-           SELECT CLIIMPOR ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
-      -    "iles\cliimpor.csv"
-           ORGANISATION IS SEQUENTIAL
-           FILE STATUS IS FILE-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CLIENTES.
-
-       01  REG-CLIENTES.
-           05 Codigo-Cliente               PIC 9(007).
-           05 CNPJ                         PIC 9(014).
-           05 Razão-Social                 PIC X(040).
-           05 Latitude-c                   PIC s9(003)v9(008).
-           05 Longitude-c                  PIC s9(003)v9(008).
-
-       FD  CLIIMPOR.
-
-       01  REG-CLIIMPOR.
-           05 Codigo-Cliente-i             PIC 9(007).
-           05 FIL-1                        PIC X           VALUE ";".
-           05 CNPJ-i                       PIC 9(014).
-           05 FIL-2                        PIC X           VALUE ";".
-           05 Razão-Social-i               PIC X(040).
-           05 FIL-3                        PIC X           VALUE ";".
-           05 Latitude-i                   PIC ZZZ,ZZZZZZZZ-.
-           05 FIL-4                        PIC X           VALUE ";".
-           05 Longitude-i                  PIC ZZZ,ZZZZZZZZ-.
-
-       FD  TABLA.
-
-       01  REG-TABLA.
-           05 CRLTAB                       PIC 9(003).
-           05 Codigo-Tabclie               PIC 9(007).
-           05 Codigo-Tabvend               PIC 9(003).
-
-       WORKING-STORAGE SECTION.
-
-       01  REG-WORK.
-           05 Codigo-W                     PIC 9(007).
-           05 CNPJ-W                       PIC 9(014).
-           05 Razão-W                      PIC X(040).
-           05 Latitude-W                   PIC s9(003)v9(008).
-           05 Longitude-W                  PIC s9(003)v9(008).
-       01  AREA-DE-TRABALHO.
-
-           05 FILE-STATUS                  PIC 99       VALUE ZEROES.
-           05 OPC-W                        PIC 9        VALUE ZEROES.
-           05 SW-AGREGAR                   PIC X        VALUE SPACES.
-           05 SW-MODIFIC                   PIC X        VALUE SPACES.
-           05 SW-EXCLUC                    PIC X        VALUE SPACES.
-           05 SW-IMPORT                    PIC X        VALUE SPACES.
-           05 VALID-Codigo                 PIC X        VALUE "N".
-           05 VALID-CNPJ                   PIC X        VALUE "N".
-           05 VALID-Razão                  PIC X        VALUE "N".
-           05 VALID-Latitude               PIC X        VALUE "N".
-           05 VALID-Longitude              PIC X        VALUE "N".
-
-           05 SW-PROCESO                   PIC X        VALUE SPACES.
-           05 SW-M                         PIC X        VALUE SPACES.
-           05 MENSAGEM                     PIC X(60)    VALUE SPACES.
-           05 MENSAGEM2                    PIC X(60)    VALUE SPACES.
-           05 SWITCHES-FLAGS               PIC X.
-              88 FIN-CLIENTES                           VALUE "F".
-              88 NO-FIN-CLIENTES                        VALUE "N".
-
-           05 CONSTANT-LITERALES.
-              10 LT-PROGRAMA               PIC X(008)  VALUE "PGM00001".
-              10 WRK-SAL                   PIC ZZ9,99999999-.
-              10 SW-TABLA                  PIC X       VALUE SPACES.
-           05 CONSTANTS-NUMERICS.
-              10 DATE-AUXILIAR.
-                 15 AA-AUX                 PIC X(002)  VALUE SPACES.
-                 15 MM-AUX                 PIC X(002)  VALUE SPACES.
-                 15 DD-AUX                 PIC X(002)  VALUE SPACES.
-              10 HORA-AUXILIAR.
-                 15 HH-AUX                 PIC X(002)  VALUE SPACES.
-                 15 MIN-AUX                PIC X(002)  VALUE SPACES.
-                 15 SEG-AUX                PIC X(002)  VALUE SPACES.
-                 15 MILI-AUX               PIC X(002)  VALUE SPACES.
-
-           05 REGISTRO-INFORME1.
-              10 NOME-PROGRAMA.
-                 15 FILLER                 PIC X(009) VALUE "PROGRAMA:".
-                 15 FILLER                 PIC X(004) VALUE SPACES.
-                 15 PROGRAMA               PIC X(008) VALUE "PGM00001".
-
-              10 DATE-PROGRAMA.
-                 15 FILLER                 PIC X(006) VALUE "DATE: ".
-                 15 FILLER                 PIC X(007)  VALUE SPACES.
-                 15 DATE-RESUMEN.
-                    20 DIA                 PIC X(002)  VALUE SPACES.
-                    20 FILLER              PIC X(001)  VALUE "-".
-                    20 MES                 PIC X(002)  VALUE SPACES.
-                    20 FILLER              PIC X(001)  VALUE "-".
-                    20 SIGLO               PIC X(002)  VALUE SPACES.
-                    20 ANNO                PIC X(002)  VALUE SPACES.
-
-              10 HORA-PROGRAMA.
-                 15 FILLER                 PIC X(015)  VALUE "HORA INICI
-      -    "O:".
-                 15 HORA-RESUMEN.
-                    20 HORA                PIC X(002)  VALUE SPACES.
-                    20 FILLER              PIC X(001)  VALUE ":".
-                    20 MINUTOS             PIC X(002)  VALUE SPACES.
-                    20 FILLER              PIC X(001)  VALUE ":".
-                    20 SEGUNDOS            PIC X(002)  VALUE SPACES.
-
-       PROCEDURE DIVISION.
-
-           PERFORM INICIO
-           PERFORM PROCESO
-           PERFORM FIN
-           STOP RUN.
-
-       INICIO.
-              OPEN I-O CLIENTES
-                      TABLA
-
-           ACCEPT DATE-AUXILIAR FROM DATE
-           MOVE "20"        TO SIGLO
-           MOVE DD-AUX      TO DIA
-           MOVE MM-AUX      TO MES
-           MOVE AA-AUX      TO ANNO
-
-           ACCEPT HORA-AUXILIAR FROM TIME
-           MOVE HH-AUX      TO HORA
-           MOVE MIN-AUX     TO MINUTOS
-           MOVE SEG-AUX     TO SEGUNDOS
-
-           MOVE SPACES   TO MENSAGEM
-
-           INITIALIZE REG-WORK
-
-           MOVE "N"            TO VALID-Codigo
-           MOVE "N"            TO VALID-CNPJ
-           MOVE "N"            TO VALID-Razão
-           MOVE "N"            TO VALID-Latitude
-           MOVE "N"            TO VALID-Longitude
-           MOVE "N"            TO SW-PROCESO
-           SET NO-FIN-CLIENTES TO TRUE.
-
-       PROCESO.
-
-           PERFORM UNTIL SW-PROCESO = "S"
-           PERFORM LIMPIAR-PANTALLA
-           MOVE "N"          TO SW-AGREGAR
-           MOVE "N"          TO SW-MODIFIC
-           MOVE "N"          TO SW-EXCLUC
-           MOVE "N"          TO SW-IMPORT
-           MOVE "N"          TO VALID-Codigo
-           MOVE "N"          TO VALID-CNPJ
-           MOVE "N"          TO VALID-Razão
-           MOVE "N"          TO VALID-Latitude
-           MOVE "N"          TO VALID-Longitude
-           display NOME-PROGRAMA
-           display DATE-PROGRAMA
-           display HORA-PROGRAMA
-           display "                                          "
-           display "       CADASTRO CLIENTES                  "
-           display "         1 => Inclusão                    "
-           display "         2 => Alteração                   "
-           display "         3 => Exclusão                    "
-           display "         4 => Importação                  "
-           display "                                          "
-           display "         9 => Salir                       "
-           display "                                          "
-           display MENSAGEM
-           display "INSIRA OPCAO DESADA"
-           display " "with no advancing
-           accept OPC-W
-           MOVE SPACES   TO MENSAGEM
-           EVALUATE OPC-W
-                   WHEN = 1
-                   PERFORM AGREGAR
-                   WHEN = 2
-                   PERFORM MODIFICA
-                   WHEN = 3
-                   PERFORM ELIMINA
-                   WHEN = 4
-                   PERFORM IMPORTA
-                   WHEN = 9
-                   MOVE "S" TO SW-PROCESO
-                   WHEN OTHER
-                   MOVE "N" TO SW-PROCESO
-                   MOVE FUNCTION CONCATENATE("Opção " OPC-W " INVALIDA")
-                   TO MENSAGEM
-                   END-EVALUATE
-           END-PERFORM.
-
-       AGREGAR.
-           PERFORM UNTIL SW-AGREGAR = "S"
-           PERFORM LIMPIAR-PANTALLA
-           display NOME-PROGRAMA
-           display DATE-PROGRAMA
-           display HORA-PROGRAMA
-           display "INCLUSAO DE CLIENTES"
-           display MENSAGEM
-      ********** VALIDACION DE CNPJ   *****
-           IF VALID-CNPJ = "N"
-           display "INSIRA CNPJ: "
-           display " "with no advancing
-           accept CNPJ-W
-           MOVE SPACES                 TO MENSAGEM
-           PERFORM VALIDA-CNPJ
-           END-IF
-      ********** VALIDACION DE CODIGO   *****
-           MOVE "S"                    TO VALID-Codigo
-           MOVE "A"                    TO SW-TABLA
-
-           IF VALID-Razão = "N" AND
-               (VALID-Codigo = "S" AND VALID-CNPJ = "S")
-           display "INSIRA Razão Social: "
-           display " "with no advancing
-           accept Razão-W
-           MOVE SPACES                 TO MENSAGEM
-           PERFORM VALIDA-Razão
-           END-IF
-      ********** VALIDACION DE Latitud   *****
-           IF VALID-Latitude = "N" AND
-               (VALID-Razão = "S" AND VALID-Codigo = "S"
-                AND VALID-CNPJ = "S")
-           display "INSIRA Latitud formato NNN,NNNNNNNN: "
-           display " "with no advancing
-           accept Latitude-W
-           MOVE SPACES                 TO MENSAGEM
-           PERFORM VALIDA-Latitud
-           END-IF
-      ********** VALIDACION DE longitud   *****
-           IF VALID-Longitude = "N" AND
-               (VALID-Latitude = "S" AND VALID-Razão = "S"
-                AND VALID-Codigo = "S" AND VALID-CNPJ = "S")
-           display "INSIRA Longitud formato NNN,NNNNNNNN: "
-           display " "with no advancing
-           accept Longitude-W
-           MOVE SPACES                 TO MENSAGEM
-           PERFORM VALIDA-Longitud
-           END-IF
-
-           IF (VALID-Longitude  = "S" AND
-               VALID-Latitude   = "S" AND VALID-Razão = "S" AND
-               VALID-Codigo = "S" AND VALID-CNPJ = "S")
-
-               PERFORM MOSTRAR-REGISTRO
-               IF OPC-W = 1
-                  MOVE REG-WORK     TO REG-CLIENTES
-                  WRITE REG-CLIENTES
-                  MOVE Codigo-W     TO Codigo-Tabclie
-                  REWRITE REG-TABLA
-                  MOVE "S"          TO SW-AGREGAR
-                  INITIALIZE REG-WORK
-               END-IF
-                  INITIALIZE REG-WORK
-                  MOVE "S"          TO SW-AGREGAR
-                  MOVE "N"          TO VALID-CNPJ
-                  MOVE "N"          TO VALID-Razão
-                  MOVE "N"          TO VALID-Latitude
-                  MOVE "N"          TO VALID-Longitude
-           END-IF
-           END-PERFORM.
-
-       MODIFICA.
-           MOVE SPACES                 TO MENSAGEM
-           PERFORM UNTIL SW-MODIFIC = "S"
-           PERFORM LIMPIAR-PANTALLA
-           display NOME-PROGRAMA
-           display DATE-PROGRAMA
-           display HORA-PROGRAMA
-           display "ALTERACAO DE CLIENTES"
-           display MENSAGEM
-      ********** VALIDACION DE CNPJ   *****
-           IF VALID-CNPJ = "N"
-           display "INSIRA CNPJ: "
-           display " "with no advancing
-           accept CNPJ-W
-           MOVE SPACES                 TO MENSAGEM
-           PERFORM VALIDA-CNPJ-MOD
-           END-IF
-      ********** VALIDACION DE CODIGO   *****
-           MOVE "S"                    TO VALID-Codigo
-           MOVE "M"                    TO SW-TABLA
-
-           IF VALID-CNPJ = "S"
-
-           PERFORM MOSTRAR-REGISTRO-MOD
-
-           IF VALID-Razão = "N" AND
-               (VALID-Codigo = "S" AND VALID-CNPJ = "S")
-           display "Alterar Razão Social: "
-           display " "with no advancing
-           accept Razão-W
-           MOVE SPACES                 TO MENSAGEM
-           PERFORM VALIDA-Razão
-           END-IF
-      ********** VALIDACION DE Latitud   *****
-           IF VALID-Latitude = "N" AND
-               (VALID-Razão = "S" AND VALID-Codigo = "S"
-                AND VALID-CNPJ = "S")
-           display "Alterar Latitud formato NNN,NNNNNNNN: "
-           display " "with no advancing
-           accept Latitude-W
-           MOVE SPACES                 TO MENSAGEM
-           PERFORM VALIDA-Latitud
-           END-IF
-      ********** VALIDACION DE longitud   *****
-           IF VALID-Longitude = "N" AND
-               (VALID-Latitude = "S" AND VALID-Razão = "S"
-                AND VALID-Codigo = "S" AND VALID-CNPJ = "S")
-           display "Alterar Longitud formato NNN,NNNNNNNN: "
-           display " "with no advancing
-           accept Longitude-W
-           MOVE SPACES                 TO MENSAGEM
-           PERFORM VALIDA-Longitud
-           END-IF
-           END-IF
-
-           IF (VALID-Longitude  = "S" AND
-               VALID-Latitude   = "S" AND VALID-Razão = "S" AND
-               VALID-Codigo = "S" AND VALID-CNPJ = "S")
-      *
-               MOVE "M"   TO SW-TABLA
-               PERFORM MOSTRAR-REGISTRO
-               IF OPC-W = 1
-                  MOVE REG-WORK     TO REG-CLIENTES
-                  REWRITE REG-CLIENTES
-                  MOVE "S"          TO SW-MODIFIC
-               END-IF
-                  INITIALIZE REG-WORK
-                  MOVE "S"          TO SW-MODIFIC
-                  MOVE "N"          TO VALID-CNPJ
-                  MOVE "N"          TO VALID-Razão
-                  MOVE "N"          TO VALID-Latitude
-                  MOVE "N"          TO VALID-Longitude
-           END-IF
-
-           END-PERFORM.
-
-       ELIMINA.
-           MOVE SPACES   TO MENSAGEM
-           PERFORM UNTIL SW-EXCLUC = "S"
-           PERFORM LIMPIAR-PANTALLA
-           MOVE "E"                    TO SW-TABLA
-           display NOME-PROGRAMA
-           display DATE-PROGRAMA
-           display HORA-PROGRAMA
-           display "EXCLUSAO DE CLIENTES"
-           display MENSAGEM
-           display "INSIRA CNPJ: "
-           display " "with no advancing
-           accept CNPJ-W
-           MOVE SPACES   TO MENSAGEM
-           PERFORM VALIDA-CNPJ-MOD
-           IF VALID-CNPJ = "S"
-           MOVE "E"                 TO SW-TABLA
-           PERFORM MOSTRAR-REGISTRO
-           IF OPC-W = 1
-                  DELETE CLIENTES
-                  MOVE "S"          TO SW-EXCLUC
-                  INITIALIZE REG-WORK
-               ELSE
-                  INITIALIZE REG-WORK
-                  MOVE "S"          TO SW-EXCLUC
-                  MOVE "N"          TO VALID-CNPJ
-                  MOVE "N"          TO VALID-Razão
-                  MOVE "N"          TO VALID-Latitude
-                  MOVE "N"          TO VALID-Longitude
-           END-IF
-           END-IF
-           END-PERFORM.
-
-       IMPORTA.
-           MOVE SPACES   TO MENSAGEM
-           PERFORM UNTIL SW-IMPORT = "S"
-           PERFORM LIMPIAR-PANTALLA
-           MOVE "I"                    TO SW-TABLA
-           display NOME-PROGRAMA
-           display DATE-PROGRAMA
-           display HORA-PROGRAMA
-           display "IMPORTACAO DE CLIENTES"
-           display MENSAGEM
-           display "INSIRA CNPJ: "
-           display " "with no advancing
-           accept CNPJ-W
-           MOVE SPACES   TO MENSAGEM
-           PERFORM VALIDA-CNPJ-MOD
-           IF VALID-CNPJ = "S"
-           MOVE "I"                 TO SW-TABLA
-           PERFORM MOSTRAR-REGISTRO
-           IF OPC-W = 1
-                  OPEN OUTPUT CLIIMPOR
-      *           MOVE REG-CLIENTES   TO REG-CLIIMPOR
-                  MOVE Codigo-Cliente TO Codigo-Cliente-i
-                  MOVE ";"            TO FIL-1
-                  MOVE ";"            TO FIL-2
-                  MOVE ";"            TO FIL-3
-                  MOVE ";"            TO FIL-4
-                  MOVE CNPJ           TO CNPJ-i
-                  MOVE Razão-Social   TO Razão-Social-i
-                  MOVE Latitude-c     TO Latitude-i
-                  MOVE Longitude-c    TO Longitude-i
-                  WRITE REG-CLIIMPOR
-                  CLOSE CLIIMPOR
-                  MOVE "S"          TO SW-IMPORT
-                  INITIALIZE REG-WORK
-               ELSE
-                  INITIALIZE REG-WORK
-                  MOVE "S"          TO SW-IMPORT
-                  MOVE "N"          TO VALID-CNPJ
-                  MOVE "N"          TO VALID-Razão
-                  MOVE "N"          TO VALID-Latitude
-                  MOVE "N"          TO VALID-Longitude
-           END-IF
-           END-IF
-           END-PERFORM.
-
-       LIMPIAR-PANTALLA.
-           CALL "SYSTEM" USING "cls".
-
-
-       VALIDA-CNPJ.
-           IF CNPJ-W <= 0 OR CNPJ-W IS NOT NUMERIC
-           MOVE FUNCTION CONCATENATE("CNPJ-W " CNPJ-W " NAO INVALIDO")
-                      TO MENSAGEM
-           MOVE "N"                   TO VALID-CNPJ
-           ELSE
-           MOVE CNPJ-W                TO CNPJ
-           READ CLIENTES KEY CNPJ
-           IF FILE-STATUS = 00
-           MOVE FUNCTION CONCATENATE("CNPJ-W " CNPJ-W " JA EXISTE")
-                      TO MENSAGEM
-           MOVE "N"                   TO VALID-CNPJ
-           ELSE
-           MOVE "S"                   TO VALID-CNPJ
-           END-IF
-           END-IF.
-
-       VALIDA-CNPJ-MOD.
-           IF CNPJ-W <= 0 OR CNPJ-W IS NOT NUMERIC
-           MOVE FUNCTION CONCATENATE("CNPJ-W " CNPJ-W " NAO INVALIDO")
-                      TO MENSAGEM
-           MOVE "N"                   TO VALID-CNPJ
-           ELSE
-           MOVE CNPJ-W                TO CNPJ
-           READ CLIENTES KEY CNPJ
-           IF FILE-STATUS <> 00
-           MOVE FUNCTION CONCATENATE("CNPJ-W " CNPJ-W " NO EXISTE")
-                      TO MENSAGEM
-           MOVE "N"                   TO VALID-CNPJ
-           ELSE
-           MOVE "M"                   TO SW-TABLA
-           MOVE "S"                   TO VALID-CNPJ
-           END-IF
-           END-IF.
-
-       VALIDA-Razão.
-           IF Razão-W IS EQUAL SPACES
-           MOVE FUNCTION CONCATENATE("Razão " Razão-W
-           " NAO INVALIDA")  TO MENSAGEM
-           MOVE "N"                   TO VALID-Razão
-           ELSE
-           MOVE "S"                   TO VALID-Razão
-           END-IF.
-
-       VALIDA-Latitud.
-           IF Latitude-W <= 0 OR Latitude-W IS NOT NUMERIC
-           MOVE ZEROES      TO WRK-SAL
-           MOVE Latitude-W TO WRK-SAL
-           MOVE FUNCTION CONCATENATE("Latitud " WRK-SAL
-           " NAO INVALIDA")  TO MENSAGEM
-           MOVE "N"                   TO VALID-Latitude
-           ELSE
-           MOVE "S"                   TO VALID-Latitude
-           END-IF.
-
-       VALIDA-Longitud.
-           IF Longitude-W <= 0 OR Longitude-W IS NOT NUMERIC
-           MOVE ZEROES      TO WRK-SAL
-           MOVE Longitude-W TO WRK-SAL
-           MOVE FUNCTION CONCATENATE("Longitud " WRK-SAL
-           " NAO INVALIDA")  TO MENSAGEM
-           MOVE "N"                   TO VALID-Longitude
-           ELSE
-           MOVE "S"                   TO VALID-Longitude
-           END-IF.
-
-       MOSTRAR-REGISTRO.
-           MOVE SPACES TO MENSAGEM2
-           EVALUATE (SW-TABLA)
-               WHEN = "A"
-                MOVE "OPCAO 1 GRAVAR    OPCAO  2 SAIR" TO MENSAGEM2
-                MOVE 001    TO CRLTAB
-                READ TABLA KEY CRLTAB
-                IF FILE-STATUS = 00
-                MOVE ZEROES     TO Codigo-W
-                COMPUTE Codigo-W = Codigo-Tabclie + 1
-                MOVE REG-WORK   TO REG-CLIENTES
-                END-IF
-               WHEN = "E"
-                MOVE "OPCAO 1 Exclusao  OPCAO  2 SAIR" TO MENSAGEM2
-                MOVE REG-CLIENTES TO REG-WORK
-               WHEN = "M"
-                MOVE "OPCAO 1 Alteracao OPCAO  2 SAIR" TO MENSAGEM2
-               WHEN = "I"
-                MOVE REG-CLIENTES TO REG-WORK
-                MOVE "OPCAO 1 Importacao OPCAO  2 SAIR" TO MENSAGEM2
-           END-EVALUATE
-
-           MOVE "N"    TO SW-M
-           PERFORM UNTIL SW-M = "S"
-           PERFORM LIMPIAR-PANTALLA
-           display NOME-PROGRAMA
-           display DATE-PROGRAMA
-           display HORA-PROGRAMA
-           display "VERIFQUE A INFORMACAO"
-           display " "
-           display "Código Cliente: " Codigo-W
-           display "CNPJ          : " CNPJ-W
-           display "Razão Social  : " Razão-W
-           MOVE ZEROES       TO WRK-SAL
-           MOVE Latitude-W   TO WRK-SAL
-           display "Latitude       : " WRK-SAL
-           MOVE ZEROES       TO WRK-SAL
-           MOVE Longitude-W  TO WRK-SAL
-           display "Longitude     : " WRK-SAL
-           display " "
-           display MENSAGEM2
-           display MENSAGEM
-           display "INSIRA OPCAO: "
-           display " "with no advancing
-           accept OPC-W
-           MOVE SPACES   TO MENSAGEM
-           IF OPC-W <> 1 AND OPC-W <> 2
-                MOVE "N" TO SW-M
-                MOVE FUNCTION CONCATENATE("Opção " OPC-W " INVALIDA")
-                TO MENSAGEM
-              ELSE
-                MOVE "S" TO SW-M
-           END-IF
-           END-PERFORM.
-
-       MOSTRAR-REGISTRO-MOD.
-           PERFORM LIMPIAR-PANTALLA
-           display NOME-PROGRAMA
-           display DATE-PROGRAMA
-           display HORA-PROGRAMA
-           display "ALTERE A INFORMACAO"
-           display " "
-           MOVE Codigo-Cliente     TO Codigo-W
-           MOVE Razão-Social       TO Razão-W
-           MOVE Latitude-c         TO Latitude-W
-           MOVE Longitude-c        TO Longitude-W
-           display "Código Cliente: " Codigo-W
-           display "CNPJ          : " CNPJ-W
-           display "Razão Social  : " Razão-W
-           MOVE ZEROES       TO WRK-SAL
-           MOVE Latitude-W   TO WRK-SAL
-           display "Latitude       : " WRK-SAL
-           MOVE ZEROES       TO WRK-SAL
-           MOVE Longitude-W  TO WRK-SAL
-           display "Longitude     : " WRK-SAL
-           display " ".
-
-       FIN.
-           CLOSE CLIENTES TABLA
-           STOP RUN.
-
-       END PROGRAM Pgm00001.
+      ******************************************************************
+      * Author:    Jose Angel Vasquez Lopez
+      * Date:      16-04-2019
+      * Purpose:   Cadastro de Clientes
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Pgm00001.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CLIENTES ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\clientes.dat"
+           ORGANISATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CNPJ
+           ALTERNATE RECORD KEY IS Codigo-Cliente
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT TABLA    ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\tabla.dat"
+           ORGANISATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CRLTAB
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT VENDEDOR ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\vendedor.dat"
+           ORGANISATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CPF
+           ALTERNATE RECORD KEY IS Codigo-Vendedor
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT FILIAIS  ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\filiais.dat"
+           ORGANISATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS Chave-Filial
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT CLIIMPOR ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\cliimpor.csv"
+           ORGANISATION IS SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT CLIREJEI ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\clirejei.csv"
+           ORGANISATION IS SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT CLIHIST ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\clihist.csv"
+           ORGANISATION IS SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT AUDITLOG ASSIGN "C:\Users\Jose Angel\Documents\cobo
+      -    "l\files\auditlog.csv"
+           ORGANISATION IS SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+
+       01  REG-CLIENTES.
+           05 Codigo-Cliente               PIC 9(007).
+           05 CNPJ                         PIC 9(014).
+           05 Razão-Social                 PIC X(040).
+           05 Latitude-c                   PIC s9(003)v9(008).
+           05 Longitude-c                  PIC s9(003)v9(008).
+           05 Codigo-Vendedor-Fixo         PIC 9(003)   VALUE ZEROES.
+           05 Zona-Cliente                 PIC X(003)   VALUE SPACES.
+           05 Classificacao-Cliente        PIC X(001)   VALUE "P".
+              88 CLIENTE-VIP                             VALUE "V".
+              88 CLIENTE-PADRAO                          VALUE "S".
+              88 CLIENTE-PROSPECTO                       VALUE "P".
+           05 Operador-Inclusao            PIC X(010)   VALUE SPACES.
+           05 Data-Inclusao                PIC X(010)   VALUE SPACES.
+           05 Hora-Inclusao                PIC X(008)   VALUE SPACES.
+           05 Operador-Alteracao           PIC X(010)   VALUE SPACES.
+           05 Data-Alteracao               PIC X(010)   VALUE SPACES.
+           05 Hora-Alteracao               PIC X(008)   VALUE SPACES.
+
+       FD  FILIAIS.
+
+       01  REG-FILIAIS.
+           05 Chave-Filial.
+              10 Codigo-Cliente-f          PIC 9(007).
+              10 Numero-Filial             PIC 9(003).
+           05 Descricao-Filial             PIC X(030).
+           05 Latitude-f                   PIC s9(003)v9(008).
+           05 Longitude-f                  PIC s9(003)v9(008).
+           05 Filial-Primaria              PIC X(001)   VALUE "N".
+              88 FILIAL-E-PRIMARIA                       VALUE "S".
+
+       FD  VENDEDOR.
+
+       01  REG-VENDEDOR.
+           05 Codigo-Vendedor              PIC 9(003).
+           05 CPF                          PIC 9(011).
+           05 Nome-Vendedor                PIC X(040).
+           05 Latitude-v                   PIC s9(003)v9(008).
+           05 Longitude-v                  PIC s9(003)v9(008).
+           05 Zona-Vendedor                PIC X(003)   VALUE SPACES.
+           05 Operador-Inclusao            PIC X(010)   VALUE SPACES.
+           05 Data-Inclusao                PIC X(010)   VALUE SPACES.
+           05 Hora-Inclusao                PIC X(008)   VALUE SPACES.
+           05 Operador-Alteracao           PIC X(010)   VALUE SPACES.
+           05 Data-Alteracao               PIC X(010)   VALUE SPACES.
+           05 Hora-Alteracao               PIC X(008)   VALUE SPACES.
+
+       FD  CLIIMPOR.
+
+       01  REG-CLIIMPOR.
+           05 Codigo-Cliente-i             PIC 9(007).
+           05 FIL-1                        PIC X           VALUE ";".
+           05 CNPJ-i                       PIC 9(014).
+           05 FIL-2                        PIC X           VALUE ";".
+           05 Razão-Social-i               PIC X(040).
+           05 FIL-3                        PIC X           VALUE ";".
+           05 Latitude-i                   PIC ZZZ,ZZZZZZZZ-.
+           05 FIL-4                        PIC X           VALUE ";".
+           05 Longitude-i                  PIC ZZZ,ZZZZZZZZ-.
+           05 FIL-5                        PIC X           VALUE ";".
+           05 Vendedor-Fixo-i              PIC ZZZ.
+           05 FIL-6                        PIC X           VALUE ";".
+           05 Zona-i                       PIC X(003).
+           05 FIL-7                        PIC X           VALUE ";".
+           05 Classificacao-i              PIC X(001).
+
+       FD  CLIREJEI.
+
+       01  REG-CLIREJEI.
+           05 CNPJ-REJ                     PIC 9(014).
+           05 FIL-R1                       PIC X           VALUE ";".
+           05 Razão-REJ                    PIC X(040).
+           05 FIL-R2                       PIC X           VALUE ";".
+           05 Motivo-REJ                   PIC X(060).
+
+       FD  CLIHIST.
+
+       01  REG-CLIHIST.
+           05 Codigo-Cliente-h              PIC 9(007).
+           05 FIL-H1                        PIC X          VALUE ";".
+           05 CNPJ-h                        PIC 9(014).
+           05 FIL-H2                        PIC X          VALUE ";".
+           05 Razão-Social-h                PIC X(040).
+           05 FIL-H3                        PIC X          VALUE ";".
+           05 Latitude-h                    PIC ZZZ,ZZZZZZZZ-.
+           05 FIL-H4                        PIC X          VALUE ";".
+           05 Longitude-h                   PIC ZZZ,ZZZZZZZZ-.
+           05 FIL-H5                        PIC X          VALUE ";".
+           05 Data-Exclusao-h               PIC X(010).
+           05 FIL-H6                        PIC X          VALUE ";".
+           05 Hora-Exclusao-h               PIC X(008).
+
+       FD  AUDITLOG.
+
+       01  REG-AUDITLOG.
+           05 Data-Acao-log                 PIC X(010).
+           05 FIL-LOG1                      PIC X          VALUE ";".
+           05 Hora-Acao-log                 PIC X(008).
+           05 FIL-LOG2                      PIC X          VALUE ";".
+           05 Operador-log                  PIC X(010).
+           05 FIL-LOG3                      PIC X          VALUE ";".
+           05 Entidade-log                  PIC X(010).
+           05 FIL-LOG4                      PIC X          VALUE ";".
+           05 Acao-log                      PIC X(012).
+           05 FIL-LOG5                      PIC X          VALUE ";".
+           05 Chave-log                     PIC X(014).
+           05 FIL-LOG6                      PIC X          VALUE ";".
+           05 Valor-Antes-log               PIC X(080).
+           05 FIL-LOG7                      PIC X          VALUE ";".
+           05 Valor-Depois-log              PIC X(080).
+
+       FD  TABLA.
+
+       01  REG-TABLA.
+           05 CRLTAB                       PIC 9(003).
+           05 Codigo-Tabclie               PIC 9(007).
+           05 Codigo-Tabvend               PIC 9(003).
+
+       WORKING-STORAGE SECTION.
+
+       01  REG-WORK.
+           05 Codigo-W                     PIC 9(007).
+           05 CNPJ-W                       PIC 9(014).
+           05 CNPJ-W-DIG REDEFINES CNPJ-W  OCCURS 14 PIC 9.
+           05 Razão-W                      PIC X(040).
+           05 Latitude-W                   PIC s9(003)v9(008).
+           05 Longitude-W                  PIC s9(003)v9(008).
+           05 Codigo-Vendedor-Fixo-W       PIC 9(003)   VALUE ZEROES.
+           05 Zona-Cliente-W               PIC X(003)   VALUE SPACES.
+           05 Classificacao-Cliente-W      PIC X(001)   VALUE "P".
+              88 CLIENTE-VIP-W                           VALUE "V".
+              88 CLIENTE-PADRAO-W                        VALUE "S".
+              88 CLIENTE-PROSPECTO-W                     VALUE "P".
+
+       01  AREA-DIGITO-CNPJ.
+           05 PESOS-CNPJ-1-LIT             PIC X(012) VALUE
+                                            "543298765432".
+           05 PESOS-CNPJ-1 REDEFINES PESOS-CNPJ-1-LIT
+                                            OCCURS 12 PIC 9.
+           05 PESOS-CNPJ-2-LIT             PIC X(013) VALUE
+                                            "6543298765432".
+           05 PESOS-CNPJ-2 REDEFINES PESOS-CNPJ-2-LIT
+                                            OCCURS 13 PIC 9.
+           05 IND-CNPJ                     PIC 9(002) VALUE ZEROES.
+           05 SOMA-CNPJ                    PIC 9(004) VALUE ZEROES.
+           05 RESTO-CNPJ                   PIC 9(002) VALUE ZEROES.
+           05 DIGITO-1-CNPJ                PIC 9(001) VALUE ZEROES.
+           05 DIGITO-2-CNPJ                PIC 9(001) VALUE ZEROES.
+           05 SW-DIGITO-CNPJ               PIC X      VALUE "N".
+              88 DIGITO-CNPJ-OK                        VALUE "S".
+              88 DIGITO-CNPJ-ERRO                       VALUE "N".
+       01  AREA-DE-TRABALHO.
+
+           05 FILE-STATUS                  PIC 99       VALUE ZEROES.
+           05 OPC-W                        PIC 9        VALUE ZEROES.
+           05 SW-AGREGAR                   PIC X        VALUE SPACES.
+           05 SW-CODIGO-RESERVADO          PIC X        VALUE "N".
+           05 SW-MODIFIC                   PIC X        VALUE SPACES.
+           05 SW-TELA-MOD                  PIC X        VALUE "N".
+           05 SW-EXCLUC                    PIC X        VALUE SPACES.
+           05 SW-IMPORT                    PIC X        VALUE SPACES.
+           05 SW-EXPORT                    PIC X        VALUE SPACES.
+           05 OPC-BUSCA                    PIC 9        VALUE ZEROES.
+           05 VALID-Codigo                 PIC X        VALUE "N".
+           05 VALID-CNPJ                   PIC X        VALUE "N".
+           05 VALID-Razão                  PIC X        VALUE "N".
+           05 VALID-Latitude               PIC X        VALUE "N".
+           05 VALID-Longitude              PIC X        VALUE "N".
+           05 VALID-Vendedor-Fixo          PIC X        VALUE "N".
+           05 VALID-Zona                   PIC X        VALUE "N".
+           05 VALID-Classificacao          PIC X        VALUE "N".
+           05 OPERADOR-W                   PIC X(010)   VALUE SPACES.
+           05 Operador-Inclusao-SV         PIC X(010)   VALUE SPACES.
+           05 Data-Inclusao-SV             PIC X(010)   VALUE SPACES.
+           05 Hora-Inclusao-SV             PIC X(008)   VALUE SPACES.
+
+           05 Campo-Edit-W                 PIC 9        VALUE ZEROES.
+
+           05 Entidade-Audit-W             PIC X(010)   VALUE SPACES.
+           05 Acao-Audit-W                 PIC X(012)   VALUE SPACES.
+           05 Chave-Audit-W                PIC X(014)   VALUE SPACES.
+           05 Valor-Antes-Audit-W          PIC X(080)   VALUE SPACES.
+           05 Valor-Depois-Audit-W         PIC X(080)   VALUE SPACES.
+
+           05 SW-PROCESO                   PIC X        VALUE SPACES.
+           05 SW-M                         PIC X        VALUE SPACES.
+           05 SW-FILIAL                    PIC X        VALUE SPACES.
+           05 OPC-FILIAL                   PIC 9        VALUE ZEROES.
+           05 Numero-Filial-W              PIC 9(003)   VALUE ZEROES.
+           05 Descricao-Filial-W           PIC X(030)   VALUE SPACES.
+           05 Latitude-Filial-W            PIC s9(003)v9(008)
+                                            VALUE ZEROES.
+           05 Longitude-Filial-W           PIC s9(003)v9(008)
+                                            VALUE ZEROES.
+           05 MENSAGEM                     PIC X(60)    VALUE SPACES.
+           05 MENSAGEM2                    PIC X(60)    VALUE SPACES.
+           05 SW-ERRO-ARQUIVO              PIC X        VALUE "N".
+              88 ERRO-ARQUIVO                           VALUE "S".
+              88 NO-ERRO-ARQUIVO                        VALUE "N".
+           05 SWITCHES-FLAGS               PIC X.
+              88 FIN-CLIENTES                           VALUE "F".
+              88 NO-FIN-CLIENTES                        VALUE "N".
+           05 SWITCHES-FILIAIS             PIC X        VALUE "N".
+              88 FIM-FILIAIS                             VALUE "F".
+              88 NO-FIM-FILIAIS                          VALUE "N".
+           05 SWITCHES-IMPORT               PIC X        VALUE "N".
+              88 FIM-IMPORT                             VALUE "F".
+              88 NO-FIM-IMPORT                          VALUE "N".
+           05 CONT-IMPORT-OK                PIC 9(005)   VALUE ZEROES.
+           05 CONT-IMPORT-REJ                PIC 9(005)   VALUE ZEROES.
+           05 SWITCHES-EXPORT               PIC X        VALUE "N".
+              88 FIM-EXPORT                             VALUE "F".
+              88 NO-FIM-EXPORT                          VALUE "N".
+           05 CONT-EXPORT-OK                PIC 9(007)   VALUE ZEROES.
+           05 AREA-RAZAO-SIMILAR.
+              10 RAZAO-TRIM-W                PIC X(040)   VALUE SPACES.
+              10 RAZAO-TRIM-C                PIC X(040)   VALUE SPACES.
+              10 SW-RAZAO-SIMILAR            PIC X        VALUE "N".
+                 88 RAZAO-SIMILAR-ACHADA                  VALUE "S".
+                 88 RAZAO-SIMILAR-NAO-ACHADA              VALUE "N".
+              10 SW-FIM-RAZAO                PIC X        VALUE "N".
+                 88 FIM-RAZAO                             VALUE "F".
+                 88 NO-FIM-RAZAO                          VALUE "N".
+
+           05 CONSTANT-LITERALES.
+              10 LT-PROGRAMA               PIC X(008)  VALUE "PGM00001".
+              10 WRK-SAL                   PIC ZZ9,99999999-.
+              10 SW-TABLA                  PIC X       VALUE SPACES.
+           05 CONSTANTS-NUMERICS.
+              10 DATE-AUXILIAR.
+                 15 AA-AUX                 PIC X(002)  VALUE SPACES.
+                 15 MM-AUX                 PIC X(002)  VALUE SPACES.
+                 15 DD-AUX                 PIC X(002)  VALUE SPACES.
+              10 HORA-AUXILIAR.
+                 15 HH-AUX                 PIC X(002)  VALUE SPACES.
+                 15 MIN-AUX                PIC X(002)  VALUE SPACES.
+                 15 SEG-AUX                PIC X(002)  VALUE SPACES.
+                 15 MILI-AUX               PIC X(002)  VALUE SPACES.
+
+           05 REGISTRO-INFORME1.
+              10 NOME-PROGRAMA.
+                 15 FILLER                 PIC X(009) VALUE "PROGRAMA:".
+                 15 FILLER                 PIC X(004) VALUE SPACES.
+                 15 PROGRAMA               PIC X(008) VALUE "PGM00001".
+
+              10 DATE-PROGRAMA.
+                 15 FILLER                 PIC X(006) VALUE "DATE: ".
+                 15 FILLER                 PIC X(007)  VALUE SPACES.
+                 15 DATE-RESUMEN.
+                    20 DIA                 PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE "-".
+                    20 MES                 PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE "-".
+                    20 SIGLO               PIC X(002)  VALUE SPACES.
+                    20 ANNO                PIC X(002)  VALUE SPACES.
+
+              10 HORA-PROGRAMA.
+                 15 FILLER                 PIC X(015)  VALUE "HORA INICI
+      -    "O:".
+                 15 HORA-RESUMEN.
+                    20 HORA                PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE ":".
+                    20 MINUTOS             PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE ":".
+                    20 SEGUNDOS            PIC X(002)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM INICIO
+           IF NOT ERRO-ARQUIVO
+              PERFORM PROCESO
+              PERFORM FIN
+           END-IF
+           STOP RUN.
+
+       INICIO.
+           MOVE "N"            TO SW-ERRO-ARQUIVO
+           OPEN I-O CLIENTES
+           IF FILE-STATUS NOT = 00
+              display "clientes.dat AUSENTE OU DANIFICADO"
+              display "STATUS: " FILE-STATUS
+              MOVE "S"         TO SW-ERRO-ARQUIVO
+           ELSE
+              OPEN I-O TABLA
+              IF FILE-STATUS NOT = 00
+                 display "tabla.dat AUSENTE OU DANIFICADO"
+                 display "STATUS: " FILE-STATUS
+                 MOVE "S"      TO SW-ERRO-ARQUIVO
+              ELSE
+                 OPEN I-O FILIAIS
+                 IF FILE-STATUS NOT = 00
+                    display "filiais.dat AUSENTE OU DANIFICADO"
+                    display "STATUS: " FILE-STATUS
+                    MOVE "S"   TO SW-ERRO-ARQUIVO
+                 ELSE
+                    OPEN INPUT VENDEDOR
+                    IF FILE-STATUS NOT = 00
+                       display "vendedor.dat AUSENTE OU DANIFICADO"
+                       display "STATUS: " FILE-STATUS
+                       MOVE "S" TO SW-ERRO-ARQUIVO
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+
+           IF ERRO-ARQUIVO
+              display "NAO FOI POSSIVEL ABRIR OS ARQUIVOS DE DADOS"
+              display "PROGRAMA SERA ENCERRADO"
+              display "Tecle ENTER para continuar"
+              accept OPC-W
+              PERFORM FECHAR-ARQUIVOS-ABERTOS
+           ELSE
+           ACCEPT DATE-AUXILIAR FROM DATE
+           MOVE "20"        TO SIGLO
+           MOVE DD-AUX      TO DIA
+           MOVE MM-AUX      TO MES
+           MOVE AA-AUX      TO ANNO
+
+           ACCEPT HORA-AUXILIAR FROM TIME
+           MOVE HH-AUX      TO HORA
+           MOVE MIN-AUX     TO MINUTOS
+           MOVE SEG-AUX     TO SEGUNDOS
+
+           MOVE SPACES   TO MENSAGEM
+
+           display "INSIRA SEU CODIGO/INICIAIS DE OPERADOR: "
+           display " "with no advancing
+           accept OPERADOR-W
+
+           INITIALIZE REG-WORK
+
+           MOVE "N"            TO VALID-Codigo
+           MOVE "N"            TO VALID-CNPJ
+           MOVE "N"            TO VALID-Razão
+           MOVE "N"            TO VALID-Latitude
+           MOVE "N"            TO VALID-Longitude
+           MOVE "N"            TO VALID-Vendedor-Fixo
+           MOVE "N"            TO VALID-Zona
+           MOVE "N"            TO VALID-Classificacao
+           MOVE "N"            TO SW-PROCESO
+           SET NO-FIN-CLIENTES TO TRUE
+           END-IF.
+
+       FECHAR-ARQUIVOS-ABERTOS.
+           CLOSE CLIENTES
+           CLOSE TABLA
+           CLOSE FILIAIS
+           CLOSE VENDEDOR.
+
+       ATUALIZAR-DATA-HORA.
+      ********** REFRESCA DATE-RESUMEN/HORA-RESUMEN NO MOMENTO DA    *
+      *    GRAVACAO, PARA NAO CARIMBAR TODA A SESSAO COM A HORA DE    *
+      *    INICIO DO PROGRAMA                                        *
+           ACCEPT DATE-AUXILIAR FROM DATE
+           MOVE "20"        TO SIGLO
+           MOVE DD-AUX      TO DIA
+           MOVE MM-AUX      TO MES
+           MOVE AA-AUX      TO ANNO
+
+           ACCEPT HORA-AUXILIAR FROM TIME
+           MOVE HH-AUX      TO HORA
+           MOVE MIN-AUX     TO MINUTOS
+           MOVE SEG-AUX     TO SEGUNDOS.
+
+       PROCESO.
+
+           PERFORM UNTIL SW-PROCESO = "S"
+           PERFORM LIMPIAR-PANTALLA
+           MOVE "N"          TO SW-AGREGAR
+           MOVE "N"          TO SW-CODIGO-RESERVADO
+           MOVE "N"          TO SW-MODIFIC
+           MOVE "N"          TO SW-TELA-MOD
+           MOVE "N"          TO SW-EXCLUC
+           MOVE "N"          TO SW-IMPORT
+           MOVE "N"          TO SW-EXPORT
+           MOVE "N"          TO VALID-Codigo
+           MOVE "N"          TO VALID-CNPJ
+           MOVE "N"          TO VALID-Razão
+           MOVE "N"          TO VALID-Latitude
+           MOVE "N"          TO VALID-Longitude
+           MOVE "N"          TO VALID-Vendedor-Fixo
+           MOVE "N"          TO VALID-Zona
+           MOVE "N"          TO VALID-Classificacao
+           display NOME-PROGRAMA
+           display DATE-PROGRAMA
+           display HORA-PROGRAMA
+           display "                                          "
+           display "       CADASTRO CLIENTES                  "
+           display "         1 => Inclusão                    "
+           display "         2 => Alteração                   "
+           display "         3 => Exclusão                    "
+           display "         4 => Importação                  "
+           display "         5 => Consulta                    "
+           display "         6 => Exportação                  "
+           display "         7 => Filiais                     "
+           display "                                          "
+           display "         9 => Salir                       "
+           display "                                          "
+           display MENSAGEM
+           display "INSIRA OPCAO DESADA"
+           display " "with no advancing
+           accept OPC-W
+           MOVE SPACES   TO MENSAGEM
+           EVALUATE OPC-W
+                   WHEN = 1
+                   PERFORM AGREGAR
+                   WHEN = 2
+                   PERFORM MODIFICA
+                   WHEN = 3
+                   PERFORM ELIMINA
+                   WHEN = 4
+                   PERFORM IMPORTA
+                   WHEN = 5
+                   PERFORM CONSULTA
+                   WHEN = 6
+                   PERFORM EXPORTA
+                   WHEN = 7
+                   PERFORM GERIR-FILIAIS
+                   WHEN = 9
+                   MOVE "S" TO SW-PROCESO
+                   WHEN OTHER
+                   MOVE "N" TO SW-PROCESO
+                   MOVE FUNCTION CONCATENATE("Opção "
+                   OPC-W " INVALIDA") TO MENSAGEM
+                   END-EVALUATE
+           END-PERFORM.
+
+       AGREGAR.
+           PERFORM UNTIL SW-AGREGAR = "S"
+           PERFORM LIMPIAR-PANTALLA
+           display NOME-PROGRAMA
+           display DATE-PROGRAMA
+           display HORA-PROGRAMA
+           display "INCLUSAO DE CLIENTES"
+           display MENSAGEM
+      ********** VALIDACION DE CNPJ   *****
+           IF VALID-CNPJ = "N"
+           display "INSIRA CNPJ: "
+           display " "with no advancing
+           accept CNPJ-W
+           MOVE SPACES                 TO MENSAGEM
+           PERFORM VALIDA-CNPJ
+           END-IF
+      ********** VALIDACION DE CODIGO   *****
+           MOVE "S"                    TO VALID-Codigo
+           MOVE "A"                    TO SW-TABLA
+
+           IF VALID-Razão = "N" AND
+               (VALID-Codigo = "S" AND VALID-CNPJ = "S")
+           display "INSIRA Razão Social: "
+           display " "with no advancing
+           accept Razão-W
+           MOVE SPACES                 TO MENSAGEM
+           PERFORM VALIDA-Razão
+           IF VALID-Razão = "S"
+              PERFORM VERIFICA-RAZAO-SIMILAR
+           END-IF
+           END-IF
+      ********** VALIDACION DE Latitud   *****
+           IF VALID-Latitude = "N" AND
+               (VALID-Razão = "S" AND VALID-Codigo = "S"
+                AND VALID-CNPJ = "S")
+           display "INSIRA Latitud formato NNN,NNNNNNNN: "
+           display " "with no advancing
+           accept Latitude-W
+           MOVE SPACES                 TO MENSAGEM
+           PERFORM VALIDA-Latitud
+           END-IF
+      ********** VALIDACION DE longitud   *****
+           IF VALID-Longitude = "N" AND
+               (VALID-Latitude = "S" AND VALID-Razão = "S"
+                AND VALID-Codigo = "S" AND VALID-CNPJ = "S")
+           display "INSIRA Longitud formato NNN,NNNNNNNN: "
+           display " "with no advancing
+           accept Longitude-W
+           MOVE SPACES                 TO MENSAGEM
+           PERFORM VALIDA-Longitud
+           END-IF
+      ********** VALIDACION DE VENDEDOR FIXO   *****
+           IF VALID-Vendedor-Fixo = "N" AND
+               (VALID-Longitude = "S" AND VALID-Latitude = "S"
+                AND VALID-Razão = "S" AND VALID-Codigo = "S"
+                AND VALID-CNPJ = "S")
+           display "INSIRA Vendedor Fixo (0=Nenhum): "
+           display " "with no advancing
+           accept Codigo-Vendedor-Fixo-W
+           MOVE SPACES                 TO MENSAGEM
+           PERFORM VALIDA-Vendedor-Fixo
+           END-IF
+      ********** VALIDACION DE ZONA   *****
+           IF VALID-Zona = "N" AND
+               (VALID-Vendedor-Fixo = "S" AND VALID-Longitude = "S"
+                AND VALID-Latitude = "S" AND VALID-Razão = "S"
+                AND VALID-Codigo = "S" AND VALID-CNPJ = "S")
+           display "INSIRA Zona (3 caracteres, em branco=Nenhuma): "
+           display " "with no advancing
+           accept Zona-Cliente-W
+           MOVE SPACES                 TO MENSAGEM
+           PERFORM VALIDA-Zona
+           END-IF
+      ********** VALIDACION DE CLASSIFICACAO   *****
+           IF VALID-Classificacao = "N" AND
+               (VALID-Zona = "S" AND VALID-Vendedor-Fixo = "S"
+                AND VALID-Longitude = "S" AND VALID-Latitude = "S"
+                AND VALID-Razão = "S" AND VALID-Codigo = "S"
+                AND VALID-CNPJ = "S")
+           display "INSIRA Classificacao (V=VIP S=Standard P=Prospec
+      -    "t): "
+           display " "with no advancing
+           accept Classificacao-Cliente-W
+           MOVE SPACES                 TO MENSAGEM
+           PERFORM VALIDA-Classificacao
+           END-IF
+
+           IF (VALID-Classificacao = "S" AND VALID-Zona = "S" AND
+               VALID-Vendedor-Fixo = "S" AND VALID-Longitude  = "S" AND
+               VALID-Latitude   = "S" AND VALID-Razão = "S" AND
+               VALID-Codigo = "S" AND VALID-CNPJ = "S")
+
+               PERFORM MOSTRAR-REGISTRO
+               EVALUATE OPC-W
+                  WHEN 1
+                  PERFORM ATUALIZAR-DATA-HORA
+                  MOVE REG-WORK        TO REG-CLIENTES
+                  MOVE Classificacao-Cliente-W TO
+                       Classificacao-Cliente IN REG-CLIENTES
+                  MOVE OPERADOR-W      TO
+                       Operador-Inclusao IN REG-CLIENTES
+                  MOVE DATE-RESUMEN    TO
+                       Data-Inclusao IN REG-CLIENTES
+                  MOVE HORA-RESUMEN    TO
+                       Hora-Inclusao IN REG-CLIENTES
+                  WRITE REG-CLIENTES
+                  PERFORM CRIAR-FILIAL-MATRIZ
+                  MOVE "CLIENTE"    TO Entidade-Audit-W
+                  MOVE "INCLUSAO"   TO Acao-Audit-W
+                  MOVE CNPJ         TO Chave-Audit-W
+                  MOVE SPACES       TO Valor-Antes-Audit-W
+                  STRING Razão-Social DELIMITED BY SIZE
+                     INTO Valor-Depois-Audit-W
+                  PERFORM GRAVAR-AUDITORIA
+                  MOVE "S"          TO SW-AGREGAR
+                  INITIALIZE REG-WORK
+                  WHEN 3
+      ********** CORRIGE SO O CAMPO ESCOLHIDO, SEM PERDER O RESTO ****
+                  PERFORM ESCOLHER-CAMPO-AGREGAR
+                  WHEN OTHER
+                  INITIALIZE REG-WORK
+                  MOVE "S"          TO SW-AGREGAR
+                  MOVE "N"          TO SW-CODIGO-RESERVADO
+                  MOVE "N"          TO VALID-CNPJ
+                  MOVE "N"          TO VALID-Razão
+                  MOVE "N"          TO VALID-Latitude
+                  MOVE "N"          TO VALID-Longitude
+                  MOVE "N"          TO VALID-Vendedor-Fixo
+                  MOVE "N"          TO VALID-Zona
+                  MOVE "N"          TO VALID-Classificacao
+               END-EVALUATE
+           END-IF
+           END-PERFORM.
+
+       ESCOLHER-CAMPO-AGREGAR.
+      ********** PERMITE CORRIGIR UM SO CAMPO ANTES DE GRAVAR **********
+           display "QUAL CAMPO DESEJA CORRIGIR?"
+           display "  1 => CNPJ"
+           display "  2 => Razão Social"
+           display "  3 => Latitude"
+           display "  4 => Longitude"
+           display "  5 => Vendedor Fixo"
+           display "  6 => Zona"
+           display "  7 => Classificacao"
+           display " "with no advancing
+           accept Campo-Edit-W
+           EVALUATE Campo-Edit-W
+               WHEN 1 MOVE "N" TO VALID-CNPJ
+               WHEN 2 MOVE "N" TO VALID-Razão
+               WHEN 3 MOVE "N" TO VALID-Latitude
+               WHEN 4 MOVE "N" TO VALID-Longitude
+               WHEN 5 MOVE "N" TO VALID-Vendedor-Fixo
+               WHEN 6 MOVE "N" TO VALID-Zona
+               WHEN 7 MOVE "N" TO VALID-Classificacao
+               WHEN OTHER CONTINUE
+           END-EVALUATE.
+
+       MODIFICA.
+           MOVE SPACES                 TO MENSAGEM
+           PERFORM UNTIL SW-MODIFIC = "S"
+           PERFORM LIMPIAR-PANTALLA
+           display NOME-PROGRAMA
+           display DATE-PROGRAMA
+           display HORA-PROGRAMA
+           display "ALTERACAO DE CLIENTES"
+           display MENSAGEM
+      ********** VALIDACION DE CNPJ   *****
+           IF VALID-CNPJ = "N"
+           PERFORM SELECIONA-CLIENTE
+           END-IF
+      ********** VALIDACION DE CODIGO   *****
+           MOVE "S"                    TO VALID-Codigo
+           MOVE "M"                    TO SW-TABLA
+
+           IF VALID-CNPJ = "S"
+
+           IF SW-TELA-MOD = "N"
+      ********** SO MOSTRA O REGISTRO ORIGINAL NA 1A PASADA: NAO     *
+      *    PISAR OS CAMPOS JA CORRIGIDOS AO VOLTAR DE OPCAO 3         *
+           PERFORM MOSTRAR-REGISTRO-MOD
+           MOVE "S"     TO SW-TELA-MOD
+           END-IF
+
+           IF VALID-Razão = "N" AND
+               (VALID-Codigo = "S" AND VALID-CNPJ = "S")
+           display "Alterar Razão Social: "
+           display " "with no advancing
+           accept Razão-W
+           MOVE SPACES                 TO MENSAGEM
+           PERFORM VALIDA-Razão
+           END-IF
+      ********** VALIDACION DE Latitud   *****
+           IF VALID-Latitude = "N" AND
+               (VALID-Razão = "S" AND VALID-Codigo = "S"
+                AND VALID-CNPJ = "S")
+           display "Alterar Latitud formato NNN,NNNNNNNN: "
+           display " "with no advancing
+           accept Latitude-W
+           MOVE SPACES                 TO MENSAGEM
+           PERFORM VALIDA-Latitud
+           END-IF
+      ********** VALIDACION DE longitud   *****
+           IF VALID-Longitude = "N" AND
+               (VALID-Latitude = "S" AND VALID-Razão = "S"
+                AND VALID-Codigo = "S" AND VALID-CNPJ = "S")
+           display "Alterar Longitud formato NNN,NNNNNNNN: "
+           display " "with no advancing
+           accept Longitude-W
+           MOVE SPACES                 TO MENSAGEM
+           PERFORM VALIDA-Longitud
+           END-IF
+      ********** VALIDACION DE VENDEDOR FIXO   *****
+           IF VALID-Vendedor-Fixo = "N" AND
+               (VALID-Longitude = "S" AND VALID-Latitude = "S"
+                AND VALID-Razão = "S" AND VALID-Codigo = "S"
+                AND VALID-CNPJ = "S")
+           display "Alterar Vendedor Fixo (0=Nenhum): "
+           display " "with no advancing
+           accept Codigo-Vendedor-Fixo-W
+           MOVE SPACES                 TO MENSAGEM
+           PERFORM VALIDA-Vendedor-Fixo
+           END-IF
+      ********** VALIDACION DE ZONA   *****
+           IF VALID-Zona = "N" AND
+               (VALID-Vendedor-Fixo = "S" AND VALID-Longitude = "S"
+                AND VALID-Latitude = "S" AND VALID-Razão = "S"
+                AND VALID-Codigo = "S" AND VALID-CNPJ = "S")
+           display "Alterar Zona (3 caracteres, em branco=Nenhuma): "
+           display " "with no advancing
+           accept Zona-Cliente-W
+           MOVE SPACES                 TO MENSAGEM
+           PERFORM VALIDA-Zona
+           END-IF
+      ********** VALIDACION DE CLASSIFICACAO   *****
+           IF VALID-Classificacao = "N" AND
+               (VALID-Zona = "S" AND VALID-Vendedor-Fixo = "S"
+                AND VALID-Longitude = "S" AND VALID-Latitude = "S"
+                AND VALID-Razão = "S" AND VALID-Codigo = "S"
+                AND VALID-CNPJ = "S")
+           display "Alterar Classificacao (V=VIP S=Standard P=Pros
+      -    "pect): "
+           display " "with no advancing
+           accept Classificacao-Cliente-W
+           MOVE SPACES                 TO MENSAGEM
+           PERFORM VALIDA-Classificacao
+           END-IF
+           END-IF
+
+           IF (VALID-Classificacao = "S" AND VALID-Zona = "S" AND
+               VALID-Vendedor-Fixo = "S" AND VALID-Longitude  = "S" AND
+               VALID-Latitude   = "S" AND VALID-Razão = "S" AND
+               VALID-Codigo = "S" AND VALID-CNPJ = "S")
+      *
+               MOVE "M"   TO SW-TABLA
+               PERFORM MOSTRAR-REGISTRO
+               EVALUATE OPC-W
+                  WHEN 1
+                  PERFORM ATUALIZAR-DATA-HORA
+                  MOVE "CLIENTE"    TO Entidade-Audit-W
+                  MOVE "ALTERACAO"  TO Acao-Audit-W
+                  MOVE CNPJ         TO Chave-Audit-W
+                  STRING Razão-Social DELIMITED BY SIZE
+                     INTO Valor-Antes-Audit-W
+                  STRING Razão-W DELIMITED BY SIZE
+                     INTO Valor-Depois-Audit-W
+                  MOVE Operador-Inclusao IN REG-CLIENTES
+                                         TO Operador-Inclusao-SV
+                  MOVE Data-Inclusao IN REG-CLIENTES TO Data-Inclusao-SV
+                  MOVE Hora-Inclusao IN REG-CLIENTES TO Hora-Inclusao-SV
+                  MOVE REG-WORK          TO REG-CLIENTES
+                  MOVE Operador-Inclusao-SV TO
+                       Operador-Inclusao IN REG-CLIENTES
+                  MOVE Data-Inclusao-SV TO Data-Inclusao IN REG-CLIENTES
+                  MOVE Hora-Inclusao-SV TO Hora-Inclusao IN REG-CLIENTES
+                  MOVE Classificacao-Cliente-W TO
+                       Classificacao-Cliente IN REG-CLIENTES
+                  MOVE OPERADOR-W   TO
+                       Operador-Alteracao IN REG-CLIENTES
+                  MOVE DATE-RESUMEN TO Data-Alteracao IN REG-CLIENTES
+                  MOVE HORA-RESUMEN TO Hora-Alteracao IN REG-CLIENTES
+                  REWRITE REG-CLIENTES
+                  PERFORM GRAVAR-AUDITORIA
+                  MOVE "S"          TO SW-MODIFIC
+                  WHEN 3
+      ********** CORRIGE SO O CAMPO ESCOLHIDO, SEM PERDER O RESTO ****
+                  PERFORM ESCOLHER-CAMPO-MODIFICA
+                  WHEN OTHER
+                  INITIALIZE REG-WORK
+                  MOVE "S"          TO SW-MODIFIC
+                  MOVE "N"          TO VALID-CNPJ
+                  MOVE "N"          TO VALID-Razão
+                  MOVE "N"          TO VALID-Latitude
+                  MOVE "N"          TO VALID-Longitude
+                  MOVE "N"          TO VALID-Vendedor-Fixo
+                  MOVE "N"          TO VALID-Zona
+                  MOVE "N"          TO VALID-Classificacao
+               END-EVALUATE
+           END-IF
+
+           END-PERFORM.
+
+       ESCOLHER-CAMPO-MODIFICA.
+      ********** PERMITE CORRIGIR UM SO CAMPO ANTES DE GRAVAR **********
+      *    NAO OFERECE O CNPJ: E A CHAVE JA USADA PARA SELECIONAR    *
+      *    O REGISTRO, NAO FAZ PARTE DOS CAMPOS A ALTERAR            *
+           display "QUAL CAMPO DESEJA CORRIGIR?"
+           display "  1 => Razão Social"
+           display "  2 => Latitude"
+           display "  3 => Longitude"
+           display "  4 => Vendedor Fixo"
+           display "  5 => Zona"
+           display "  6 => Classificacao"
+           display " "with no advancing
+           accept Campo-Edit-W
+           EVALUATE Campo-Edit-W
+               WHEN 1 MOVE "N" TO VALID-Razão
+               WHEN 2 MOVE "N" TO VALID-Latitude
+               WHEN 3 MOVE "N" TO VALID-Longitude
+               WHEN 4 MOVE "N" TO VALID-Vendedor-Fixo
+               WHEN 5 MOVE "N" TO VALID-Zona
+               WHEN 6 MOVE "N" TO VALID-Classificacao
+               WHEN OTHER CONTINUE
+           END-EVALUATE.
+
+       ELIMINA.
+           MOVE SPACES   TO MENSAGEM
+           PERFORM UNTIL SW-EXCLUC = "S"
+           PERFORM LIMPIAR-PANTALLA
+           MOVE "E"                    TO SW-TABLA
+           display NOME-PROGRAMA
+           display DATE-PROGRAMA
+           display HORA-PROGRAMA
+           display "EXCLUSAO DE CLIENTES"
+           display MENSAGEM
+           PERFORM SELECIONA-CLIENTE
+           IF VALID-CNPJ = "S"
+           MOVE "E"                 TO SW-TABLA
+           PERFORM MOSTRAR-REGISTRO
+           IF OPC-W = 1
+                  PERFORM ATUALIZAR-DATA-HORA
+                  PERFORM GRAVAR-HISTORICO-EXCLUSAO
+                  MOVE "CLIENTE"    TO Entidade-Audit-W
+                  MOVE "EXCLUSAO"   TO Acao-Audit-W
+                  MOVE CNPJ         TO Chave-Audit-W
+                  STRING Razão-Social DELIMITED BY SIZE
+                     INTO Valor-Antes-Audit-W
+                  MOVE SPACES       TO Valor-Depois-Audit-W
+                  PERFORM GRAVAR-AUDITORIA
+                  DELETE CLIENTES
+                  MOVE "S"          TO SW-EXCLUC
+                  INITIALIZE REG-WORK
+               ELSE
+                  INITIALIZE REG-WORK
+                  MOVE "S"          TO SW-EXCLUC
+                  MOVE "N"          TO VALID-CNPJ
+                  MOVE "N"          TO VALID-Razão
+                  MOVE "N"          TO VALID-Latitude
+                  MOVE "N"          TO VALID-Longitude
+           END-IF
+           END-IF
+           END-PERFORM.
+
+       GRAVAR-HISTORICO-EXCLUSAO.
+           OPEN EXTEND CLIHIST
+           MOVE Codigo-Cliente     TO Codigo-Cliente-h
+           MOVE ";"                TO FIL-H1
+           MOVE ";"                TO FIL-H2
+           MOVE ";"                TO FIL-H3
+           MOVE ";"                TO FIL-H4
+           MOVE ";"                TO FIL-H5
+           MOVE ";"                TO FIL-H6
+           MOVE CNPJ               TO CNPJ-h
+           MOVE Razão-Social       TO Razão-Social-h
+           MOVE Latitude-c         TO Latitude-h
+           MOVE Longitude-c        TO Longitude-h
+           MOVE DATE-RESUMEN       TO Data-Exclusao-h
+           MOVE HORA-RESUMEN       TO Hora-Exclusao-h
+           WRITE REG-CLIHIST
+           CLOSE CLIHIST.
+
+       GRAVAR-AUDITORIA.
+      ********** GRAVA TRANSACAO NO LOG DE AUDITORIA COMPARTILHADO ***
+      *    ARQUIVO COMUM A PGM00001 E PGM00002 (INCLUSAO/ALTERACAO/   *
+      *    EXCLUSAO), CARREGADO PELO PARAGRAFO CHAMADOR EM            *
+      *    Entidade-Audit-W/Acao-Audit-W/Chave-Audit-W/               *
+      *    Valor-Antes-Audit-W/Valor-Depois-Audit-W                  *
+           OPEN EXTEND AUDITLOG
+           MOVE DATE-RESUMEN         TO Data-Acao-log
+           MOVE HORA-RESUMEN         TO Hora-Acao-log
+           MOVE OPERADOR-W           TO Operador-log
+           MOVE Entidade-Audit-W     TO Entidade-log
+           MOVE Acao-Audit-W         TO Acao-log
+           MOVE Chave-Audit-W        TO Chave-log
+           MOVE Valor-Antes-Audit-W  TO Valor-Antes-log
+           MOVE Valor-Depois-Audit-W TO Valor-Depois-log
+           MOVE ";"                  TO FIL-LOG1
+           MOVE ";"                  TO FIL-LOG2
+           MOVE ";"                  TO FIL-LOG3
+           MOVE ";"                  TO FIL-LOG4
+           MOVE ";"                  TO FIL-LOG5
+           MOVE ";"                  TO FIL-LOG6
+           MOVE ";"                  TO FIL-LOG7
+           WRITE REG-AUDITLOG
+           CLOSE AUDITLOG.
+
+       IMPORTA.
+           MOVE SPACES   TO MENSAGEM
+           PERFORM LIMPIAR-PANTALLA
+           display NOME-PROGRAMA
+           display DATE-PROGRAMA
+           display HORA-PROGRAMA
+           display "IMPORTACAO DE CLIENTES"
+           display " "
+           display "Le o arquivo cliimpor.csv e carga os clientes"
+           display "validos na base CLIENTES. Registros com dados"
+           display "invalidos sao gravados em clirejei.csv junto"
+           display "com o motivo da rejeicao."
+           display " "
+           display "OPCAO 1 Importar   OPCAO 2 SAIR"
+           display " "with no advancing
+           accept OPC-W
+           IF OPC-W = 1
+              PERFORM PROCESSA-IMPORTACAO
+           END-IF
+           MOVE "S"          TO SW-IMPORT.
+
+       PROCESSA-IMPORTACAO.
+           MOVE ZEROES   TO CONT-IMPORT-OK CONT-IMPORT-REJ
+           OPEN INPUT CLIIMPOR
+           IF FILE-STATUS NOT = 00
+              PERFORM LIMPIAR-PANTALLA
+              display NOME-PROGRAMA
+              display "NAO FOI POSSIVEL ABRIR cliimpor.csv PARA LEITURA"
+              display "Tecle ENTER para continuar"
+              accept OPC-W
+           ELSE
+              OPEN OUTPUT CLIREJEI
+              SET NO-FIM-IMPORT    TO TRUE
+              PERFORM LEER-CLIIMPOR
+              PERFORM UNTIL FIM-IMPORT
+                 PERFORM PROCESSA-LINHA-IMPORT
+                 PERFORM LEER-CLIIMPOR
+              END-PERFORM
+              CLOSE CLIIMPOR
+              CLOSE CLIREJEI
+              PERFORM LIMPIAR-PANTALLA
+              display NOME-PROGRAMA
+              display "IMPORTACAO CONCLUIDA"
+              display " "
+              display "Registros importados : " CONT-IMPORT-OK
+              display "Registros rejeitados : " CONT-IMPORT-REJ
+              IF CONT-IMPORT-REJ > 0
+                 display "Ver detalhe em clirejei.csv"
+              END-IF
+              display " "
+              display "Tecle ENTER para continuar"
+              accept OPC-W
+           END-IF.
+
+       LEER-CLIIMPOR.
+           READ CLIIMPOR
+              AT END SET FIM-IMPORT TO TRUE
+           END-READ.
+
+       PROCESSA-LINHA-IMPORT.
+           INITIALIZE REG-WORK
+           MOVE CNPJ-i            TO CNPJ-W
+           MOVE Razão-Social-i    TO Razão-W
+           MOVE Latitude-i        TO Latitude-W
+           MOVE Longitude-i       TO Longitude-W
+           MOVE Vendedor-Fixo-i   TO Codigo-Vendedor-Fixo-W
+           MOVE Zona-i            TO Zona-Cliente-W
+           IF Classificacao-i = SPACE
+              MOVE "P"            TO Classificacao-Cliente-W
+           ELSE
+              MOVE Classificacao-i TO Classificacao-Cliente-W
+           END-IF
+           PERFORM VALIDA-CNPJ
+           IF VALID-CNPJ = "S"
+              PERFORM VALIDA-Razão
+              IF VALID-Razão = "S"
+                 PERFORM VALIDA-Latitud
+                 IF VALID-Latitude = "S"
+                    PERFORM VALIDA-Longitud
+                    IF VALID-Longitude = "S"
+                       PERFORM VALIDA-Vendedor-Fixo
+                       IF VALID-Vendedor-Fixo = "S"
+                          PERFORM VALIDA-Zona
+                          PERFORM VALIDA-Classificacao
+                          IF VALID-Classificacao = "S"
+                             PERFORM GRAVAR-LINHA-IMPORT
+                          ELSE
+                             PERFORM REJEITAR-LINHA-IMPORT
+                          END-IF
+                       ELSE
+                          PERFORM REJEITAR-LINHA-IMPORT
+                       END-IF
+                    ELSE
+                       PERFORM REJEITAR-LINHA-IMPORT
+                    END-IF
+                 ELSE
+                    PERFORM REJEITAR-LINHA-IMPORT
+                 END-IF
+              ELSE
+                 PERFORM REJEITAR-LINHA-IMPORT
+              END-IF
+           ELSE
+              PERFORM REJEITAR-LINHA-IMPORT
+           END-IF
+           MOVE "N"          TO VALID-CNPJ
+           MOVE "N"          TO VALID-Razão
+           MOVE "N"          TO VALID-Latitude
+           MOVE "N"          TO VALID-Longitude
+           MOVE "N"          TO VALID-Vendedor-Fixo
+           MOVE "N"          TO VALID-Zona
+           MOVE "N"          TO VALID-Classificacao.
+
+       GRAVAR-LINHA-IMPORT.
+           MOVE 001             TO CRLTAB
+           READ TABLA KEY CRLTAB
+           COMPUTE Codigo-W = Codigo-Tabclie + 1
+           MOVE REG-WORK        TO REG-CLIENTES
+           WRITE REG-CLIENTES
+           PERFORM CRIAR-FILIAL-MATRIZ
+           MOVE Codigo-W        TO Codigo-Tabclie
+           REWRITE REG-TABLA
+           ADD 1                TO CONT-IMPORT-OK.
+
+       REJEITAR-LINHA-IMPORT.
+           ADD 1                   TO CONT-IMPORT-REJ
+           MOVE CNPJ-i             TO CNPJ-REJ
+           MOVE Razão-Social-i     TO Razão-REJ
+           MOVE MENSAGEM           TO Motivo-REJ
+           WRITE REG-CLIREJEI
+           MOVE SPACES             TO MENSAGEM.
+
+       EXPORTA.
+           MOVE SPACES   TO MENSAGEM
+           PERFORM LIMPIAR-PANTALLA
+           display NOME-PROGRAMA
+           display DATE-PROGRAMA
+           display HORA-PROGRAMA
+           display "EXPORTACAO DE CLIENTES"
+           display " "
+           display "Grava todos os clientes cadastrados no arquivo"
+           display "cliimpor.csv, substituindo o seu conteudo atual."
+           display " "
+           display "OPCAO 1 Exportar   OPCAO 2 SAIR"
+           display " "with no advancing
+           accept OPC-W
+           IF OPC-W = 1
+              PERFORM PROCESSA-EXPORTACAO
+           END-IF
+           MOVE "S"          TO SW-EXPORT.
+
+       PROCESSA-EXPORTACAO.
+           MOVE ZEROES       TO CONT-EXPORT-OK
+           OPEN OUTPUT CLIIMPOR
+           SET NO-FIM-EXPORT TO TRUE
+           MOVE ZEROES       TO CNPJ
+           START CLIENTES KEY IS NOT LESS THAN CNPJ
+              INVALID KEY SET FIM-EXPORT TO TRUE
+           END-START
+           IF NOT FIM-EXPORT
+              PERFORM LEER-CLIENTES-SEQ
+              PERFORM UNTIL FIM-EXPORT
+                 PERFORM GRAVAR-LINHA-EXPORT
+                 PERFORM LEER-CLIENTES-SEQ
+              END-PERFORM
+           END-IF
+           CLOSE CLIIMPOR
+           PERFORM LIMPIAR-PANTALLA
+           display NOME-PROGRAMA
+           display "EXPORTACAO CONCLUIDA"
+           display " "
+           display "Registros exportados : " CONT-EXPORT-OK
+           display " "
+           display "Tecle ENTER para continuar"
+           accept OPC-W.
+
+       LEER-CLIENTES-SEQ.
+           READ CLIENTES NEXT RECORD
+              AT END SET FIM-EXPORT TO TRUE
+           END-READ.
+
+       GRAVAR-LINHA-EXPORT.
+           MOVE Codigo-Cliente   TO Codigo-Cliente-i
+           MOVE ";"              TO FIL-1
+           MOVE ";"              TO FIL-2
+           MOVE ";"              TO FIL-3
+           MOVE ";"              TO FIL-4
+           MOVE ";"              TO FIL-5
+           MOVE ";"              TO FIL-6
+           MOVE ";"              TO FIL-7
+           MOVE CNPJ             TO CNPJ-i
+           MOVE Razão-Social     TO Razão-Social-i
+           MOVE Latitude-c       TO Latitude-i
+           MOVE Longitude-c      TO Longitude-i
+           MOVE Codigo-Vendedor-Fixo TO Vendedor-Fixo-i
+           MOVE Zona-Cliente     TO Zona-i
+           MOVE Classificacao-Cliente TO Classificacao-i
+           WRITE REG-CLIIMPOR
+           ADD 1                 TO CONT-EXPORT-OK.
+
+       GERIR-FILIAIS.
+      ********** FILIAIS (LOCAIS) DO CLIENTE **************************
+      *    PERMITE CADASTRAR MAIS DE UM ENDERECO POR CLIENTE, COM UMA *
+      *    MARCADA COMO PRIMARIA PARA O CALCULO DE VENDEDOR MAIS      *
+      *    PROXIMO EM PROGRAMA1 (VER MARCAR-FILIAL-PRIMARIA)           *
+           MOVE SPACES       TO MENSAGEM
+           MOVE "N"          TO SW-FILIAL
+           PERFORM SELECIONA-CLIENTE
+           IF VALID-CNPJ = "S"
+           PERFORM UNTIL SW-FILIAL = "S"
+           PERFORM LIMPIAR-PANTALLA
+           display NOME-PROGRAMA
+           display DATE-PROGRAMA
+           display HORA-PROGRAMA
+           display "FILIAIS DO CLIENTE " Codigo-Cliente
+           display "                                          "
+           display "         1 => Incluir Filial              "
+           display "         2 => Listar Filiais              "
+           display "         3 => Marcar Filial Primaria      "
+           display "         4 => Excluir Filial              "
+           display "                                          "
+           display "         9 => Voltar                      "
+           display "                                          "
+           display MENSAGEM
+           display "INSIRA OPCAO DESEJADA"
+           display " "with no advancing
+           accept OPC-FILIAL
+           MOVE SPACES   TO MENSAGEM
+           EVALUATE OPC-FILIAL
+                   WHEN = 1
+                   PERFORM INCLUIR-FILIAL
+                   WHEN = 2
+                   PERFORM LISTAR-FILIAIS
+                   WHEN = 3
+                   PERFORM MARCAR-FILIAL-PRIMARIA
+                   WHEN = 4
+                   PERFORM EXCLUIR-FILIAL
+                   WHEN = 9
+                   MOVE "S" TO SW-FILIAL
+                   WHEN OTHER
+                   MOVE FUNCTION CONCATENATE("Opção "
+                   OPC-FILIAL " INVALIDA") TO MENSAGEM
+           END-EVALUATE
+           END-PERFORM
+           END-IF
+           INITIALIZE REG-WORK
+           MOVE "N"          TO VALID-CNPJ.
+
+       CRIAR-FILIAL-MATRIZ.
+      ********** FILIAL 001 "MATRIZ" CRIADA JUNTO COM O CLIENTE, ******
+      *    PRIMARIA DESDE O INICIO (MESMA LAT/LONG DO CADASTRO)       *
+           MOVE Codigo-Cliente      TO Codigo-Cliente-f
+           MOVE 001                 TO Numero-Filial
+           MOVE "MATRIZ"            TO Descricao-Filial
+           MOVE Latitude-c          TO Latitude-f
+           MOVE Longitude-c         TO Longitude-f
+           MOVE "S"                 TO Filial-Primaria
+           WRITE REG-FILIAIS.
+
+       DETERMINA-PROX-FILIAL.
+      ********** MAIOR NUMERO DE FILIAL JA USADO PELO CLIENTE, +1  ****
+           MOVE Codigo-Cliente      TO Codigo-Cliente-f
+           MOVE ZEROES              TO Numero-Filial
+           MOVE ZEROES              TO Numero-Filial-W
+           SET NO-FIM-FILIAIS        TO TRUE
+           START FILIAIS KEY IS NOT LESS THAN Chave-Filial
+              INVALID KEY SET FIM-FILIAIS TO TRUE
+           END-START
+           IF NOT FIM-FILIAIS
+              PERFORM LEER-FILIAIS-SEQ
+              PERFORM UNTIL FIM-FILIAIS
+                 IF Codigo-Cliente-f NOT = Codigo-Cliente
+                    SET FIM-FILIAIS TO TRUE
+                 ELSE
+                    IF Numero-Filial > Numero-Filial-W
+                       MOVE Numero-Filial TO Numero-Filial-W
+                    END-IF
+                    PERFORM LEER-FILIAIS-SEQ
+                 END-IF
+              END-PERFORM
+           END-IF
+           ADD 1 TO Numero-Filial-W.
+
+       LEER-FILIAIS-SEQ.
+           READ FILIAIS NEXT RECORD
+              AT END SET FIM-FILIAIS TO TRUE
+           END-READ.
+
+       INCLUIR-FILIAL.
+           PERFORM DETERMINA-PROX-FILIAL
+           display "INSIRA Descricao da Filial: "
+           display " "with no advancing
+           accept Descricao-Filial-W
+           display "INSIRA Latitude formato NNN,NNNNNNNN: "
+           display " "with no advancing
+           accept Latitude-Filial-W
+           display "INSIRA Longitude formato NNN,NNNNNNNN: "
+           display " "with no advancing
+           accept Longitude-Filial-W
+           MOVE Codigo-Cliente      TO Codigo-Cliente-f
+           MOVE Numero-Filial-W     TO Numero-Filial
+           MOVE Descricao-Filial-W  TO Descricao-Filial
+           MOVE Latitude-Filial-W   TO Latitude-f
+           MOVE Longitude-Filial-W  TO Longitude-f
+           MOVE "N"                 TO Filial-Primaria
+           WRITE REG-FILIAIS
+           display "Filial " Numero-Filial-W " incluida"
+           display "Tecle ENTER para continuar"
+           accept OPC-W.
+
+       LISTAR-FILIAIS.
+           MOVE Codigo-Cliente      TO Codigo-Cliente-f
+           MOVE ZEROES              TO Numero-Filial
+           SET NO-FIM-FILIAIS        TO TRUE
+           PERFORM LIMPIAR-PANTALLA
+           display NOME-PROGRAMA
+           display "FILIAIS DO CLIENTE " Codigo-Cliente
+           display " "
+           START FILIAIS KEY IS NOT LESS THAN Chave-Filial
+              INVALID KEY SET FIM-FILIAIS TO TRUE
+           END-START
+           IF NOT FIM-FILIAIS
+              PERFORM LEER-FILIAIS-SEQ
+              PERFORM UNTIL FIM-FILIAIS
+                 IF Codigo-Cliente-f NOT = Codigo-Cliente
+                    SET FIM-FILIAIS TO TRUE
+                 ELSE
+                    display "Num " Numero-Filial " - " Descricao-Filial
+                    MOVE ZEROES        TO WRK-SAL
+                    MOVE Latitude-f    TO WRK-SAL
+                    display "   Latitude : " WRK-SAL
+                    MOVE ZEROES        TO WRK-SAL
+                    MOVE Longitude-f   TO WRK-SAL
+                    display "   Longitude: " WRK-SAL
+                    IF FILIAL-E-PRIMARIA
+                       display "   (PRIMARIA)"
+                    END-IF
+                    PERFORM LEER-FILIAIS-SEQ
+                 END-IF
+              END-PERFORM
+           END-IF
+           display " "
+           display "Tecle ENTER para continuar"
+           accept OPC-W.
+
+       DESMARCAR-OUTRAS-FILIAIS.
+           MOVE Codigo-Cliente      TO Codigo-Cliente-f
+           MOVE ZEROES              TO Numero-Filial
+           SET NO-FIM-FILIAIS        TO TRUE
+           START FILIAIS KEY IS NOT LESS THAN Chave-Filial
+              INVALID KEY SET FIM-FILIAIS TO TRUE
+           END-START
+           IF NOT FIM-FILIAIS
+              PERFORM LEER-FILIAIS-SEQ
+              PERFORM UNTIL FIM-FILIAIS
+                 IF Codigo-Cliente-f NOT = Codigo-Cliente
+                    SET FIM-FILIAIS TO TRUE
+                 ELSE
+                    IF FILIAL-E-PRIMARIA
+                       MOVE "N"       TO Filial-Primaria
+                       REWRITE REG-FILIAIS
+                    END-IF
+                    PERFORM LEER-FILIAIS-SEQ
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       MARCAR-FILIAL-PRIMARIA.
+           display "INSIRA NUMERO DA FILIAL: "
+           display " "with no advancing
+           accept Numero-Filial-W
+           MOVE Codigo-Cliente   TO Codigo-Cliente-f
+           MOVE Numero-Filial-W  TO Numero-Filial
+           READ FILIAIS KEY Chave-Filial
+           IF FILE-STATUS NOT = 00
+              MOVE FUNCTION CONCATENATE("Filial " Numero-Filial-W
+                         " NAO EXISTE") TO MENSAGEM
+           ELSE
+              PERFORM DESMARCAR-OUTRAS-FILIAIS
+              MOVE Codigo-Cliente   TO Codigo-Cliente-f
+              MOVE Numero-Filial-W  TO Numero-Filial
+              READ FILIAIS KEY Chave-Filial
+              MOVE "S"              TO Filial-Primaria
+              PERFORM ATUALIZAR-DATA-HORA
+              REWRITE REG-FILIAIS
+              STRING Razão-Social DELIMITED BY SIZE
+                 INTO Valor-Antes-Audit-W
+              MOVE Latitude-f       TO Latitude-c
+              MOVE Longitude-f      TO Longitude-c
+              MOVE OPERADOR-W       TO
+                   Operador-Alteracao IN REG-CLIENTES
+              MOVE DATE-RESUMEN     TO Data-Alteracao IN REG-CLIENTES
+              MOVE HORA-RESUMEN     TO Hora-Alteracao IN REG-CLIENTES
+              REWRITE REG-CLIENTES
+              MOVE "CLIENTE"        TO Entidade-Audit-W
+              MOVE "ALTERACAO"      TO Acao-Audit-W
+              MOVE CNPJ             TO Chave-Audit-W
+              STRING "FILIAL " Numero-Filial-W " MARCADA COMO PRIMARIA"
+                 DELIMITED BY SIZE INTO Valor-Depois-Audit-W
+              PERFORM GRAVAR-AUDITORIA
+              display "Filial " Numero-Filial-W " marcada como prima"
+              display "ria"
+           END-IF
+           display "Tecle ENTER para continuar"
+           accept OPC-W.
+
+       EXCLUIR-FILIAL.
+           display "INSIRA NUMERO DA FILIAL: "
+           display " "with no advancing
+           accept Numero-Filial-W
+           MOVE Codigo-Cliente   TO Codigo-Cliente-f
+           MOVE Numero-Filial-W  TO Numero-Filial
+           READ FILIAIS KEY Chave-Filial
+           IF FILE-STATUS NOT = 00
+              MOVE FUNCTION CONCATENATE("Filial " Numero-Filial-W
+                         " NAO EXISTE") TO MENSAGEM
+           ELSE
+              IF FILIAL-E-PRIMARIA
+                 MOVE FUNCTION CONCATENATE("Filial " Numero-Filial-W
+                    " E A PRIMARIA; MARQUE OUTRA COMO PRIMARIA ANTES "
+                    "DE EXCLUI-LA") TO MENSAGEM
+              ELSE
+                 DELETE FILIAIS
+                 display "Filial " Numero-Filial-W " excluida"
+              END-IF
+           END-IF
+           display "Tecle ENTER para continuar"
+           accept OPC-W.
+
+       CONSULTA.
+           MOVE SPACES   TO MENSAGEM
+           display "                                          "
+           PERFORM SELECIONA-CLIENTE
+           IF VALID-CNPJ = "S"
+              MOVE Codigo-Cliente     TO Codigo-W
+              MOVE Razão-Social       TO Razão-W
+              MOVE Latitude-c         TO Latitude-W
+              MOVE Longitude-c        TO Longitude-W
+              MOVE Codigo-Vendedor-Fixo TO Codigo-Vendedor-Fixo-W
+              MOVE Zona-Cliente         TO Zona-Cliente-W
+              MOVE Classificacao-Cliente TO Classificacao-Cliente-W
+              PERFORM LIMPIAR-PANTALLA
+              display NOME-PROGRAMA
+              display DATE-PROGRAMA
+              display HORA-PROGRAMA
+              display "CONSULTA DE CLIENTES"
+              display " "
+              display "Código Cliente: " Codigo-W
+              display "CNPJ          : " CNPJ-W
+              display "Razão Social  : " Razão-W
+              MOVE ZEROES       TO WRK-SAL
+              MOVE Latitude-W   TO WRK-SAL
+              display "Latitude      : " WRK-SAL
+              MOVE ZEROES       TO WRK-SAL
+              MOVE Longitude-W  TO WRK-SAL
+              display "Longitude     : " WRK-SAL
+              display "Vendedor Fixo : " Codigo-Vendedor-Fixo-W
+              display "Zona          : " Zona-Cliente-W
+              display "Classificacao : " Classificacao-Cliente-W
+              display " "
+              display "Tecle ENTER para continuar"
+              accept OPC-W
+           ELSE
+              PERFORM LIMPIAR-PANTALLA
+              display NOME-PROGRAMA
+              display MENSAGEM
+              display "Tecle ENTER para continuar"
+              accept OPC-W
+           END-IF
+           INITIALIZE REG-WORK
+           MOVE "N"          TO VALID-CNPJ.
+
+       SELECIONA-CLIENTE.
+           display "Buscar por 1=CNPJ  2=Código Cliente: "
+           display " "with no advancing
+           accept OPC-BUSCA
+           MOVE SPACES                 TO MENSAGEM
+           IF OPC-BUSCA = 2
+              display "INSIRA CODIGO CLIENTE: "
+              display " "with no advancing
+              accept Codigo-W
+              PERFORM VALIDA-CODIGO-CLIENTE
+           ELSE
+              display "INSIRA CNPJ: "
+              display " "with no advancing
+              accept CNPJ-W
+              PERFORM VALIDA-CNPJ-MOD
+           END-IF.
+
+       VALIDA-CODIGO-CLIENTE.
+           MOVE Codigo-W                TO Codigo-Cliente
+           READ CLIENTES KEY Codigo-Cliente
+           IF FILE-STATUS <> 00
+           MOVE FUNCTION CONCATENATE("Código " Codigo-W " NO EXISTE")
+                      TO MENSAGEM
+           MOVE "N"                   TO VALID-CNPJ
+           ELSE
+           MOVE CNPJ                  TO CNPJ-W
+           MOVE "M"                   TO SW-TABLA
+           MOVE "S"                   TO VALID-CNPJ
+           END-IF.
+
+       LIMPIAR-PANTALLA.
+           CALL "SYSTEM" USING "cls".
+
+
+       VALIDA-CNPJ.
+           IF CNPJ-W <= 0 OR CNPJ-W IS NOT NUMERIC
+           MOVE FUNCTION CONCATENATE("CNPJ-W " CNPJ-W " NAO INVALIDO")
+                      TO MENSAGEM
+           MOVE "N"                   TO VALID-CNPJ
+           ELSE
+           PERFORM VERIFICA-DIGITO-CNPJ
+           IF DIGITO-CNPJ-ERRO
+           MOVE FUNCTION CONCATENATE("CNPJ-W " CNPJ-W
+                      " DIGITO VERIFICADOR INVALIDO") TO MENSAGEM
+           MOVE "N"                   TO VALID-CNPJ
+           ELSE
+           MOVE CNPJ-W                TO CNPJ
+           READ CLIENTES KEY CNPJ
+           IF FILE-STATUS = 00
+           MOVE FUNCTION CONCATENATE("CNPJ-W " CNPJ-W " JA EXISTE")
+                      TO MENSAGEM
+           MOVE "N"                   TO VALID-CNPJ
+           ELSE
+           MOVE "S"                   TO VALID-CNPJ
+           END-IF
+           END-IF
+           END-IF.
+
+       VALIDA-CNPJ-MOD.
+           IF CNPJ-W <= 0 OR CNPJ-W IS NOT NUMERIC
+           MOVE FUNCTION CONCATENATE("CNPJ-W " CNPJ-W " NAO INVALIDO")
+                      TO MENSAGEM
+           MOVE "N"                   TO VALID-CNPJ
+           ELSE
+           PERFORM VERIFICA-DIGITO-CNPJ
+           IF DIGITO-CNPJ-ERRO
+           MOVE FUNCTION CONCATENATE("CNPJ-W " CNPJ-W
+                      " DIGITO VERIFICADOR INVALIDO") TO MENSAGEM
+           MOVE "N"                   TO VALID-CNPJ
+           ELSE
+           MOVE CNPJ-W                TO CNPJ
+           READ CLIENTES KEY CNPJ
+           IF FILE-STATUS <> 00
+           MOVE FUNCTION CONCATENATE("CNPJ-W " CNPJ-W " NO EXISTE")
+                      TO MENSAGEM
+           MOVE "N"                   TO VALID-CNPJ
+           ELSE
+           MOVE "M"                   TO SW-TABLA
+           MOVE "S"                   TO VALID-CNPJ
+           END-IF
+           END-IF
+           END-IF.
+
+       VERIFICA-DIGITO-CNPJ.
+           MOVE "N"             TO SW-DIGITO-CNPJ
+           MOVE ZEROES          TO SOMA-CNPJ
+           PERFORM VARYING IND-CNPJ FROM 1 BY 1 UNTIL IND-CNPJ > 12
+              COMPUTE SOMA-CNPJ = SOMA-CNPJ +
+                 (CNPJ-W-DIG(IND-CNPJ) * PESOS-CNPJ-1(IND-CNPJ))
+           END-PERFORM
+           COMPUTE RESTO-CNPJ = FUNCTION MOD(SOMA-CNPJ, 11)
+           IF RESTO-CNPJ < 2
+              MOVE 0            TO DIGITO-1-CNPJ
+           ELSE
+              COMPUTE DIGITO-1-CNPJ = 11 - RESTO-CNPJ
+           END-IF
+
+           MOVE ZEROES          TO SOMA-CNPJ
+           PERFORM VARYING IND-CNPJ FROM 1 BY 1 UNTIL IND-CNPJ > 12
+              COMPUTE SOMA-CNPJ = SOMA-CNPJ +
+                 (CNPJ-W-DIG(IND-CNPJ) * PESOS-CNPJ-2(IND-CNPJ))
+           END-PERFORM
+           COMPUTE SOMA-CNPJ = SOMA-CNPJ +
+              (DIGITO-1-CNPJ * PESOS-CNPJ-2(13))
+           COMPUTE RESTO-CNPJ = FUNCTION MOD(SOMA-CNPJ, 11)
+           IF RESTO-CNPJ < 2
+              MOVE 0            TO DIGITO-2-CNPJ
+           ELSE
+              COMPUTE DIGITO-2-CNPJ = 11 - RESTO-CNPJ
+           END-IF
+
+           IF CNPJ-W-DIG(13) = DIGITO-1-CNPJ AND
+              CNPJ-W-DIG(14) = DIGITO-2-CNPJ
+              MOVE "S"          TO SW-DIGITO-CNPJ
+           END-IF.
+
+       VALIDA-Razão.
+           IF Razão-W IS EQUAL SPACES
+           MOVE FUNCTION CONCATENATE("Razão " Razão-W
+           " NAO INVALIDA")  TO MENSAGEM
+           MOVE "N"                   TO VALID-Razão
+           ELSE
+           MOVE "S"                   TO VALID-Razão
+           END-IF.
+
+       VERIFICA-RAZAO-SIMILAR.
+           MOVE "N"                TO SW-RAZAO-SIMILAR
+           MOVE FUNCTION TRIM(Razão-W) TO RAZAO-TRIM-W
+           SET NO-FIM-RAZAO           TO TRUE
+           MOVE ZEROES                TO CNPJ
+           START CLIENTES KEY IS NOT LESS THAN CNPJ
+              INVALID KEY SET FIM-RAZAO TO TRUE
+           END-START
+           PERFORM UNTIL FIM-RAZAO OR RAZAO-SIMILAR-ACHADA
+              READ CLIENTES NEXT RECORD
+                 AT END SET FIM-RAZAO TO TRUE
+              END-READ
+              IF NOT FIM-RAZAO
+                 MOVE FUNCTION TRIM(Razão-Social) TO RAZAO-TRIM-C
+                 IF RAZAO-TRIM-C(1:10) = RAZAO-TRIM-W(1:10)
+                    MOVE "S"         TO SW-RAZAO-SIMILAR
+                 END-IF
+              END-IF
+           END-PERFORM
+           IF RAZAO-SIMILAR-ACHADA
+              PERFORM LIMPIAR-PANTALLA
+              display NOME-PROGRAMA
+              display "AVISO: RAZÃO SOCIAL PARECIDA COM A DE UM"
+              display "CLIENTE JA CADASTRADO (" RAZAO-TRIM-C(1:30) ")"
+              display " "
+              display "OPCAO 1 CONFIRMAR   OPCAO 2 REDIGITAR"
+              display " "with no advancing
+              accept OPC-W
+              IF OPC-W NOT = 1
+                 MOVE "N"             TO VALID-Razão
+              END-IF
+           END-IF.
+
+       VALIDA-Latitud.
+           IF Latitude-W IS NOT NUMERIC OR
+              Latitude-W < -90 OR Latitude-W > 90
+           MOVE ZEROES      TO WRK-SAL
+           MOVE Latitude-W TO WRK-SAL
+           MOVE FUNCTION CONCATENATE("Latitud " WRK-SAL
+           " NAO INVALIDA")  TO MENSAGEM
+           MOVE "N"                   TO VALID-Latitude
+           ELSE
+           MOVE "S"                   TO VALID-Latitude
+           END-IF.
+
+       VALIDA-Longitud.
+           IF Longitude-W IS NOT NUMERIC OR
+              Longitude-W < -180 OR Longitude-W > 180
+           MOVE ZEROES      TO WRK-SAL
+           MOVE Longitude-W TO WRK-SAL
+           MOVE FUNCTION CONCATENATE("Longitud " WRK-SAL
+           " NAO INVALIDA")  TO MENSAGEM
+           MOVE "N"                   TO VALID-Longitude
+           ELSE
+           MOVE "S"                   TO VALID-Longitude
+           END-IF.
+
+       VALIDA-Vendedor-Fixo.
+           IF Codigo-Vendedor-Fixo-W = ZEROES
+           MOVE "S"                   TO VALID-Vendedor-Fixo
+           ELSE
+           MOVE Codigo-Vendedor-Fixo-W TO Codigo-Vendedor
+           READ VENDEDOR KEY Codigo-Vendedor
+           IF FILE-STATUS <> 00
+           MOVE FUNCTION CONCATENATE("Vendedor " Codigo-Vendedor-Fixo-W
+                      " NO EXISTE")  TO MENSAGEM
+           MOVE "N"                   TO VALID-Vendedor-Fixo
+           ELSE
+           MOVE "S"                   TO VALID-Vendedor-Fixo
+           END-IF
+           END-IF.
+
+       VALIDA-Zona.
+      ********** ZONA E OPCIONAL; EM BRANCO = CLIENTE SEM TERRITORIO **
+      *    DEFINIDO, O QUAL CAI SEMPRE NA BUSCA POR DISTANCIA         *
+           MOVE "S"                   TO VALID-Zona.
+
+       VALIDA-Classificacao.
+      ********** CLASSIFICACAO DO CLIENTE PARA USO NOS RELATORIOS ****
+      *    V=VIP  S=PADRAO (STANDARD)  P=PROSPECTO                   *
+           IF Classificacao-Cliente-W = "V" OR "S" OR "P"
+           MOVE "S"                   TO VALID-Classificacao
+           ELSE
+           MOVE "Classificacao INVALIDA, USE V, S OU P" TO MENSAGEM
+           MOVE "N"                   TO VALID-Classificacao
+           END-IF.
+
+       MOSTRAR-REGISTRO.
+           MOVE SPACES TO MENSAGEM2
+           EVALUATE (SW-TABLA)
+               WHEN = "A"
+                MOVE "OPCAO 1 GRAVAR  2 SAIR  3 CORRIGIR UM CAMPO"
+                     TO MENSAGEM2
+                MOVE REG-WORK   TO REG-CLIENTES
+                IF SW-CODIGO-RESERVADO = "N"
+      ********** RESERVA O PROXIMO CODIGO JUNTO COM A GRAVACAO DA    *
+      *    TABLA, SEM PAUSA PARA CONFIRMACAO DO OPERADOR NO MEIO,    *
+      *    PARA EVITAR QUE DOIS OPERADORES CONCORRENTES OBTENHAM O   *
+      *    MESMO PROXIMO CODIGO                                      *
+                MOVE 001    TO CRLTAB
+                READ TABLA KEY CRLTAB
+                IF FILE-STATUS = 00
+                MOVE ZEROES     TO Codigo-W
+                COMPUTE Codigo-W = Codigo-Tabclie + 1
+                MOVE Codigo-W   TO Codigo-Tabclie
+                REWRITE REG-TABLA
+                MOVE "S"        TO SW-CODIGO-RESERVADO
+                END-IF
+                END-IF
+               WHEN = "E"
+                MOVE "OPCAO 1 Exclusao  OPCAO  2 SAIR" TO MENSAGEM2
+                MOVE REG-CLIENTES TO REG-WORK
+               WHEN = "M"
+                MOVE "OPCAO 1 GRAVAR  2 SAIR  3 CORRIGIR UM CAMPO"
+                     TO MENSAGEM2
+               WHEN = "I"
+                MOVE REG-CLIENTES TO REG-WORK
+                MOVE "OPCAO 1 Importacao OPCAO  2 SAIR" TO MENSAGEM2
+           END-EVALUATE
+
+           MOVE "N"    TO SW-M
+           PERFORM UNTIL SW-M = "S"
+           PERFORM LIMPIAR-PANTALLA
+           display NOME-PROGRAMA
+           display DATE-PROGRAMA
+           display HORA-PROGRAMA
+           display "VERIFQUE A INFORMACAO"
+           display " "
+           display "Código Cliente: " Codigo-W
+           display "CNPJ          : " CNPJ-W
+           display "Razão Social  : " Razão-W
+           MOVE ZEROES       TO WRK-SAL
+           MOVE Latitude-W   TO WRK-SAL
+           display "Latitude       : " WRK-SAL
+           MOVE ZEROES       TO WRK-SAL
+           MOVE Longitude-W  TO WRK-SAL
+           display "Longitude     : " WRK-SAL
+           display "Vendedor Fixo : " Codigo-Vendedor-Fixo-W
+           display "Zona          : " Zona-Cliente-W
+           display "Classificacao : " Classificacao-Cliente-W
+           display " "
+           display MENSAGEM2
+           display MENSAGEM
+           display "INSIRA OPCAO: "
+           display " "with no advancing
+           accept OPC-W
+           MOVE SPACES   TO MENSAGEM
+           IF OPC-W = 3 AND SW-TABLA <> "A" AND SW-TABLA <> "M"
+                MOVE "N" TO SW-M
+                MOVE FUNCTION CONCATENATE("Opção " OPC-W " INVALIDA")
+                TO MENSAGEM
+              ELSE
+           IF OPC-W <> 1 AND OPC-W <> 2 AND OPC-W <> 3
+                MOVE "N" TO SW-M
+                MOVE FUNCTION CONCATENATE("Opção " OPC-W " INVALIDA")
+                TO MENSAGEM
+              ELSE
+                MOVE "S" TO SW-M
+           END-IF
+           END-IF
+           END-PERFORM.
+
+       MOSTRAR-REGISTRO-MOD.
+           PERFORM LIMPIAR-PANTALLA
+           display NOME-PROGRAMA
+           display DATE-PROGRAMA
+           display HORA-PROGRAMA
+           display "ALTERE A INFORMACAO"
+           display " "
+           MOVE Codigo-Cliente     TO Codigo-W
+           MOVE Razão-Social       TO Razão-W
+           MOVE Latitude-c         TO Latitude-W
+           MOVE Longitude-c        TO Longitude-W
+           MOVE Codigo-Vendedor-Fixo TO Codigo-Vendedor-Fixo-W
+           MOVE Zona-Cliente         TO Zona-Cliente-W
+           MOVE Classificacao-Cliente TO Classificacao-Cliente-W
+           display "Código Cliente: " Codigo-W
+           display "CNPJ          : " CNPJ-W
+           display "Razão Social  : " Razão-W
+           MOVE ZEROES       TO WRK-SAL
+           MOVE Latitude-W   TO WRK-SAL
+           display "Latitude       : " WRK-SAL
+           MOVE ZEROES       TO WRK-SAL
+           MOVE Longitude-W  TO WRK-SAL
+           display "Longitude     : " WRK-SAL
+           display "Vendedor Fixo : " Codigo-Vendedor-Fixo-W
+           display "Zona          : " Zona-Cliente-W
+           display "Classificacao : " Classificacao-Cliente-W
+           display " ".
+
+       FIN.
+           CLOSE CLIENTES TABLA VENDEDOR FILIAIS
+           STOP RUN.
+
+       END PROGRAM Pgm00001.
