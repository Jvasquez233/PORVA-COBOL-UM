@@ -9,13 +9,64 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+
+           SELECT CLIENTES ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\clientes.dat"
+           ORGANISATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CNPJ
+           ALTERNATE RECORD KEY IS Codigo-Cliente
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT VENDEDOR ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\vendedor.dat"
+           ORGANISATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CPF
+           ALTERNATE RECORD KEY IS Codigo-Vendedor
+           FILE STATUS IS FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CLIENTES.
+
+       01  REG-CLIENTES.
+           05 Codigo-Cliente               PIC 9(007).
+           05 CNPJ                         PIC 9(014).
+           05 Razão-Social                 PIC X(040).
+           05 Latitude-c                   PIC s9(003)v9(008).
+           05 Longitude-c                  PIC s9(003)v9(008).
+           05 Codigo-Vendedor-Fixo         PIC 9(003)   VALUE ZEROES.
+           05 Zona-Cliente                 PIC X(003)   VALUE SPACES.
+           05 Classificacao-Cliente        PIC X(001)   VALUE "P".
+           05 Operador-Inclusao            PIC X(010)   VALUE SPACES.
+           05 Data-Inclusao                PIC X(010)   VALUE SPACES.
+           05 Hora-Inclusao                PIC X(008)   VALUE SPACES.
+           05 Operador-Alteracao           PIC X(010)   VALUE SPACES.
+           05 Data-Alteracao               PIC X(010)   VALUE SPACES.
+           05 Hora-Alteracao               PIC X(008)   VALUE SPACES.
+
+       FD  VENDEDOR.
+
+       01  REG-VENDEDOR.
+           05 Codigo-Vendedor              PIC 9(003).
+           05 CPF                          PIC 9(011).
+           05 Nome-Vendedor                PIC X(040).
+           05 Latitude-v                   PIC s9(003)v9(008).
+           05 Longitude-v                  PIC s9(003)v9(008).
+           05 Zona-Vendedor                PIC X(003)   VALUE SPACES.
+           05 Operador-Inclusao            PIC X(010)   VALUE SPACES.
+           05 Data-Inclusao                PIC X(010)   VALUE SPACES.
+           05 Hora-Inclusao                PIC X(008)   VALUE SPACES.
+           05 Operador-Alteracao           PIC X(010)   VALUE SPACES.
+           05 Data-Alteracao               PIC X(010)   VALUE SPACES.
+           05 Hora-Alteracao               PIC X(008)   VALUE SPACES.
+
        WORKING-STORAGE SECTION.
        01  AREA-DE-TRABALHO.
 
            05 FILE-STATUS                  PIC 99       VALUE ZEROES.
-           05 OPC-W                        PIC 9        VALUE ZEROES.
+           05 OPC-W                        PIC 99       VALUE ZEROES.
            05 SW-AGREGAR                   PIC X        VALUE SPACES.
            05 SW-MODIFIC                   PIC X        VALUE SPACES.
            05 SW-EXCLUC                    PIC X        VALUE SPACES.
@@ -33,6 +84,14 @@
            05 SWITCHES-FLAGS               PIC X.
               88 FIN-CLIENTES                           VALUE "F".
               88 NO-FIN-CLIENTES                        VALUE "N".
+           05 SW-FIM-CONT-CLI               PIC X       VALUE "N".
+              88 FIM-CONT-CLI                            VALUE "F".
+              88 NO-FIM-CONT-CLI                          VALUE "N".
+           05 SW-FIM-CONT-VEN               PIC X       VALUE "N".
+              88 FIM-CONT-VEN                            VALUE "F".
+              88 NO-FIM-CONT-VEN                          VALUE "N".
+           05 CONT-CLIENTES                 PIC 9(007)  VALUE ZEROES.
+           05 CONT-VENDEDOR                 PIC 9(003)  VALUE ZEROES.
 
            05 CONSTANT-LITERALES.
               10 LT-PROGRAMA               PIC X(008)  VALUE "PGM00001".
@@ -97,12 +156,17 @@
            MOVE "N"          TO SW-PROCESO
            MOVE SPACES       TO MENSAGEM
            PERFORM UNTIL SW-PROCESO = "S"
+           PERFORM CONTAR-CLIENTES
+           PERFORM CONTAR-VENDEDOR
            PERFORM LIMPIAR-PANTALLA
            display NOME-PROGRAMA
            display DATE-PROGRAMA
            display HORA-PROGRAMA
            display "    MENU PRINCIPAL DE OPÇÕES              "
            display "                                          "
+           display "  CLIENTES CADASTRADOS : " CONT-CLIENTES
+           display "  VENDEDORES CADASTRADOS: " CONT-VENDEDOR
+           display "                                          "
            display "      C A D A S T R O S                   "
            display "       1 => CLIENTES                      "
            display "       2 => VENDEDORES                    "
@@ -112,9 +176,17 @@
            display "   4 => CLIENTES DESCENDENTES             "
            display "   5 => VENDEDORES ASCENDENTES            "
            display "   6 => VENDEDORES DESCENDENTES           "
+           display "  10 => CLIENTES POR RAZAO SOCIAL         "
+           display "  11 => VENDEDORES POR NOME               "
            display "                                          "
            display "       E X E C U T A R                    "
            display "  7 => DISTRIBUIÇÃO DE CLIENTES           "
+           display " 12 => CLIENTES POR VENDEDOR              "
+           display "                                          "
+           display "     U T I L I T A R I O S                "
+           display "  8 => RESSINCRONIZAR CONTADORES          "
+           display " 13 => EXECUTAR LOTE COMPLETO             "
+           display " 14 => GERAR EXTRATO CRM/ERP              "
            display "                                          "
            display "  9 => Salir                              "
            display MENSAGEM
@@ -137,15 +209,69 @@
                    CALL "SYSTEM" USING "Prosorven.exe"
                    WHEN = 7
                    CALL "SYSTEM" USING "Programa1.exe"
+                   WHEN = 8
+                   CALL "SYSTEM" USING "PGM00003.exe"
                    WHEN = 9
                    MOVE "S" TO SW-PROCESO
+                   WHEN = 10
+                   CALL "SYSTEM" USING "Prosorraz.exe"
+                   WHEN = 11
+                   CALL "SYSTEM" USING "Prosornom.exe"
+                   WHEN = 12
+                   CALL "SYSTEM" USING "Prosorrel.exe"
+                   WHEN = 13
+                   CALL "SYSTEM" USING "Pgm00004.exe"
+                   WHEN = 14
+                   CALL "SYSTEM" USING "Programa9.exe"
                    WHEN OTHER
                    MOVE "N" TO SW-PROCESO
-                   MOVE FUNCTION CONCATENATE("Opção " OPC-W " INVALIDA")
-                   TO MENSAGEM
+                   MOVE FUNCTION CONCATENATE("Opção "
+                   OPC-W " INVALIDA") TO MENSAGEM
            END-EVALUATE
            END-PERFORM.
 
+       CONTAR-CLIENTES.
+      ********** CONTA OS CLIENTES CADASTRADOS PARA O MENU ***********
+           MOVE ZEROES            TO CONT-CLIENTES
+           OPEN INPUT CLIENTES
+           IF FILE-STATUS = 00
+              MOVE ZEROES         TO CNPJ
+              SET NO-FIM-CONT-CLI TO TRUE
+              START CLIENTES KEY IS NOT LESS THAN CNPJ
+                 INVALID KEY SET FIM-CONT-CLI TO TRUE
+              END-START
+              PERFORM UNTIL FIM-CONT-CLI
+                 READ CLIENTES NEXT RECORD
+                    AT END SET FIM-CONT-CLI TO TRUE
+                 END-READ
+                 IF NOT FIM-CONT-CLI
+                    ADD 1           TO CONT-CLIENTES
+                 END-IF
+              END-PERFORM
+              CLOSE CLIENTES
+           END-IF.
+
+       CONTAR-VENDEDOR.
+      ********** CONTA OS VENDEDORES CADASTRADOS PARA O MENU *********
+           MOVE ZEROES            TO CONT-VENDEDOR
+           OPEN INPUT VENDEDOR
+           IF FILE-STATUS = 00
+              MOVE ZEROES         TO CPF
+              SET NO-FIM-CONT-VEN TO TRUE
+              START VENDEDOR KEY IS NOT LESS THAN CPF
+                 INVALID KEY SET FIM-CONT-VEN TO TRUE
+              END-START
+              PERFORM UNTIL FIM-CONT-VEN
+                 READ VENDEDOR NEXT RECORD
+                    AT END SET FIM-CONT-VEN TO TRUE
+                 END-READ
+                 IF NOT FIM-CONT-VEN
+                    ADD 1           TO CONT-VENDEDOR
+                 END-IF
+              END-PERFORM
+              CLOSE VENDEDOR
+           END-IF.
+
        LIMPIAR-PANTALLA.
            CALL "SYSTEM" USING "cls".
 
