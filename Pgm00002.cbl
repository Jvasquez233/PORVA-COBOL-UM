@@ -34,6 +34,21 @@
            ORGANISATION IS SEQUENTIAL
            FILE STATUS IS FILE-STATUS.
 
+           SELECT VENREJEI ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\venrejei.csv"
+           ORGANISATION IS SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT VENHIST ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\venhist.csv"
+           ORGANISATION IS SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT AUDITLOG ASSIGN "C:\Users\Jose Angel\Documents\cobo
+      -    "l\files\auditlog.csv"
+           ORGANISATION IS SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  VENDEDOR.
@@ -44,6 +59,13 @@
            05 Nome-Vendedor                PIC X(040).
            05 Latitude-c                   PIC s9(003)v9(008).
            05 Longitude-c                  PIC s9(003)v9(008).
+           05 Zona-Vendedor                PIC X(003)   VALUE SPACES.
+           05 Operador-Inclusao            PIC X(010)   VALUE SPACES.
+           05 Data-Inclusao                PIC X(010)   VALUE SPACES.
+           05 Hora-Inclusao                PIC X(008)   VALUE SPACES.
+           05 Operador-Alteracao           PIC X(010)   VALUE SPACES.
+           05 Data-Alteracao               PIC X(010)   VALUE SPACES.
+           05 Hora-Alteracao               PIC X(008)   VALUE SPACES.
 
        FD  VENIMPOR.
 
@@ -57,6 +79,53 @@
            05 Latitude-i                   PIC ZZZ,ZZZZZZZZ-.
            05 FIL-4                        PIC X           VALUE ";".
            05 Longitude-i                  PIC ZZZ,ZZZZZZZZ-.
+           05 FIL-5                        PIC X           VALUE ";".
+           05 Zona-i                       PIC X(003).
+
+       FD  VENREJEI.
+
+       01  REG-VENREJEI.
+           05 CPF-REJ                      PIC 9(011).
+           05 FIL-R1                       PIC X           VALUE ";".
+           05 Nome-REJ                     PIC X(040).
+           05 FIL-R2                       PIC X           VALUE ";".
+           05 Motivo-REJ                   PIC X(060).
+
+       FD  VENHIST.
+
+       01  REG-VENHIST.
+           05 Codigo-Vendedor-h             PIC 9(003).
+           05 FIL-H1                        PIC X          VALUE ";".
+           05 CPF-h                         PIC 9(011).
+           05 FIL-H2                        PIC X          VALUE ";".
+           05 Nome-Vendedor-h               PIC X(040).
+           05 FIL-H3                        PIC X          VALUE ";".
+           05 Latitude-h                    PIC ZZZ,ZZZZZZZZ-.
+           05 FIL-H4                        PIC X          VALUE ";".
+           05 Longitude-h                   PIC ZZZ,ZZZZZZZZ-.
+           05 FIL-H5                        PIC X          VALUE ";".
+           05 Data-Exclusao-h               PIC X(010).
+           05 FIL-H6                        PIC X          VALUE ";".
+           05 Hora-Exclusao-h               PIC X(008).
+
+       FD  AUDITLOG.
+
+       01  REG-AUDITLOG.
+           05 Data-Acao-log                 PIC X(010).
+           05 FIL-LOG1                      PIC X          VALUE ";".
+           05 Hora-Acao-log                 PIC X(008).
+           05 FIL-LOG2                      PIC X          VALUE ";".
+           05 Operador-log                  PIC X(010).
+           05 FIL-LOG3                      PIC X          VALUE ";".
+           05 Entidade-log                  PIC X(010).
+           05 FIL-LOG4                      PIC X          VALUE ";".
+           05 Acao-log                      PIC X(012).
+           05 FIL-LOG5                      PIC X          VALUE ";".
+           05 Chave-log                     PIC X(014).
+           05 FIL-LOG6                      PIC X          VALUE ";".
+           05 Valor-Antes-log               PIC X(080).
+           05 FIL-LOG7                      PIC X          VALUE ";".
+           05 Valor-Depois-log              PIC X(080).
 
        FD  TABLA.
 
@@ -70,30 +139,69 @@
        01  REG-WORK.
            05 Codigo-W                     PIC 9(003).
            05 CPF-W                        PIC 9(011).
+           05 CPF-W-DIG REDEFINES CPF-W    OCCURS 11 PIC 9.
            05 Nome-W                       PIC X(040).
            05 Latitude-W                   PIC s9(003)v9(008).
            05 Longitude-W                  PIC s9(003)v9(008).
+           05 Zona-W                       PIC X(003)   VALUE SPACES.
+
+       01  AREA-DIGITO-CPF.
+           05 IND-CPF                      PIC 9(002) VALUE ZEROES.
+           05 PESO-CPF                     PIC 9(002) VALUE ZEROES.
+           05 SOMA-CPF                     PIC 9(004) VALUE ZEROES.
+           05 RESTO-CPF                    PIC 9(002) VALUE ZEROES.
+           05 DIGITO-1-CPF                 PIC 9(001) VALUE ZEROES.
+           05 DIGITO-2-CPF                 PIC 9(001) VALUE ZEROES.
+           05 SW-DIGITO-CPF                PIC X      VALUE "N".
+              88 DIGITO-CPF-OK                         VALUE "S".
+              88 DIGITO-CPF-ERRO                       VALUE "N".
        01  AREA-DE-TRABALHO.
 
            05 FILE-STATUS                  PIC 99       VALUE ZEROES.
            05 OPC-W                        PIC 9        VALUE ZEROES.
            05 SW-AGREGAR                   PIC X        VALUE SPACES.
+           05 SW-CODIGO-RESERVADO          PIC X        VALUE "N".
            05 SW-MODIFIC                   PIC X        VALUE SPACES.
            05 SW-EXCLUC                    PIC X        VALUE SPACES.
            05 SW-IMPORT                    PIC X        VALUE SPACES.
+           05 SW-EXPORT                    PIC X        VALUE SPACES.
+           05 OPC-BUSCA                    PIC 9        VALUE ZEROES.
            05 VALID-Codigo                 PIC X        VALUE "N".
            05 VALID-CPF                    PIC X        VALUE "N".
            05 VALID-Nome                   PIC X        VALUE "N".
            05 VALID-Latitude               PIC X        VALUE "N".
            05 VALID-Longitude              PIC X        VALUE "N".
+           05 VALID-Zona                   PIC X        VALUE "N".
+           05 OPERADOR-W                   PIC X(010)   VALUE SPACES.
+           05 Operador-Inclusao-SV         PIC X(010)   VALUE SPACES.
+           05 Data-Inclusao-SV             PIC X(010)   VALUE SPACES.
+           05 Hora-Inclusao-SV             PIC X(008)   VALUE SPACES.
+
+           05 Entidade-Audit-W             PIC X(010)   VALUE SPACES.
+           05 Acao-Audit-W                 PIC X(012)   VALUE SPACES.
+           05 Chave-Audit-W                PIC X(014)   VALUE SPACES.
+           05 Valor-Antes-Audit-W          PIC X(080)   VALUE SPACES.
+           05 Valor-Depois-Audit-W         PIC X(080)   VALUE SPACES.
 
            05 SW-PROCESO                   PIC X        VALUE SPACES.
            05 SW-M                         PIC X        VALUE SPACES.
            05 MENSAGEM                     PIC X(60)    VALUE SPACES.
            05 MENSAGEM2                    PIC X(60)    VALUE SPACES.
+           05 SW-ERRO-ARQUIVO              PIC X        VALUE "N".
+              88 ERRO-ARQUIVO                           VALUE "S".
+              88 NO-ERRO-ARQUIVO                        VALUE "N".
            05 SWITCHES-FLAGS               PIC X.
               88 FIN-VENDEDOR                           VALUE "F".
               88 NO-FIN-VENDEDOR                        VALUE "N".
+           05 SWITCHES-IMPORT               PIC X        VALUE "N".
+              88 FIM-IMPORT                             VALUE "F".
+              88 NO-FIM-IMPORT                          VALUE "N".
+           05 CONT-IMPORT-OK                PIC 9(005)   VALUE ZEROES.
+           05 CONT-IMPORT-REJ               PIC 9(005)   VALUE ZEROES.
+           05 SWITCHES-EXPORT               PIC X        VALUE "N".
+              88 FIM-EXPORT                             VALUE "F".
+              88 NO-FIM-EXPORT                          VALUE "N".
+           05 CONT-EXPORT-OK                PIC 9(005)   VALUE ZEROES.
 
            05 CONSTANT-LITERALES.
               10 LT-PROGRAMA               PIC X(008)  VALUE "PGM00002".
@@ -140,20 +248,41 @@
        PROCEDURE DIVISION.
 
            PERFORM INICIO
-           PERFORM PROCESO
-           PERFORM FIN
+           IF NOT ERRO-ARQUIVO
+              PERFORM PROCESO
+              PERFORM FIN
+           END-IF
            STOP RUN.
 
        INICIO.
-             OPEN I-O VENDEDOR
-                      TABLA
+           MOVE "N"            TO SW-ERRO-ARQUIVO
       *         OPEN    OUTPUT TABLA
       *         OPEN    OUTPUT VENDEDOR
       *         MOVE 001    TO CRLTAB
       *         MOVE ZEROES TO Codigo-Tabclie
       *         MOVE ZEROES TO Codigo-Tabvend
       *         WRITE REG-TABLA
+           OPEN I-O VENDEDOR
+           IF FILE-STATUS NOT = 00
+              display "vendedor.dat AUSENTE OU DANIFICADO"
+              display "STATUS: " FILE-STATUS
+              MOVE "S"         TO SW-ERRO-ARQUIVO
+           ELSE
+              OPEN I-O TABLA
+              IF FILE-STATUS NOT = 00
+                 display "tabla.dat AUSENTE OU DANIFICADO"
+                 display "STATUS: " FILE-STATUS
+                 MOVE "S"      TO SW-ERRO-ARQUIVO
+              END-IF
+           END-IF
 
+           IF ERRO-ARQUIVO
+              display "NAO FOI POSSIVEL ABRIR OS ARQUIVOS DE DADOS"
+              display "PROGRAMA SERA ENCERRADO"
+              display "Tecle ENTER para continuar"
+              accept OPC-W
+              PERFORM FECHAR-ARQUIVOS-ABERTOS
+           ELSE
            ACCEPT DATE-AUXILIAR FROM DATE
            MOVE "20"        TO SIGLO
            MOVE DD-AUX      TO DIA
@@ -167,6 +296,10 @@
 
            MOVE SPACES   TO MENSAGEM
 
+           display "INSIRA SEU CODIGO/INICIAIS DE OPERADOR: "
+           display " "with no advancing
+           accept OPERADOR-W
+
            INITIALIZE REG-WORK
 
            MOVE "N"            TO VALID-Codigo
@@ -174,22 +307,46 @@
            MOVE "N"            TO VALID-Nome
            MOVE "N"            TO VALID-Latitude
            MOVE "N"            TO VALID-Longitude
+           MOVE "N"            TO VALID-Zona
            MOVE "N"            TO SW-PROCESO
-           SET NO-FIN-VENDEDOR TO TRUE.
+           SET NO-FIN-VENDEDOR TO TRUE
+           END-IF.
+
+       FECHAR-ARQUIVOS-ABERTOS.
+           CLOSE VENDEDOR
+           CLOSE TABLA.
+
+       ATUALIZAR-DATA-HORA.
+      ********** REFRESCA DATE-RESUMEN/HORA-RESUMEN NO MOMENTO DA    *
+      *    GRAVACAO, PARA NAO CARIMBAR TODA A SESSAO COM A HORA DE    *
+      *    INICIO DO PROGRAMA                                        *
+           ACCEPT DATE-AUXILIAR FROM DATE
+           MOVE "20"        TO SIGLO
+           MOVE DD-AUX      TO DIA
+           MOVE MM-AUX      TO MES
+           MOVE AA-AUX      TO ANNO
+
+           ACCEPT HORA-AUXILIAR FROM TIME
+           MOVE HH-AUX      TO HORA
+           MOVE MIN-AUX     TO MINUTOS
+           MOVE SEG-AUX     TO SEGUNDOS.
 
        PROCESO.
 
            PERFORM UNTIL SW-PROCESO = "S"
            PERFORM LIMPIAR-PANTALLA
            MOVE "N"          TO SW-AGREGAR
+           MOVE "N"          TO SW-CODIGO-RESERVADO
            MOVE "N"          TO SW-MODIFIC
            MOVE "N"          TO SW-EXCLUC
            MOVE "N"          TO SW-IMPORT
+           MOVE "N"          TO SW-EXPORT
            MOVE "N"          TO VALID-Codigo
            MOVE "N"          TO VALID-CPF
            MOVE "N"          TO VALID-Nome
            MOVE "N"          TO VALID-Latitude
            MOVE "N"          TO VALID-Longitude
+           MOVE "N"          TO VALID-Zona
            display NOME-PROGRAMA
            display DATE-PROGRAMA
            display HORA-PROGRAMA
@@ -199,6 +356,8 @@
            display "         2 => Alterações                  "
            display "         3 => Exclusão                    "
            display "         4 => Importaçao                  "
+           display "         5 => Consulta                    "
+           display "         6 => Exportação                  "
            display "                                          "
            display "         9 => Salir                       "
            display "                                          "
@@ -216,12 +375,16 @@
                    PERFORM ELIMINA
                    WHEN = 4
                    PERFORM IMPORTA
+                   WHEN = 5
+                   PERFORM CONSULTA
+                   WHEN = 6
+                   PERFORM EXPORTA
                    WHEN = 9
                    MOVE "S" TO SW-PROCESO
                    WHEN OTHER
                    MOVE "N" TO SW-PROCESO
-                   MOVE FUNCTION CONCATENATE("Opção " OPC-W " INVALIDA")
-                   TO MENSAGEM
+                   MOVE FUNCTION CONCATENATE("Opção "
+                   OPC-W " INVALIDA") TO MENSAGEM
                    END-EVALUATE
            END-PERFORM.
 
@@ -272,27 +435,49 @@
            MOVE SPACES                 TO MENSAGEM
            PERFORM VALIDA-Longitud
            END-IF
+      ********** VALIDACION DE ZONA   *****
+           IF VALID-Zona = "N" AND
+               (VALID-Longitude = "S" AND VALID-Latitude = "S"
+                AND VALID-Nome = "S" AND VALID-Codigo = "S"
+                AND VALID-CPF = "S")
+           display "INSIRA Zona (3 caracteres, em branco=Nenhuma): "
+           display " "with no advancing
+           accept Zona-W
+           MOVE SPACES                 TO MENSAGEM
+           PERFORM VALIDA-Zona
+           END-IF
 
-           IF (VALID-Longitude  = "S" AND
+           IF (VALID-Zona = "S" AND VALID-Longitude  = "S" AND
                VALID-Latitude   = "S" AND VALID-Nome = "S" AND
                VALID-Codigo = "S" AND VALID-CPF = "S")
                display "Va a MOSTRAR-REGISTRO"
                PERFORM MOSTRAR-REGISTRO
                display "Salio de  MOSTRAR-REGISTRO " OPC-W
                IF OPC-W = 1
+                  PERFORM ATUALIZAR-DATA-HORA
                   MOVE REG-WORK     TO REG-VENDEDOR
+                  MOVE OPERADOR-W   TO Operador-Inclusao
+                  MOVE DATE-RESUMEN TO Data-Inclusao
+                  MOVE HORA-RESUMEN TO Hora-Inclusao
                   WRITE REG-VENDEDOR
-                  MOVE Codigo-W     TO Codigo-Tabvend
-                  REWRITE REG-TABLA
+                  MOVE "VENDEDOR"   TO Entidade-Audit-W
+                  MOVE "INCLUSAO"   TO Acao-Audit-W
+                  MOVE CPF          TO Chave-Audit-W
+                  MOVE SPACES       TO Valor-Antes-Audit-W
+                  STRING Nome-Vendedor DELIMITED BY SIZE
+                     INTO Valor-Depois-Audit-W
+                  PERFORM GRAVAR-AUDITORIA
                   MOVE "S"          TO SW-AGREGAR
                   INITIALIZE REG-WORK
                END-IF
                   INITIALIZE REG-WORK
                   MOVE "S"          TO SW-AGREGAR
+                  MOVE "N"          TO SW-CODIGO-RESERVADO
                   MOVE "N"          TO VALID-CPF
                   MOVE "N"          TO VALID-Nome
                   MOVE "N"          TO VALID-Latitude
                   MOVE "N"          TO VALID-Longitude
+                  MOVE "N"          TO VALID-Zona
            END-IF
            END-PERFORM.
 
@@ -306,11 +491,7 @@
            display MENSAGEM
       ********** VALIDACION DE CPF   *****
            IF VALID-CPF = "N"
-           display "INSIRA CPF: "
-           display " "with no advancing
-           accept CPF-W
-           MOVE SPACES                 TO MENSAGEM
-           PERFORM VALIDA-CPF-MOD
+           PERFORM SELECIONA-VENDEDOR
            END-IF
       ********** VALIDACION DE CODIGO   *****
            MOVE "S"                    TO VALID-Codigo
@@ -348,17 +529,46 @@
            MOVE SPACES                 TO MENSAGEM
            PERFORM VALIDA-Longitud
            END-IF
+      ********** VALIDACION DE ZONA   *****
+           IF VALID-Zona = "N" AND
+               (VALID-Longitude = "S" AND VALID-Latitude = "S"
+                AND VALID-Nome = "S" AND VALID-Codigo = "S"
+                AND VALID-CPF = "S")
+           display "Alterar Zona (3 caracteres, em branco=Nenhuma): "
+           display " "with no advancing
+           accept Zona-W
+           MOVE SPACES                 TO MENSAGEM
+           PERFORM VALIDA-Zona
+           END-IF
            END-IF
 
-           IF (VALID-Longitude  = "S" AND
+           IF (VALID-Zona = "S" AND VALID-Longitude  = "S" AND
                VALID-Latitude   = "S" AND VALID-Nome = "S" AND
                VALID-Codigo = "S" AND VALID-CPF = "S")
       *
                MOVE "M"   TO SW-TABLA
                PERFORM MOSTRAR-REGISTRO
                IF OPC-W = 1
+                  PERFORM ATUALIZAR-DATA-HORA
+                  MOVE "VENDEDOR"   TO Entidade-Audit-W
+                  MOVE "ALTERACAO"  TO Acao-Audit-W
+                  MOVE CPF          TO Chave-Audit-W
+                  STRING Nome-Vendedor DELIMITED BY SIZE
+                     INTO Valor-Antes-Audit-W
+                  STRING Nome-W DELIMITED BY SIZE
+                     INTO Valor-Depois-Audit-W
+                  MOVE Operador-Inclusao TO Operador-Inclusao-SV
+                  MOVE Data-Inclusao     TO Data-Inclusao-SV
+                  MOVE Hora-Inclusao     TO Hora-Inclusao-SV
                   MOVE REG-WORK     TO REG-VENDEDOR
+                  MOVE Operador-Inclusao-SV TO Operador-Inclusao
+                  MOVE Data-Inclusao-SV     TO Data-Inclusao
+                  MOVE Hora-Inclusao-SV     TO Hora-Inclusao
+                  MOVE OPERADOR-W        TO Operador-Alteracao
+                  MOVE DATE-RESUMEN      TO Data-Alteracao
+                  MOVE HORA-RESUMEN      TO Hora-Alteracao
                   REWRITE REG-VENDEDOR
+                  PERFORM GRAVAR-AUDITORIA
                   MOVE "S"          TO SW-MODIFIC
                END-IF
                   INITIALIZE REG-WORK
@@ -367,6 +577,7 @@
                   MOVE "N"          TO VALID-Nome
                   MOVE "N"          TO VALID-Latitude
                   MOVE "N"          TO VALID-Longitude
+                  MOVE "N"          TO VALID-Zona
            END-IF
 
            END-PERFORM.
@@ -380,15 +591,20 @@
            display DATE-PROGRAMA
            display "EXCLUSAO DE VENDEDORES"
            display MENSAGEM
-           display "INSIRA CPF: "
-           display " "with no advancing
-           accept CPF-W
-           MOVE SPACES   TO MENSAGEM
-           PERFORM VALIDA-CPF-MOD
+           PERFORM SELECIONA-VENDEDOR
            IF VALID-CPF = "S"
            MOVE "E"                 TO SW-TABLA
            PERFORM MOSTRAR-REGISTRO
            IF OPC-W = 1
+                  PERFORM ATUALIZAR-DATA-HORA
+                  PERFORM GRAVAR-HISTORICO-EXCLUSAO
+                  MOVE "VENDEDOR"   TO Entidade-Audit-W
+                  MOVE "EXCLUSAO"   TO Acao-Audit-W
+                  MOVE CPF          TO Chave-Audit-W
+                  STRING Nome-Vendedor DELIMITED BY SIZE
+                     INTO Valor-Antes-Audit-W
+                  MOVE SPACES       TO Valor-Depois-Audit-W
+                  PERFORM GRAVAR-AUDITORIA
                   DELETE VENDEDOR
                   MOVE "S"          TO SW-EXCLUC
                   INITIALIZE REG-WORK
@@ -403,48 +619,290 @@
            END-IF
            END-PERFORM.
 
+       GRAVAR-HISTORICO-EXCLUSAO.
+           OPEN EXTEND VENHIST
+           MOVE Codigo-Vendedor    TO Codigo-Vendedor-h
+           MOVE ";"                TO FIL-H1
+           MOVE ";"                TO FIL-H2
+           MOVE ";"                TO FIL-H3
+           MOVE ";"                TO FIL-H4
+           MOVE ";"                TO FIL-H5
+           MOVE ";"                TO FIL-H6
+           MOVE CPF                TO CPF-h
+           MOVE Nome-Vendedor      TO Nome-Vendedor-h
+           MOVE Latitude-c         TO Latitude-h
+           MOVE Longitude-c        TO Longitude-h
+           MOVE DATE-RESUMEN       TO Data-Exclusao-h
+           MOVE HORA-RESUMEN       TO Hora-Exclusao-h
+           WRITE REG-VENHIST
+           CLOSE VENHIST.
+
+       GRAVAR-AUDITORIA.
+      ********** GRAVA TRANSACAO NO LOG DE AUDITORIA COMPARTILHADO ***
+      *    ARQUIVO COMUM A PGM00001 E PGM00002 (INCLUSAO/ALTERACAO/   *
+      *    EXCLUSAO), CARREGADO PELO PARAGRAFO CHAMADOR EM            *
+      *    Entidade-Audit-W/Acao-Audit-W/Chave-Audit-W/               *
+      *    Valor-Antes-Audit-W/Valor-Depois-Audit-W                  *
+           OPEN EXTEND AUDITLOG
+           MOVE DATE-RESUMEN         TO Data-Acao-log
+           MOVE HORA-RESUMEN         TO Hora-Acao-log
+           MOVE OPERADOR-W           TO Operador-log
+           MOVE Entidade-Audit-W     TO Entidade-log
+           MOVE Acao-Audit-W         TO Acao-log
+           MOVE Chave-Audit-W        TO Chave-log
+           MOVE Valor-Antes-Audit-W  TO Valor-Antes-log
+           MOVE Valor-Depois-Audit-W TO Valor-Depois-log
+           MOVE ";"                  TO FIL-LOG1
+           MOVE ";"                  TO FIL-LOG2
+           MOVE ";"                  TO FIL-LOG3
+           MOVE ";"                  TO FIL-LOG4
+           MOVE ";"                  TO FIL-LOG5
+           MOVE ";"                  TO FIL-LOG6
+           MOVE ";"                  TO FIL-LOG7
+           WRITE REG-AUDITLOG
+           CLOSE AUDITLOG.
+
        IMPORTA.
            MOVE SPACES   TO MENSAGEM
-           PERFORM UNTIL SW-IMPORT = "S"
            PERFORM LIMPIAR-PANTALLA
-           MOVE "I"                    TO SW-TABLA
            display NOME-PROGRAMA
            display DATE-PROGRAMA
            display "IMPORTACAO DE VENDEDORES"
-           display MENSAGEM
-           display "INSIRA CPF: "
+           display " "
+           display "Le o arquivo venimpor.csv e carga os vendedores"
+           display "validos na base VENDEDOR. Registros com dados"
+           display "invalidos sao gravados em venrejei.csv junto"
+           display "com o motivo da rejeicao."
+           display " "
+           display "OPCAO 1 Importar   OPCAO 2 SAIR"
            display " "with no advancing
-           accept CPF-W
-           MOVE SPACES   TO MENSAGEM
-           PERFORM VALIDA-CPF-MOD
+           accept OPC-W
+           IF OPC-W = 1
+              PERFORM PROCESSA-IMPORTACAO
+           END-IF
+           MOVE "S"          TO SW-IMPORT.
+
+       PROCESSA-IMPORTACAO.
+           MOVE ZEROES   TO CONT-IMPORT-OK CONT-IMPORT-REJ
+           OPEN INPUT VENIMPOR
+           IF FILE-STATUS NOT = 00
+              PERFORM LIMPIAR-PANTALLA
+              display NOME-PROGRAMA
+              display "NAO FOI POSSIVEL ABRIR venimpor.csv PARA LEITURA"
+              display "Tecle ENTER para continuar"
+              accept OPC-W
+           ELSE
+              OPEN OUTPUT VENREJEI
+              SET NO-FIM-IMPORT    TO TRUE
+              PERFORM LEER-VENIMPOR
+              PERFORM UNTIL FIM-IMPORT
+                 PERFORM PROCESSA-LINHA-IMPORT
+                 PERFORM LEER-VENIMPOR
+              END-PERFORM
+              CLOSE VENIMPOR
+              CLOSE VENREJEI
+              PERFORM LIMPIAR-PANTALLA
+              display NOME-PROGRAMA
+              display "IMPORTACAO CONCLUIDA"
+              display " "
+              display "Registros importados : " CONT-IMPORT-OK
+              display "Registros rejeitados : " CONT-IMPORT-REJ
+              IF CONT-IMPORT-REJ > 0
+                 display "Ver detalhe em venrejei.csv"
+              END-IF
+              display " "
+              display "Tecle ENTER para continuar"
+              accept OPC-W
+           END-IF.
+
+       LEER-VENIMPOR.
+           READ VENIMPOR
+              AT END SET FIM-IMPORT TO TRUE
+           END-READ.
+
+       PROCESSA-LINHA-IMPORT.
+           INITIALIZE REG-WORK
+           MOVE CPF-i             TO CPF-W
+           MOVE Nome-Vendedor-i   TO Nome-W
+           MOVE Latitude-i        TO Latitude-W
+           MOVE Longitude-i       TO Longitude-W
+           MOVE Zona-i            TO Zona-W
+           PERFORM VALIDA-CPF
            IF VALID-CPF = "S"
-           MOVE "I"                      TO SW-TABLA
-           PERFORM MOSTRAR-REGISTRO
+              PERFORM VALIDA-Nome
+              IF VALID-Nome = "S"
+                 PERFORM VALIDA-Latitud
+                 IF VALID-Latitude = "S"
+                    PERFORM VALIDA-Longitud
+                    IF VALID-Longitude = "S"
+                       PERFORM VALIDA-Zona
+                       PERFORM GRAVAR-LINHA-IMPORT
+                    ELSE
+                       PERFORM REJEITAR-LINHA-IMPORT
+                    END-IF
+                 ELSE
+                    PERFORM REJEITAR-LINHA-IMPORT
+                 END-IF
+              ELSE
+                 PERFORM REJEITAR-LINHA-IMPORT
+              END-IF
+           ELSE
+              PERFORM REJEITAR-LINHA-IMPORT
+           END-IF
+           MOVE "N"          TO VALID-CPF
+           MOVE "N"          TO VALID-Nome
+           MOVE "N"          TO VALID-Latitude
+           MOVE "N"          TO VALID-Longitude
+           MOVE "N"          TO VALID-Zona.
+
+       GRAVAR-LINHA-IMPORT.
+           MOVE 001             TO CRLTAB
+           READ TABLA KEY CRLTAB
+           COMPUTE Codigo-W = Codigo-Tabvend + 1
+           MOVE REG-WORK        TO REG-VENDEDOR
+           WRITE REG-VENDEDOR
+           MOVE Codigo-W        TO Codigo-Tabvend
+           REWRITE REG-TABLA
+           ADD 1                TO CONT-IMPORT-OK.
+
+       REJEITAR-LINHA-IMPORT.
+           ADD 1                   TO CONT-IMPORT-REJ
+           MOVE CPF-i              TO CPF-REJ
+           MOVE Nome-Vendedor-i    TO Nome-REJ
+           MOVE MENSAGEM           TO Motivo-REJ
+           WRITE REG-VENREJEI
+           MOVE SPACES             TO MENSAGEM.
+
+       EXPORTA.
+           MOVE SPACES   TO MENSAGEM
+           PERFORM LIMPIAR-PANTALLA
+           display NOME-PROGRAMA
+           display DATE-PROGRAMA
+           display "EXPORTACAO DE VENDEDORES"
+           display " "
+           display "Grava todos os vendedores cadastrados no arquivo"
+           display "venimpor.csv, substituindo o seu conteudo atual."
+           display " "
+           display "OPCAO 1 Exportar   OPCAO 2 SAIR"
+           display " "with no advancing
+           accept OPC-W
            IF OPC-W = 1
-                  OPEN OUTPUT VENIMPOR
-                  MOVE ";"               TO FIL-1
-                  MOVE ";"               TO FIL-2
-                  MOVE ";"               TO FIL-3
-                  MOVE ";"               TO FIL-4
-                  MOVE Codigo-Vendedor   TO Codigo-Vendedor-i
-                  MOVE CPF               TO CPF-i
-                  MOVE Nome-Vendedor     TO Nome-Vendedor-i
-                  MOVE Latitude-c        TO Latitude-i
-                  MOVE Longitude-c       TO Longitude-i
-                  WRITE REG-VENIMPOR
-                  CLOSE VENIMPOR
-                  MOVE "S"               TO SW-IMPORT
-                  INITIALIZE REG-WORK
-               ELSE
-                  INITIALIZE REG-WORK
-                  MOVE "S"               TO SW-IMPORT
-                  MOVE "N"               TO VALID-CPF
-                  MOVE "N"               TO VALID-Nome
-                  MOVE "N"               TO VALID-Latitude
-                  MOVE "N"               TO VALID-Longitude
+              PERFORM PROCESSA-EXPORTACAO
            END-IF
+           MOVE "S"          TO SW-EXPORT.
+
+       PROCESSA-EXPORTACAO.
+           MOVE ZEROES       TO CONT-EXPORT-OK
+           OPEN OUTPUT VENIMPOR
+           SET NO-FIM-EXPORT TO TRUE
+           MOVE ZEROES       TO CPF
+           START VENDEDOR KEY IS NOT LESS THAN CPF
+              INVALID KEY SET FIM-EXPORT TO TRUE
+           END-START
+           IF NOT FIM-EXPORT
+              PERFORM LEER-VENDEDOR-SEQ
+              PERFORM UNTIL FIM-EXPORT
+                 PERFORM GRAVAR-LINHA-EXPORT
+                 PERFORM LEER-VENDEDOR-SEQ
+              END-PERFORM
            END-IF
-           END-PERFORM.
+           CLOSE VENIMPOR
+           PERFORM LIMPIAR-PANTALLA
+           display NOME-PROGRAMA
+           display "EXPORTACAO CONCLUIDA"
+           display " "
+           display "Registros exportados : " CONT-EXPORT-OK
+           display " "
+           display "Tecle ENTER para continuar"
+           accept OPC-W.
+
+       LEER-VENDEDOR-SEQ.
+           READ VENDEDOR NEXT RECORD
+              AT END SET FIM-EXPORT TO TRUE
+           END-READ.
+
+       GRAVAR-LINHA-EXPORT.
+           MOVE Codigo-Vendedor  TO Codigo-Vendedor-i
+           MOVE ";"              TO FIL-1
+           MOVE ";"              TO FIL-2
+           MOVE ";"              TO FIL-3
+           MOVE ";"              TO FIL-4
+           MOVE ";"              TO FIL-5
+           MOVE CPF              TO CPF-i
+           MOVE Nome-Vendedor    TO Nome-Vendedor-i
+           MOVE Latitude-c       TO Latitude-i
+           MOVE Longitude-c      TO Longitude-i
+           MOVE Zona-Vendedor    TO Zona-i
+           WRITE REG-VENIMPOR
+           ADD 1                 TO CONT-EXPORT-OK.
+
+       CONSULTA.
+           MOVE SPACES   TO MENSAGEM
+           display "                                          "
+           PERFORM SELECIONA-VENDEDOR
+           IF VALID-CPF = "S"
+              MOVE Codigo-Vendedor    TO Codigo-W
+              MOVE Nome-Vendedor      TO Nome-W
+              MOVE Latitude-c         TO Latitude-W
+              MOVE Longitude-c        TO Longitude-W
+              MOVE Zona-Vendedor      TO Zona-W
+              PERFORM LIMPIAR-PANTALLA
+              display NOME-PROGRAMA
+              display DATE-PROGRAMA
+              display "CONSULTA DE VENDEDORES"
+              display " "
+              display "Código Vendedor: " Codigo-W
+              display "CPF           : " CPF-W
+              display "Nome Vendedor  : " Nome-W
+              MOVE ZEROES       TO WRK-SAL
+              MOVE Latitude-W   TO WRK-SAL
+              display "Latitude       : " WRK-SAL
+              MOVE ZEROES       TO WRK-SAL
+              MOVE Longitude-W  TO WRK-SAL
+              display "Longitude     : " WRK-SAL
+              display "Zona           : " Zona-W
+              display " "
+              display "Tecle ENTER para continuar"
+              accept OPC-W
+           ELSE
+              PERFORM LIMPIAR-PANTALLA
+              display NOME-PROGRAMA
+              display MENSAGEM
+              display "Tecle ENTER para continuar"
+              accept OPC-W
+           END-IF
+           INITIALIZE REG-WORK
+           MOVE "N"          TO VALID-CPF.
+
+       SELECIONA-VENDEDOR.
+           display "Buscar por 1=CPF  2=Código Vendedor: "
+           display " "with no advancing
+           accept OPC-BUSCA
+           MOVE SPACES                 TO MENSAGEM
+           IF OPC-BUSCA = 2
+              display "INSIRA CODIGO VENDEDOR: "
+              display " "with no advancing
+              accept Codigo-W
+              PERFORM VALIDA-CODIGO-VENDEDOR
+           ELSE
+              display "INSIRA CPF: "
+              display " "with no advancing
+              accept CPF-W
+              PERFORM VALIDA-CPF-MOD
+           END-IF.
+
+       VALIDA-CODIGO-VENDEDOR.
+           MOVE Codigo-W                TO Codigo-Vendedor
+           READ VENDEDOR KEY Codigo-Vendedor
+           IF FILE-STATUS <> 00
+           MOVE FUNCTION CONCATENATE("Código " Codigo-W " NO EXISTE")
+                      TO MENSAGEM
+           MOVE "N"                   TO VALID-CPF
+           ELSE
+           MOVE CPF                   TO CPF-W
+           MOVE "M"                   TO SW-TABLA
+           MOVE "S"                   TO VALID-CPF
+           END-IF.
 
        LIMPIAR-PANTALLA.
            CALL "SYSTEM" USING "cls".
@@ -456,6 +914,12 @@
                       TO MENSAGEM
            MOVE "N"                   TO VALID-CPF
            ELSE
+           PERFORM VERIFICA-DIGITO-CPF
+           IF DIGITO-CPF-ERRO
+           MOVE FUNCTION CONCATENATE("CPF-W " CPF-W
+                      " DIGITO VERIFICADOR INVALIDO") TO MENSAGEM
+           MOVE "N"                   TO VALID-CPF
+           ELSE
            MOVE CPF-W                TO CPF
            READ VENDEDOR KEY CPF
            IF FILE-STATUS = 00
@@ -465,6 +929,7 @@
            ELSE
            MOVE "S"                   TO VALID-CPF
            END-IF
+           END-IF
            END-IF.
 
        VALIDA-CPF-MOD.
@@ -473,6 +938,12 @@
                       TO MENSAGEM
            MOVE "N"                   TO VALID-CPF
            ELSE
+           PERFORM VERIFICA-DIGITO-CPF
+           IF DIGITO-CPF-ERRO
+           MOVE FUNCTION CONCATENATE("CPF-W " CPF-W
+                      " DIGITO VERIFICADOR INVALIDO") TO MENSAGEM
+           MOVE "N"                   TO VALID-CPF
+           ELSE
            MOVE CPF-W                TO CPF
            READ VENDEDOR KEY CPF
            IF FILE-STATUS <> 00
@@ -483,6 +954,41 @@
            MOVE "M"                   TO SW-TABLA
            MOVE "S"                   TO VALID-CPF
            END-IF
+           END-IF
+           END-IF.
+
+       VERIFICA-DIGITO-CPF.
+           MOVE "N"             TO SW-DIGITO-CPF
+           MOVE ZEROES          TO SOMA-CPF
+           PERFORM VARYING IND-CPF FROM 1 BY 1 UNTIL IND-CPF > 9
+              COMPUTE PESO-CPF = 11 - IND-CPF
+              COMPUTE SOMA-CPF = SOMA-CPF +
+                 (CPF-W-DIG(IND-CPF) * PESO-CPF)
+           END-PERFORM
+           COMPUTE RESTO-CPF = FUNCTION MOD(SOMA-CPF, 11)
+           IF RESTO-CPF < 2
+              MOVE 0            TO DIGITO-1-CPF
+           ELSE
+              COMPUTE DIGITO-1-CPF = 11 - RESTO-CPF
+           END-IF
+
+           MOVE ZEROES          TO SOMA-CPF
+           PERFORM VARYING IND-CPF FROM 1 BY 1 UNTIL IND-CPF > 9
+              COMPUTE PESO-CPF = 12 - IND-CPF
+              COMPUTE SOMA-CPF = SOMA-CPF +
+                 (CPF-W-DIG(IND-CPF) * PESO-CPF)
+           END-PERFORM
+           COMPUTE SOMA-CPF = SOMA-CPF + (DIGITO-1-CPF * 2)
+           COMPUTE RESTO-CPF = FUNCTION MOD(SOMA-CPF, 11)
+           IF RESTO-CPF < 2
+              MOVE 0            TO DIGITO-2-CPF
+           ELSE
+              COMPUTE DIGITO-2-CPF = 11 - RESTO-CPF
+           END-IF
+
+           IF CPF-W-DIG(10) = DIGITO-1-CPF AND
+              CPF-W-DIG(11) = DIGITO-2-CPF
+              MOVE "S"          TO SW-DIGITO-CPF
            END-IF.
 
        VALIDA-Nome.
@@ -495,7 +1001,8 @@
            END-IF.
 
        VALIDA-Latitud.
-           IF Latitude-W <= 0 OR Latitude-W IS NOT NUMERIC
+           IF Latitude-W IS NOT NUMERIC OR
+              Latitude-W < -90 OR Latitude-W > 90
            MOVE ZEROES      TO WRK-SAL
            MOVE Latitude-W TO WRK-SAL
            MOVE FUNCTION CONCATENATE("Latitud " WRK-SAL
@@ -506,7 +1013,8 @@
            END-IF.
 
        VALIDA-Longitud.
-           IF Longitude-W <= 0 OR Longitude-W IS NOT NUMERIC
+           IF Longitude-W IS NOT NUMERIC OR
+              Longitude-W < -180 OR Longitude-W > 180
            MOVE ZEROES      TO WRK-SAL
            MOVE Longitude-W TO WRK-SAL
            MOVE FUNCTION CONCATENATE("Longitud " WRK-SAL
@@ -516,17 +1024,32 @@
            MOVE "S"                   TO VALID-Longitude
            END-IF.
 
+       VALIDA-Zona.
+      ********** ZONA E OPCIONAL; EM BRANCO = VENDEDOR SEM TERRITORIO **
+      *    DEFINIDO, O QUAL FICA DE FORA DA BUSCA ZONA-PREFERENCIAL   *
+      *    DE PROGRAMA1                                               *
+           MOVE "S"                   TO VALID-Zona.
+
        MOSTRAR-REGISTRO.
            MOVE SPACES TO MENSAGEM2
            EVALUATE (SW-TABLA)
                WHEN = "A"
                 MOVE "OPCAO 1 GRAVAR    OPCAO  2 SAIR" TO MENSAGEM2
+                MOVE REG-WORK   TO REG-VENDEDOR
+                IF SW-CODIGO-RESERVADO = "N"
+      ********** RESERVA O PROXIMO CODIGO JUNTO COM A GRAVACAO DA    *
+      *    TABLA, SEM PAUSA PARA CONFIRMACAO DO OPERADOR NO MEIO,    *
+      *    PARA EVITAR QUE DOIS OPERADORES CONCORRENTES OBTENHAM O   *
+      *    MESMO PROXIMO CODIGO                                      *
                 MOVE 001        TO CRLTAB
                 READ TABLA KEY CRLTAB
                 IF FILE-STATUS = 00
                 MOVE ZEROES     TO Codigo-W
                 COMPUTE Codigo-W = Codigo-Tabvend + 1
-                MOVE REG-WORK   TO REG-VENDEDOR
+                MOVE Codigo-W   TO Codigo-Tabvend
+                REWRITE REG-TABLA
+                MOVE "S"        TO SW-CODIGO-RESERVADO
+                END-IF
                 END-IF
                WHEN = "E"
                 MOVE "OPCAO 1 Exclusão  OPCAO  2 SAIR" TO MENSAGEM2
@@ -554,6 +1077,7 @@
            MOVE ZEROES       TO WRK-SAL
            MOVE Longitude-W  TO WRK-SAL
            display "Longitude     : " WRK-SAL
+           display "Zona           : " Zona-W
            display " "
            display MENSAGEM2
            display MENSAGEM
@@ -580,6 +1104,7 @@
            MOVE Nome-Vendedor      TO Nome-W
            MOVE Latitude-c         TO Latitude-W
            MOVE Longitude-c        TO Longitude-W
+           MOVE Zona-Vendedor      TO Zona-W
            display "Código Vendedor: " Codigo-W
            display "CPF           : " CPF-W
            display "Nome Vendedor  : " Nome-W
@@ -589,6 +1114,7 @@
            MOVE ZEROES       TO WRK-SAL
            MOVE Longitude-W  TO WRK-SAL
            display "Longitude     : " WRK-SAL
+           display "Zona           : " Zona-W
            display " ".
 
        FIN.
