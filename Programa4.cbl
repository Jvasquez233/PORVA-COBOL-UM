@@ -23,6 +23,10 @@
       -    "iles\informe4.txt"
            ORGANISATION IS LINE SEQUENTIAL.
 
+           SELECT INFORME4CSV ASSIGN "C:\Users\Jose Angel\Documents\co
+      -    "bol\files\informe4.csv"
+           ORGANISATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -34,10 +38,31 @@
            05 Razão-Social                 PIC X(040).
            05 Latitude-c                   PIC s9(003)v9(008).
            05 Longitude-c                  PIC s9(003)v9(008).
+           05 Codigo-Vendedor-Fixo         PIC 9(003).
+           05 Zona-Cliente                 PIC X(003).
+           05 Classificacao-Cliente        PIC X(001).
 
        FD  INFORME4.
       *
-       01  REG-INFORME4                    PIC X(100).
+       01  REG-INFORME4                    PIC X(104).
+
+       FD  INFORME4CSV.
+      *
+       01  REG-INFORME4CSV.
+           05 Codigo-Cliente-csv           PIC ZZZZZZ9.
+           05 FIL-CSV-1                    PIC X           VALUE ";".
+           05 CNPJ-csv                     PIC X(014)      VALUE SPACES
+           .
+           05 FIL-CSV-2                    PIC X           VALUE ";".
+           05 Razão-Social-csv             PIC X(040)      VALUE SPACES
+           .
+           05 FIL-CSV-3                    PIC X           VALUE ";".
+           05 Latitude-csv                 PIC ZZ9,99999999-.
+           05 FIL-CSV-4                    PIC X           VALUE ";".
+           05 Longitude-csv                PIC ZZ9,99999999-.
+           05 FIL-CSV-5                    PIC X           VALUE ";".
+           05 Classificacao-csv            PIC X(001)      VALUE SPACES
+           .
 
        WORKING-STORAGE SECTION.
 
@@ -55,6 +80,9 @@
               10 FILE-STATUS               PIC 99      VALUE ZEROES.
               10 LINE-DET                  PIC 99      VALUE ZEROES.
               10 CODE-CLI2                 PIC 9(7)    VALUE ZEROES.
+              10 PAGINA-ATUAL              PIC 9(003)  VALUE ZEROES.
+              10 CONT-CLIENTES             PIC 9(007)  VALUE ZEROES.
+              10 CNPJ-DIGITOS              PIC X(014)  VALUE SPACES.
               10 DATE-AUXILIAR.
                  15 AA-AUX                 PIC X(002)  VALUE SPACES.
                  15 MM-AUX                 PIC X(002)  VALUE SPACES.
@@ -64,6 +92,16 @@
                  15 MIN-AUX                PIC X(002)  VALUE SPACES.
                  15 SEG-AUX                PIC X(002)  VALUE SPACES.
                  15 MILI-AUX               PIC X(002)  VALUE SPACES.
+              10 CARIMBO-HIST-INF          PIC X(015)  VALUE SPACES.
+              10 COMANDO-HIST-INF          PIC X(200)  VALUE SPACES.
+              10 Classificacao-Filtro-W    PIC X(001)  VALUE SPACES.
+              10 CNPJ-Desde-W              PIC 9(014)  VALUE ZEROES.
+              10 CNPJ-Hasta-W              PIC 9(014)  VALUE ZEROES.
+              10 Razão-Parcial-W           PIC X(040)  VALUE SPACES.
+              10 SW-RAZAO-OK               PIC X       VALUE "S".
+              10 SW-CLIENTE-OK             PIC X       VALUE "S".
+              10 IND-RAZAO                 PIC 9(002)  VALUE ZEROES.
+              10 TAM-PARCIAL               PIC 9(002)  VALUE ZEROES.
 
            05 REGISTRO-INFORME4.
               10 NOME-PROGRAMA.
@@ -71,6 +109,11 @@
                  15 PROGRAMA               PIC X(009) VALUE SPACES.
                  15 FILLER                 PIC X(076) VALUE SPACES.
 
+              10 PAGINA-PROGRAMA.
+                 15 FILLER                 PIC X(015) VALUE "PAGINA: ".
+                 15 PAGINA-REL              PIC ZZ9.
+                 15 FILLER                 PIC X(082) VALUE SPACES.
+
               10 DATE-PROGRAMA.
                  15 FILLER                 PIC X(015)  VALUE "DATE: ".
                  15 DATE-RESUMEN.
@@ -95,7 +138,7 @@
               10 DETALLE-CLI.
                  15 CODE-CLI               PIC Z.ZZZ.ZZ9.
                  15 FILLER                 PIC X(002)  VALUE SPACES.
-                 15 CNPJ-CLI               PIC X(014)  VALUE SPACES.
+                 15 CNPJ-CLI               PIC X(018)  VALUE SPACES.
                  15 FILLER                 PIC X(002)  VALUE SPACES.
                  15 NAME-CLI               PIC X(040)  VALUE SPACES.
                  15 FILLER                 PIC X(002)  VALUE SPACES.
@@ -114,6 +157,12 @@
                     20 SEGUNDOS            PIC X(002)  VALUE SPACES.
                  15 FILLER                 PIC X(077)  VALUE SPACES.
 
+              10 TOTAL-PROGRAMA.
+                 15 FILLER                 PIC X(020) VALUE
+                    "TOTAL DE CLIENTES: ".
+                 15 TOTAL-CLI              PIC ZZZZZZ9.
+                 15 FILLER                 PIC X(073) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
            PERFORM INICIO
@@ -122,9 +171,6 @@
            STOP RUN.
 
        INICIO.
-           OPEN INPUT  CLIOUT
-                OUTPUT INFORME4
-
            MOVE"N"          TO FIN-FICHERO
            MOVE LT-PROGRAMA TO PROGRAMA
 
@@ -139,6 +185,34 @@
            MOVE MIN-AUX     TO MINUTOS
            MOVE SEG-AUX     TO SEGUNDOS
 
+           STRING "20" AA-AUX MM-AUX DD-AUX "_"
+                  HH-AUX MIN-AUX SEG-AUX
+                  DELIMITED BY SIZE INTO CARIMBO-HIST-INF
+
+           display "FILTRAR POR CLASSIFICACAO (V=VIP S=Padrao P=Pro
+      -    "specto, EM BRANCO=TODOS): "
+           display " "with no advancing
+           accept Classificacao-Filtro-W
+
+           display "FILTRAR POR CNPJ - DE (EM BRANCO=SEM LIMITE): "
+           display " "with no advancing
+           accept CNPJ-Desde-W
+
+           display "FILTRAR POR CNPJ - ATE (EM BRANCO=SEM LIMITE): "
+           display " "with no advancing
+           accept CNPJ-Hasta-W
+
+           display "FILTRAR POR Razão Social (PARCIAL, EM BRANCO=TODO
+      -    "S): "
+           display " "with no advancing
+           accept Razão-Parcial-W
+
+           PERFORM BACKUP-INFORME4
+
+           OPEN INPUT  CLIOUT
+                OUTPUT INFORME4
+                OUTPUT INFORME4CSV
+
            PERFORM IMPRIMIR-CAB.
 
        PROCESO.
@@ -155,15 +229,88 @@
 
        LEER-CLIOUT.
 
+           PERFORM LER-PROX-CLIOUT
+           PERFORM UNTIL FIN-FICHERO = "S" OR SW-CLIENTE-OK = "S"
+              PERFORM LER-PROX-CLIOUT
+           END-PERFORM.
+
+       LER-PROX-CLIOUT.
+
            READ CLIOUT
                 AT END
                 MOVE "S"      TO   FIN-FICHERO
-           END-READ.
+           END-READ
+
+           MOVE "S"             TO SW-CLIENTE-OK
+           IF FIN-FICHERO = "N"
+              PERFORM VERIFICA-RAZAO-PARCIAL
+              IF (Classificacao-Filtro-W NOT = SPACES AND
+                      Classificacao-Cliente NOT =
+                      Classificacao-Filtro-W)
+                 OR (CNPJ-Desde-W > ZEROES AND CNPJ < CNPJ-Desde-W)
+                 OR (CNPJ-Hasta-W > ZEROES AND CNPJ > CNPJ-Hasta-W)
+                 OR SW-RAZAO-OK = "N"
+                 MOVE "N"      TO SW-CLIENTE-OK
+              END-IF
+           END-IF.
+
+       VERIFICA-RAZAO-PARCIAL.
+      ********** VERIFICA SE Razão-Social CONTEM O TEXTO PARCIAL  *****
+      *    INFORMADO PELO OPERADOR (EM BRANCO = ACEITA TODOS)          *
+           MOVE "S"             TO SW-RAZAO-OK
+           IF Razão-Parcial-W NOT = SPACES
+              MOVE "N"          TO SW-RAZAO-OK
+              MOVE ZEROES       TO TAM-PARCIAL
+              PERFORM VARYING IND-RAZAO FROM 40 BY -1
+                 UNTIL IND-RAZAO = 0
+                 IF Razão-Parcial-W(IND-RAZAO:1) NOT = SPACE
+                    AND TAM-PARCIAL = ZEROES
+                    MOVE IND-RAZAO TO TAM-PARCIAL
+                 END-IF
+              END-PERFORM
+              PERFORM VARYING IND-RAZAO FROM 1 BY 1
+                 UNTIL IND-RAZAO > (41 - TAM-PARCIAL)
+                    OR SW-RAZAO-OK = "S"
+                 IF Razão-Social(IND-RAZAO:TAM-PARCIAL) =
+                    Razão-Parcial-W(1:TAM-PARCIAL)
+                    MOVE "S"    TO SW-RAZAO-OK
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       BACKUP-INFORME4.
+      ********** GUARDA UMA COPIA DATADA DO RELATORIO ANTERIOR *******
+      *    ANTES DE SOBRESCREVER INFORME4.TXT/CSV DA EXECUCAO ANTES   *
+           STRING "copy /Y ""C:\Users\Jose Angel\Documents\cobol\fi"
+                  "les\informe4.txt"" ""C:\Users\Jose Angel\Docume"
+                  "nts\cobol\files\history\informe4_" CARIMBO-HIST-INF
+                  ".txt""" DELIMITED BY SIZE INTO COMANDO-HIST-INF
+           CALL "SYSTEM" USING COMANDO-HIST-INF
+
+           STRING "copy /Y ""C:\Users\Jose Angel\Documents\cobol\fi"
+                  "les\informe4.csv"" ""C:\Users\Jose Angel\Docume"
+                  "nts\cobol\files\history\informe4_" CARIMBO-HIST-INF
+                  ".csv""" DELIMITED BY SIZE INTO COMANDO-HIST-INF
+           CALL "SYSTEM" USING COMANDO-HIST-INF.
+
+       MASCARAR-CNPJ.
+      ********** MONTA O CNPJ NO FORMATO 00.000.000/0000-00 *********
+           MOVE CNPJ TO CNPJ-DIGITOS
+           STRING CNPJ-DIGITOS(1:2)  "."
+                  CNPJ-DIGITOS(3:3)  "."
+                  CNPJ-DIGITOS(6:3)  "/"
+                  CNPJ-DIGITOS(9:4)  "-"
+                  CNPJ-DIGITOS(13:2)
+                  DELIMITED BY SIZE INTO CNPJ-CLI.
 
        IMPRIMIR-CAB.
            MOVE  ZEROES       TO   LINE-DET
+           ADD   1            TO   PAGINA-ATUAL
+           MOVE  PAGINA-ATUAL TO   PAGINA-REL
            WRITE REG-INFORME4 FROM NOME-PROGRAMA
            AFTER ADVANCING 1 LINES
+           WRITE REG-INFORME4 FROM PAGINA-PROGRAMA
+           AFTER ADVANCING 1 LINES
            WRITE REG-INFORME4 FROM DATE-PROGRAMA
            AFTER ADVANCING 1 LINES
            WRITE REG-INFORME4 FROM HORA-PROGRAMA
@@ -176,17 +323,31 @@
        IMPRIMIR-DET.
            INITIALIZE DETALLE-CLI
            ADD  1              TO LINE-DET
+           ADD  1              TO CONT-CLIENTES
            MOVE Codigo-Cliente TO CODE-CLI
-           MOVE CNPJ           TO CNPJ-CLI
+           PERFORM MASCARAR-CNPJ
            MOVE Razão-Social   TO NAME-CLI
            MOVE Latitude-c     TO LATI-CLI
            MOVE Longitude-c    TO LONGI-CLI
            WRITE REG-INFORME4 FROM DETALLE-CLI
-           AFTER ADVANCING 1 LINES.
+           AFTER ADVANCING 1 LINES
+
+           MOVE Codigo-Cliente TO Codigo-Cliente-csv
+           MOVE CNPJ           TO CNPJ-csv
+           MOVE Razão-Social   TO Razão-Social-csv
+           MOVE Latitude-c     TO Latitude-csv
+           MOVE Longitude-c    TO Longitude-csv
+           MOVE Classificacao-Cliente TO Classificacao-csv
+           WRITE REG-INFORME4CSV.
 
        FIN.
+           MOVE CONT-CLIENTES  TO TOTAL-CLI
+           WRITE REG-INFORME4 FROM TOTAL-PROGRAMA
+           AFTER ADVANCING 1 LINES
+
            CLOSE CLIOUT
                  INFORME4
+                 INFORME4CSV
            STOP RUN.
 
        END PROGRAM PROGRAMA4.
