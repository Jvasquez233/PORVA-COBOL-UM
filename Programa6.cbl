@@ -0,0 +1,252 @@
+      ******************************************************************
+      * Author:  JOSE ANGEL VASQUEZ LOPEZ
+      * Date:    16-04-2019
+      * Purpose: IMPRIMIR CLIENTES ASCENDENTES POR RAZAO SOCIAL
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA6.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CLIRAZ   ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\clierazs.txt"
+           ORGANISATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT INFORME6 ASSIGN "C:\Users\Jose Angel\Documents\cobol\f
+      -    "iles\informe6.txt"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+           SELECT INFORME6CSV ASSIGN "C:\Users\Jose Angel\Documents\co
+      -    "bol\files\informe6.csv"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIRAZ.
+
+       01  REG-CLIRAZ.
+           05 Codigo-Cliente               PIC 9(007).
+           05 CNPJ                         PIC 9(014).
+           05 Razão-Social                 PIC X(040).
+           05 Latitude-c                    PIC s9(003)v9(008).
+           05 Longitude-c                   PIC s9(003)v9(008).
+
+       FD  INFORME6.
+      *
+       01  REG-INFORME6                    PIC X(104).
+
+       FD  INFORME6CSV.
+      *
+       01  REG-INFORME6CSV.
+           05 Codigo-Cliente-csv           PIC ZZZZZZ9.
+           05 FIL-CSV-1                    PIC X           VALUE ";".
+           05 CNPJ-csv                     PIC X(014)      VALUE SPACES
+           .
+           05 FIL-CSV-2                    PIC X           VALUE ";".
+           05 Razão-Social-csv             PIC X(040)      VALUE SPACES
+           .
+           05 FIL-CSV-3                    PIC X           VALUE ";".
+           05 Latitude-csv                 PIC ZZ9,99999999-.
+           05 FIL-CSV-4                    PIC X           VALUE ";".
+           05 Longitude-csv                PIC ZZ9,99999999-.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREA-DE-TRABALHO.
+           05 FIN-FICHERO                  PIC X        VALUE "N".
+           05 SWITCHES-FLAGS               PIC X.
+              88 FIN-CLIENTES                           VALUE "F".
+              88 NO-FIN-CLIENTES                        VALUE "N".
+
+           05 CONSTANT-LITERALES.
+              10 LT-PROGRAMA               PIC X(009)  VALUE "PROGRAMA6"
+              .
+           05 CONSTANTS-NUMERICS.
+
+              10 FILE-STATUS               PIC 99      VALUE ZEROES.
+              10 LINE-DET                  PIC 99      VALUE ZEROES.
+              10 CODE-CLI2                 PIC 9(7)    VALUE ZEROES.
+              10 PAGINA-ATUAL              PIC 9(003)  VALUE ZEROES.
+              10 CONT-CLIENTES             PIC 9(007)  VALUE ZEROES.
+              10 CNPJ-DIGITOS              PIC X(014)  VALUE SPACES.
+              10 DATE-AUXILIAR.
+                 15 AA-AUX                 PIC X(002)  VALUE SPACES.
+                 15 MM-AUX                 PIC X(002)  VALUE SPACES.
+                 15 DD-AUX                 PIC X(002)  VALUE SPACES.
+              10 HORA-AUXILIAR.
+                 15 HH-AUX                 PIC X(002)  VALUE SPACES.
+                 15 MIN-AUX                PIC X(002)  VALUE SPACES.
+                 15 SEG-AUX                PIC X(002)  VALUE SPACES.
+                 15 MILI-AUX               PIC X(002)  VALUE SPACES.
+
+           05 REGISTRO-INFORME6.
+              10 NOME-PROGRAMA.
+                 15 FILLER                 PIC X(015) VALUE "PROGRAMA:".
+                 15 PROGRAMA               PIC X(009) VALUE SPACES.
+                 15 FILLER                 PIC X(076) VALUE SPACES.
+
+              10 PAGINA-PROGRAMA.
+                 15 FILLER                 PIC X(015) VALUE "PAGINA: ".
+                 15 PAGINA-REL              PIC ZZ9.
+                 15 FILLER                 PIC X(082) VALUE SPACES.
+
+              10 DATE-PROGRAMA.
+                 15 FILLER                 PIC X(015)  VALUE "DATE: ".
+                 15 DATE-RESUMEN.
+                    20 DIA                 PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE "-".
+                    20 MES                 PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE "-".
+                    20 SIGLO               PIC X(002)  VALUE SPACES.
+                    20 ANNO                PIC X(002)  VALUE SPACES.
+                 15 FILLER                 PIC X(005)  VALUE SPACES.
+                 15 FILLER                 PIC X(070)  VALUE "RELATORIO
+      -    " DE CLIENTES ASCENDENTES POR RAZAO SOCIAL".
+
+              10 LINEA-ENCAB-CLI.
+                 15 CODE-CAB               PIC X(96)  VALUE
+           "Cod Cliente       CNPJ             R a z a o   S o c i a l
+      -    "           Latitude       Longitude ".
+                 15 FILLER                 PIC X(004)  VALUE SPACES.
+              10 LINEA-BLNKS.
+                 15 FILLER                 PIC X(100)  VALUE SPACES.
+
+              10 DETALLE-CLI.
+                 15 CODE-CLI               PIC Z.ZZZ.ZZ9.
+                 15 FILLER                 PIC X(002)  VALUE SPACES.
+                 15 CNPJ-CLI               PIC X(018)  VALUE SPACES.
+                 15 FILLER                 PIC X(002)  VALUE SPACES.
+                 15 NAME-CLI               PIC X(040)  VALUE SPACES.
+                 15 FILLER                 PIC X(002)  VALUE SPACES.
+                 15 LATI-CLI               PIC ZZ9,99999999-.
+                 15 FILLER                 PIC X(002)  VALUE SPACES.
+                 15 LONGI-CLI              PIC ZZ9,99999999-.
+
+              10 HORA-PROGRAMA.
+                 15 FILLER                 PIC X(015)  VALUE "HORA INICI
+      -    "O:".
+                 15 HORA-RESUMEN.
+                    20 HORA                PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE ":".
+                    20 MINUTOS             PIC X(002)  VALUE SPACES.
+                    20 FILLER              PIC X(001)  VALUE ":".
+                    20 SEGUNDOS            PIC X(002)  VALUE SPACES.
+                 15 FILLER                 PIC X(077)  VALUE SPACES.
+
+              10 TOTAL-PROGRAMA.
+                 15 FILLER                 PIC X(020) VALUE
+                    "TOTAL DE CLIENTES: ".
+                 15 TOTAL-CLI              PIC ZZZZZZ9.
+                 15 FILLER                 PIC X(073) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM INICIO
+           PERFORM PROCESO UNTIL FIN-FICHERO = "S"
+           PERFORM FIN
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT  CLIRAZ
+                OUTPUT INFORME6
+                OUTPUT INFORME6CSV
+
+           MOVE"N"          TO FIN-FICHERO
+           MOVE LT-PROGRAMA TO PROGRAMA
+
+           ACCEPT DATE-AUXILIAR FROM DATE
+           MOVE "20"        TO SIGLO
+           MOVE DD-AUX      TO DIA
+           MOVE MM-AUX      TO MES
+           MOVE AA-AUX      TO ANNO
+
+           ACCEPT HORA-AUXILIAR FROM TIME
+           MOVE HH-AUX      TO HORA
+           MOVE MIN-AUX     TO MINUTOS
+           MOVE SEG-AUX     TO SEGUNDOS
+
+           PERFORM IMPRIMIR-CAB.
+
+       PROCESO.
+
+           IF LINE-DET = 60
+           PERFORM IMPRIMIR-CAB
+           END-IF
+
+           PERFORM LEER-CLIRAZ
+
+           IF FIN-FICHERO = "N"
+           PERFORM IMPRIMIR-DET
+           END-IF.
+
+       LEER-CLIRAZ.
+
+           READ CLIRAZ
+                AT END
+                MOVE "S"      TO   FIN-FICHERO
+           END-READ.
+
+       MASCARAR-CNPJ.
+      ********** MONTA O CNPJ NO FORMATO 00.000.000/0000-00 *********
+           MOVE CNPJ TO CNPJ-DIGITOS
+           STRING CNPJ-DIGITOS(1:2)  "."
+                  CNPJ-DIGITOS(3:3)  "."
+                  CNPJ-DIGITOS(6:3)  "/"
+                  CNPJ-DIGITOS(9:4)  "-"
+                  CNPJ-DIGITOS(13:2)
+                  DELIMITED BY SIZE INTO CNPJ-CLI.
+
+       IMPRIMIR-CAB.
+           MOVE  ZEROES       TO   LINE-DET
+           ADD   1            TO   PAGINA-ATUAL
+           MOVE  PAGINA-ATUAL TO   PAGINA-REL
+           WRITE REG-INFORME6 FROM NOME-PROGRAMA
+           AFTER ADVANCING 1 LINES
+           WRITE REG-INFORME6 FROM PAGINA-PROGRAMA
+           AFTER ADVANCING 1 LINES
+           WRITE REG-INFORME6 FROM DATE-PROGRAMA
+           AFTER ADVANCING 1 LINES
+           WRITE REG-INFORME6 FROM HORA-PROGRAMA
+           AFTER ADVANCING 1 LINES
+           WRITE REG-INFORME6 FROM LINEA-ENCAB-CLI
+           AFTER ADVANCING 1 LINES
+           WRITE REG-INFORME6 FROM LINEA-BLNKS
+           AFTER ADVANCING 1 LINES.
+
+       IMPRIMIR-DET.
+           INITIALIZE DETALLE-CLI
+           ADD  1              TO LINE-DET
+           ADD  1              TO CONT-CLIENTES
+           MOVE Codigo-Cliente TO CODE-CLI
+           PERFORM MASCARAR-CNPJ
+           MOVE Razão-Social   TO NAME-CLI
+           MOVE Latitude-c     TO LATI-CLI
+           MOVE Longitude-c    TO LONGI-CLI
+           WRITE REG-INFORME6 FROM DETALLE-CLI
+           AFTER ADVANCING 1 LINES
+
+           MOVE Codigo-Cliente TO Codigo-Cliente-csv
+           MOVE CNPJ           TO CNPJ-csv
+           MOVE Razão-Social   TO Razão-Social-csv
+           MOVE Latitude-c     TO Latitude-csv
+           MOVE Longitude-c    TO Longitude-csv
+           WRITE REG-INFORME6CSV.
+
+       FIN.
+           MOVE CONT-CLIENTES  TO TOTAL-CLI
+           WRITE REG-INFORME6 FROM TOTAL-PROGRAMA
+           AFTER ADVANCING 1 LINES
+
+           CLOSE CLIRAZ
+                 INFORME6
+                 INFORME6CSV.
+
+       END PROGRAM PROGRAMA6.
